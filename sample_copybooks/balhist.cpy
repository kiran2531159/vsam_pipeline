@@ -0,0 +1,8 @@
+      *================================================================*
+      * BALANCE HISTORY RECORD - LINE SEQUENTIAL FILE
+      * One record per ACCOUNT-MASTER row per day, written by BALSNAP.
+      *================================================================*
+       01  BALANCE-HISTORY-RECORD.
+           05  BH-ACCT-NUMBER             PIC 9(12).
+           05  BH-AS-OF-DATE              PIC 9(08).
+           05  BH-ENDING-BALANCE          PIC S9(11)V99.
