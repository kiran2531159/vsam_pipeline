@@ -0,0 +1,11 @@
+      *================================================================*
+      * EMPLOYEE HISTORY RECORD - LINE SEQUENTIAL FILE
+      * One record per EMP-TITLE or EMP-DEPT-CODE change on
+      * EMPLOYEE-RECORD, written by EMPMAINT's change path.
+      *================================================================*
+       01  EMPLOYEE-HISTORY-RECORD.
+           05  EH-EMP-ID                  PIC 9(08).
+           05  EH-EFFECTIVE-DATE          PIC 9(08).
+           05  EH-FIELD-CHANGED           PIC X(05).
+           05  EH-OLD-VALUE               PIC X(04).
+           05  EH-NEW-VALUE               PIC X(04).
