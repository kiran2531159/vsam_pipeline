@@ -15,4 +15,5 @@
            05  ACCT-LAST-ACTIVITY-DATE    PIC 9(08).
            05  ACCT-BRANCH-CODE           PIC X(05).
            05  ACCT-ROUTING-NUM           PIC 9(09).
-           05  FILLER                     PIC X(10).
+           05  ACCT-RISK-RATING           PIC X(01).
+           05  FILLER                     PIC X(09).
