@@ -16,4 +16,5 @@
            05  TXN-MERCHANT-STATE         PIC X(02).
            05  TXN-AUTH-CODE              PIC X(06).
            05  TXN-POST-DATE              PIC 9(08).
-           05  FILLER                     PIC X(10).
+           05  TXN-CHANNEL                PIC X(03).
+           05  FILLER                     PIC X(07).
