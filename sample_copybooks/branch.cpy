@@ -0,0 +1,18 @@
+      *================================================================*
+      * BRANCH RECORD - VSAM KSDS FILE
+      * Key: BRANCH-ID
+      * Referenced by: ACCOUNT.ACCT-BRANCH-CODE
+      *================================================================*
+       01  BRANCH-RECORD.
+           05  BRANCH-ID                  PIC X(05).
+           05  BRANCH-NAME                PIC X(30).
+           05  BRANCH-ADDRESS.
+               10  BRANCH-STREET          PIC X(30).
+               10  BRANCH-CITY            PIC X(20).
+               10  BRANCH-STATE           PIC X(02).
+               10  BRANCH-ZIP             PIC 9(05).
+           05  BRANCH-MANAGER-NAME        PIC X(30).
+           05  BRANCH-PHONE               PIC 9(10).
+           05  BRANCH-OPEN-DATE           PIC 9(08).
+           05  BRANCH-STATUS              PIC X(01).
+           05  FILLER                     PIC X(10).
