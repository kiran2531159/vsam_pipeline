@@ -0,0 +1,246 @@
+      *================================================================*
+      * TXNPURGE - TRANSACTION RETENTION AND PURGE JOB
+      *
+      * Full sequential scan of TRANSACTION-MASTER.  Any transaction
+      * whose TXN-DATE is older than WS-RETENTION-YEARS years back
+      * from today is copied, in transaction.cpy's own layout, to the
+      * TXNARCH offline archive file and then deleted from the live
+      * ESDS - the same cutoff-by-Julian-day technique DORMRPT uses
+      * for its dormancy cutoff, applied here to years instead of
+      * days.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNPURGE.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-26.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-26  DS   ORIGINAL RETENTION AND PURGE JOB.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT TRANSACTION-ARCHIVE ASSIGN TO TXNARCH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCH-STATUS.
+
+           SELECT PURGE-REPORT ASSIGN TO TXNPGRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+      *----------------------------------------------------------------*
+      * TRANSACTION-ARCHIVE carries the same fields, in the same
+      * order, as transaction.cpy's TRANSACTION-RECORD - kept as a
+      * separate flat record here (rather than a second COPY of
+      * transaction.cpy) since a file section cannot hold the same
+      * record name twice.
+      *----------------------------------------------------------------*
+       FD  TRANSACTION-ARCHIVE.
+       01  ARCHIVE-TRANSACTION-RECORD.
+           05  ARCH-TXN-ID                PIC 9(15).
+           05  ARCH-TXN-ACCT-NO           PIC 9(12).
+           05  ARCH-TXN-DATE              PIC 9(08).
+           05  ARCH-TXN-TIME              PIC 9(06).
+           05  ARCH-TXN-TYPE              PIC X(02).
+           05  ARCH-TXN-AMOUNT            PIC S9(09)V99.
+           05  ARCH-TXN-DESC              PIC X(40).
+           05  ARCH-TXN-STATUS            PIC X(01).
+           05  ARCH-TXN-MERCHANT-NAME     PIC X(30).
+           05  ARCH-TXN-MERCHANT-CITY     PIC X(20).
+           05  ARCH-TXN-MERCHANT-STATE    PIC X(02).
+           05  ARCH-TXN-AUTH-CODE         PIC X(06).
+           05  ARCH-TXN-POST-DATE         PIC 9(08).
+           05  ARCH-TXN-CHANNEL           PIC X(03).
+           05  FILLER                     PIC X(07).
+
+       FD  PURGE-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS                  PIC X(02).
+           88  WS-TXN-OK                   VALUE '00'.
+       01  WS-ARCH-STATUS                 PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                       VALUE 'Y'.
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                     VALUE 'Y'.
+
+       01  WS-RETENTION-YEARS             PIC 9(02)   VALUE 07.
+       01  WS-TODAY                       PIC 9(08)   VALUE ZERO.
+       01  WS-TODAY-R REDEFINES WS-TODAY.
+           05  WS-TODAY-YYYY                PIC 9(04).
+           05  WS-TODAY-MMDD                PIC 9(04).
+       01  WS-CUTOFF-DATE                  PIC 9(08)   VALUE ZERO.
+       01  WS-CUTOFF-DATE-R REDEFINES WS-CUTOFF-DATE.
+           05  WS-CUTOFF-YYYY               PIC 9(04).
+           05  WS-CUTOFF-MMDD               PIC 9(04).
+       01  WS-CUTOFF-JULIAN                PIC S9(09)  VALUE ZERO.
+       01  WS-TXN-DATE-JULIAN              PIC S9(09)  VALUE ZERO.
+
+       01  WS-CONV-DATE                   PIC 9(08).
+       01  WS-CONV-DATE-R REDEFINES WS-CONV-DATE.
+           05  WS-CONV-YYYY                PIC 9(04).
+           05  WS-CONV-MM                  PIC 9(02).
+           05  WS-CONV-DD                  PIC 9(02).
+       01  WS-CONV-A                      PIC S9(04).
+       01  WS-CONV-Y                      PIC S9(06).
+       01  WS-CONV-M                      PIC S9(04).
+       01  WS-CONV-JULIAN                 PIC S9(09).
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-PURGED-CNT              PIC 9(07)   VALUE ZERO.
+
+       01  WS-PURGE-LINE.
+           05  FILLER PIC X(10) VALUE 'PURGED - '.
+           05  WS-PL-TXN-ID                PIC 9(15).
+           05  FILLER PIC X(11) VALUE '  TXN DT = '.
+           05  WS-PL-TXN-DATE              PIC 9(08).
+           05  FILLER PIC X(11) VALUE '  AMOUNT ='.
+           05  WS-PL-AMOUNT                PIC -(07)9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT
+               PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+                   UNTIL WS-EOF
+           END-IF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE THRU 1000-EXIT
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O TRANSACTION-MASTER
+           IF WS-TXN-STATUS NOT = '00'
+               DISPLAY 'TXNPURGE ERROR - CANNOT OPEN TRANSACTION-'
+                   'MASTER, STATUS = ' WS-TXN-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT TRANSACTION-ARCHIVE
+           OPEN OUTPUT PURGE-REPORT
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-CUTOFF-YYYY = WS-TODAY-YYYY - WS-RETENTION-YEARS
+           MOVE WS-TODAY-MMDD TO WS-CUTOFF-MMDD
+           MOVE WS-CUTOFF-DATE TO WS-CONV-DATE
+           PERFORM 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+           MOVE WS-CONV-JULIAN TO WS-CUTOFF-JULIAN
+
+           PERFORM 2100-READ-TRANSACTION.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-READ-CNT
+
+           MOVE TXN-DATE TO WS-CONV-DATE
+           PERFORM 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+           MOVE WS-CONV-JULIAN TO WS-TXN-DATE-JULIAN
+
+           IF WS-TXN-DATE-JULIAN < WS-CUTOFF-JULIAN
+               PERFORM 5000-ARCHIVE-TRANSACTION THRU 5000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRANSACTION.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           IF NOT WS-ABORT
+               CLOSE TRANSACTION-MASTER
+               CLOSE TRANSACTION-ARCHIVE
+               CLOSE PURGE-REPORT
+           END-IF
+           DISPLAY 'TXNPURGE TRANSACTIONS READ   = ' WS-READ-CNT
+           DISPLAY 'TXNPURGE TRANSACTIONS PURGED = ' WS-PURGED-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+      *   Converts WS-CONV-DATE (YYYYMMDD) to an absolute Julian day
+      *   number in WS-CONV-JULIAN using the standard civil-calendar
+      *   to Julian day formula.
+      *----------------------------------------------------------------*
+       4000-CONVERT-DATE-TO-JULIAN.
+           COMPUTE WS-CONV-A = (14 - WS-CONV-MM) / 12
+           COMPUTE WS-CONV-Y = WS-CONV-YYYY + 4800 - WS-CONV-A
+           COMPUTE WS-CONV-M = WS-CONV-MM + (12 * WS-CONV-A) - 3
+           COMPUTE WS-CONV-JULIAN =
+               WS-CONV-DD
+               + ((153 * WS-CONV-M) + 2) / 5
+               + (365 * WS-CONV-Y)
+               + (WS-CONV-Y / 4)
+               - (WS-CONV-Y / 100)
+               + (WS-CONV-Y / 400)
+               - 32045.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-ARCHIVE-TRANSACTION THRU 5000-EXIT
+      *   Copies the current TRANSACTION-MASTER record to the archive
+      *   file, then deletes it from the live ESDS.
+      *----------------------------------------------------------------*
+       5000-ARCHIVE-TRANSACTION.
+           MOVE TRANSACTION-RECORD TO ARCHIVE-TRANSACTION-RECORD
+           WRITE ARCHIVE-TRANSACTION-RECORD
+
+           DELETE TRANSACTION-MASTER RECORD
+               INVALID KEY
+                   DISPLAY 'TXNPURGE - COULD NOT DELETE TXN-ID '
+                       TXN-ID
+           END-DELETE
+
+           ADD 1 TO WS-PURGED-CNT
+           MOVE TXN-ID      TO WS-PL-TXN-ID
+           MOVE TXN-DATE    TO WS-PL-TXN-DATE
+           MOVE TXN-AMOUNT  TO WS-PL-AMOUNT
+           MOVE WS-PURGE-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       5000-EXIT.
+           EXIT.
