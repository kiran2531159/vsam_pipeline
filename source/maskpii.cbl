@@ -0,0 +1,161 @@
+      *================================================================*
+      * MASKPII - PII MASKING PASS FOR THE MOSTLYAI EXPORT
+      *
+      * Reads a customer_mai.cpy-shaped extract and writes a masked
+      * copy with the same layout so the MostlyAI training pipeline
+      * never sees a real SSN, date of birth, phone number or email
+      * address: SSN and phone are truncated to their last four
+      * digits, DOB is truncated to year, and the email local part is
+      * replaced with a fixed mask ahead of the real domain.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASKPII.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-26.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-02-26  DS   ORIGINAL PII MASKING PASS.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MAI-IN ASSIGN TO CUSTMAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT CUSTOMER-MAI-OUT ASSIGN TO CUSTMSK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MAI-IN.
+           COPY "customer_mai.cpy".
+
+       FD  CUSTOMER-MAI-OUT.
+           COPY "customer_mai.cpy"
+               REPLACING ==CUSTOMER-RECORD==
+                      BY ==MASKED-CUSTOMER-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                   PIC X(02).
+       01  WS-OUT-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+       01  WS-MASK-CNT                    PIC 9(09)   VALUE ZERO.
+
+       01  WS-EMAIL-USER                  PIC X(50).
+       01  WS-EMAIL-DOMAIN                PIC X(50).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MASK-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTOMER-MAI-IN
+           OPEN OUTPUT CUSTOMER-MAI-OUT
+           PERFORM 2100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * 2000-MASK-RECORD THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-MASK-RECORD.
+           MOVE CUST-ID OF CUSTOMER-RECORD
+               TO CUST-ID OF MASKED-CUSTOMER-RECORD
+           MOVE CUST-FIRST-NAME OF CUSTOMER-RECORD
+               TO CUST-FIRST-NAME OF MASKED-CUSTOMER-RECORD
+           MOVE CUST-LAST-NAME OF CUSTOMER-RECORD
+               TO CUST-LAST-NAME OF MASKED-CUSTOMER-RECORD
+           MOVE CUST-ADDR-LINE1 OF CUSTOMER-RECORD
+               TO CUST-ADDR-LINE1 OF MASKED-CUSTOMER-RECORD
+           MOVE CUST-CITY OF CUSTOMER-RECORD
+               TO CUST-CITY OF MASKED-CUSTOMER-RECORD
+           MOVE CUST-STATE OF CUSTOMER-RECORD
+               TO CUST-STATE OF MASKED-CUSTOMER-RECORD
+           MOVE CUST-ZIP-CODE OF CUSTOMER-RECORD
+               TO CUST-ZIP-CODE OF MASKED-CUSTOMER-RECORD
+           MOVE CUST-STATUS OF CUSTOMER-RECORD
+               TO CUST-STATUS OF MASKED-CUSTOMER-RECORD
+           MOVE CUST-OPEN-DATE OF CUSTOMER-RECORD
+               TO CUST-OPEN-DATE OF MASKED-CUSTOMER-RECORD
+           MOVE CUST-CREDIT-SCORE OF CUSTOMER-RECORD
+               TO CUST-CREDIT-SCORE OF MASKED-CUSTOMER-RECORD
+
+           COMPUTE CUST-SSN OF MASKED-CUSTOMER-RECORD =
+               CUST-SSN OF CUSTOMER-RECORD -
+               ((CUST-SSN OF CUSTOMER-RECORD / 10000) * 10000)
+
+           COMPUTE CUST-DOB OF MASKED-CUSTOMER-RECORD =
+               ((CUST-DOB OF CUSTOMER-RECORD / 10000) * 10000) + 0101
+
+           COMPUTE CUST-PHONE OF MASKED-CUSTOMER-RECORD =
+               CUST-PHONE OF CUSTOMER-RECORD -
+               ((CUST-PHONE OF CUSTOMER-RECORD / 10000) * 10000)
+
+           PERFORM 4000-MASK-EMAIL THRU 4000-EXIT
+
+           WRITE MASKED-CUSTOMER-RECORD
+           ADD 1 TO WS-MASK-CNT
+
+           PERFORM 2100-READ-CUSTOMER.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-CUSTOMER
+      *----------------------------------------------------------------*
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-MAI-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE CUSTOMER-MAI-IN
+           CLOSE CUSTOMER-MAI-OUT
+           DISPLAY 'MASKPII RECORDS MASKED = ' WS-MASK-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-MASK-EMAIL THRU 4000-EXIT
+      *   Splits CUST-EMAIL on '@' and replaces the local part with a
+      *   fixed mask, keeping the domain so it still looks like an
+      *   address to a training model.
+      *----------------------------------------------------------------*
+       4000-MASK-EMAIL.
+           MOVE SPACES TO WS-EMAIL-USER
+           MOVE SPACES TO WS-EMAIL-DOMAIN
+           UNSTRING CUST-EMAIL OF CUSTOMER-RECORD DELIMITED BY '@'
+               INTO WS-EMAIL-USER WS-EMAIL-DOMAIN
+           END-UNSTRING
+
+           MOVE SPACES TO CUST-EMAIL OF MASKED-CUSTOMER-RECORD
+           STRING 'MASKED' DELIMITED BY SIZE
+                  '@'      DELIMITED BY SIZE
+                  WS-EMAIL-DOMAIN DELIMITED BY SPACE
+               INTO CUST-EMAIL OF MASKED-CUSTOMER-RECORD
+           END-STRING.
+       4000-EXIT.
+           EXIT.
