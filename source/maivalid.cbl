@@ -0,0 +1,445 @@
+      *================================================================*
+      * MAIVALID - PRODUCTION / MOSTLYAI LAYOUT DRIFT VALIDATOR
+      *
+      * The production masters and their MostlyAI training copybooks
+      * (customer_mai.cpy, account_mai.cpy, transaction_mai.cpy) are
+      * not the same shape - narrower PIC clauses, dropped sign and
+      * decimal positions, and fields that exist on one side only.
+      * This job walks all four production masters and flags any row
+      * that would actually lose information if it were narrowed down
+      * to its MostlyAI picture clause, plus the structural mismatches
+      * that hold true for every row.
+      *
+      * CUST-CREDIT-LIMIT (customer.cpy) and EMP-SALARY (employee.cpy)
+      * are both stored COMP-3 while their would-be MostlyAI and
+      * account.cpy counterparts are plain unpacked numerics, so this
+      * job also unpacks each COMP-3 money field into a same-width
+      * signed DISPLAY work field and re-packs it back, comparing the
+      * round trip byte for byte, and checks the unpacked sign and
+      * magnitude against the unsigned PICs those fields would have to
+      * narrow down to if they were ever carried onto a MostlyAI
+      * layout, the same way this job already checks ACCT-BALANCE and
+      * ACCT-CREDIT-LIMIT.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIVALID.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-01.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-01  DS   ORIGINAL LAYOUT DRIFT VALIDATOR.
+      *   2024-03-28  DS   ADDED CUSTOMER AND EMPLOYEE SWEEPS AND A
+      *                     COMP-3 PACKED-DECIMAL ROUND-TRIP / SIGN
+      *                     CONSISTENCY CHECK FOR CUST-CREDIT-LIMIT AND
+      *                     EMP-SALARY.
+      *   2024-04-09  DS   ADDED MAGNITUDE-OVERFLOW CHECKS FOR
+      *                     ACCT-BALANCE / ACCT-CREDIT-LIMIT AGAINST
+      *                     MAI'S PIC 9(09), AND DECIMAL-TRUNCATION
+      *                     CHECKS FOR ACCT-BALANCE, ACCT-CREDIT-LIMIT,
+      *                     AND TXN-AMOUNT - THE SIGN/OVERFLOW CHECKS
+      *                     ALREADY HERE DID NOT COVER EITHER.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT DRIFT-REPORT ASSIGN TO MAIVRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  EMPLOYEE-MASTER.
+           COPY "employee.cpy".
+
+       FD  DRIFT-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                 PIC X(02).
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-TXN-STATUS                  PIC X(02).
+       01  WS-EMP-STATUS                  PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-CUST-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-CUST-EOF                  VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                  VALUE 'Y'.
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                   VALUE 'Y'.
+       01  WS-EMP-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-EMP-EOF                   VALUE 'Y'.
+
+       01  ACCT-TYPE-HOLDER               PIC X(03).
+       01  WS-ACCT-TYPE-3RD-CHAR REDEFINES ACCT-TYPE-HOLDER
+                                           PIC X(01).
+
+       01  WS-TXN-DESC-TAIL                PIC X(10).
+
+      *----------------------------------------------------------------*
+      * COMP-3 PACKED-DECIMAL ROUND-TRIP WORK AREAS
+      *----------------------------------------------------------------*
+       01  WS-PACK-CHECK                  PIC S9(09)V99 COMP-3.
+       01  WS-UNPACK-CHECK                PIC S9(09)V99.
+       01  WS-REPACK-CHECK                PIC S9(09)V99 COMP-3.
+
+      *----------------------------------------------------------------*
+      * DECIMAL-TRUNCATION WORK AREAS
+      *   Each field below is the same money field with no decimal
+      *   positions.  Moving the production field into it drops any
+      *   cents, so comparing the two (decimal points align on a
+      *   numeric compare regardless of the differing PICs) flags a
+      *   nonzero cents value that MAI's integer-only PIC would
+      *   silently drop.
+      *----------------------------------------------------------------*
+       01  WS-BAL-INT-CHECK               PIC S9(11).
+       01  WS-LIM-INT-CHECK               PIC S9(11).
+       01  WS-AMT-INT-CHECK               PIC S9(09).
+
+       01  WS-COUNTERS.
+           05  WS-CUST-CNT                PIC 9(09)   VALUE ZERO.
+           05  WS-ACCT-CNT                PIC 9(09)   VALUE ZERO.
+           05  WS-TXN-CNT                 PIC 9(09)   VALUE ZERO.
+           05  WS-EMP-CNT                 PIC 9(09)   VALUE ZERO.
+           05  WS-DRIFT-CNT               PIC 9(09)   VALUE ZERO.
+
+       01  WS-DRIFT-LINE.
+           05  FILLER PIC X(16) VALUE 'LAYOUT DRIFT  : '.
+           05  WS-DL-REASON                PIC X(45).
+           05  FILLER PIC X(08) VALUE '  KEY = '.
+           05  WS-DL-KEY                   PIC 9(15).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1500-SWEEP-CUSTOMERS THRU 1500-EXIT
+               UNTIL WS-CUST-EOF
+           PERFORM 2000-SWEEP-ACCOUNTS THRU 2000-EXIT
+               UNTIL WS-ACCT-EOF
+           PERFORM 3000-SWEEP-TRANSACTIONS THRU 3000-EXIT
+               UNTIL WS-TXN-EOF
+           PERFORM 3500-SWEEP-EMPLOYEES THRU 3500-EXIT
+               UNTIL WS-EMP-EOF
+           PERFORM 4000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN INPUT TRANSACTION-MASTER
+           OPEN INPUT EMPLOYEE-MASTER
+           OPEN OUTPUT DRIFT-REPORT
+
+           MOVE 'ACCT-INTEREST-RATE HAS NO MATCHING MAI SCALE' TO
+               WS-DL-REASON
+           MOVE ZERO TO WS-DL-KEY
+           MOVE WS-DRIFT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE 'CUST-CREDIT-SCORE NOT SOURCED FROM PRODUCTION' TO
+               WS-DL-REASON
+           MOVE ZERO TO WS-DL-KEY
+           MOVE WS-DRIFT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE 'CUST-CREDIT-LIMIT NOT PROPAGATED TO MAI LAYOUT' TO
+               WS-DL-REASON
+           MOVE ZERO TO WS-DL-KEY
+           MOVE WS-DRIFT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE 'EMP-SALARY HAS NO MATCHING MAI LAYOUT AT ALL' TO
+               WS-DL-REASON
+           MOVE ZERO TO WS-DL-KEY
+           MOVE WS-DRIFT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 1600-READ-CUSTOMER
+           PERFORM 2100-READ-ACCOUNT
+           PERFORM 3100-READ-TRANSACTION
+           PERFORM 3600-READ-EMPLOYEE.
+
+      *----------------------------------------------------------------*
+      * 1500-SWEEP-CUSTOMERS THRU 1500-EXIT
+      *   Checks CUST-CREDIT-LIMIT (COMP-3) round-trips through an
+      *   unpacked DISPLAY work field with no loss of sign or
+      *   magnitude, and that it would not overflow or lose its sign
+      *   if narrowed to the unsigned PIC the equivalent account.cpy
+      *   MAI field already uses.
+      *----------------------------------------------------------------*
+       1500-SWEEP-CUSTOMERS.
+           ADD 1 TO WS-CUST-CNT
+
+           MOVE CUST-CREDIT-LIMIT TO WS-PACK-CHECK
+           MOVE WS-PACK-CHECK     TO WS-UNPACK-CHECK
+           MOVE WS-UNPACK-CHECK   TO WS-REPACK-CHECK
+           IF WS-REPACK-CHECK NOT = WS-PACK-CHECK
+               MOVE 'CUST-CREDIT-LIMIT LOST DATA IN COMP-3 ROUND TRIP'
+                   TO WS-DL-REASON
+               MOVE CUST-ID TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           IF CUST-CREDIT-LIMIT < ZERO
+               MOVE 'CUST-CREDIT-LIMIT SIGN WOULD BE LOST UNPACKED'
+                   TO WS-DL-REASON
+               MOVE CUST-ID TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           PERFORM 1600-READ-CUSTOMER.
+       1500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1600-READ-CUSTOMER
+      *----------------------------------------------------------------*
+       1600-READ-CUSTOMER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CUST-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2000-SWEEP-ACCOUNTS THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-SWEEP-ACCOUNTS.
+           ADD 1 TO WS-ACCT-CNT
+
+           IF ACCT-NUMBER > 9999999999
+               MOVE 'ACCT-NUMBER OVERFLOWS MAI PIC 9(10)' TO
+                   WS-DL-REASON
+               MOVE ACCT-NUMBER TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           MOVE ACCT-TYPE TO ACCT-TYPE-HOLDER
+           IF WS-ACCT-TYPE-3RD-CHAR NOT = SPACE
+               MOVE 'ACCT-TYPE 3RD CHARACTER LOST IN MAI X(02)' TO
+                   WS-DL-REASON
+               MOVE ACCT-NUMBER TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           IF ACCT-BALANCE < ZERO
+               MOVE 'ACCT-BALANCE SIGN LOST IN UNSIGNED MAI PIC' TO
+                   WS-DL-REASON
+               MOVE ACCT-NUMBER TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           IF ACCT-BALANCE > 999999999
+               MOVE 'ACCT-BALANCE OVERFLOWS MAI PIC 9(09)' TO
+                   WS-DL-REASON
+               MOVE ACCT-NUMBER TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           MOVE ACCT-BALANCE TO WS-BAL-INT-CHECK
+           IF WS-BAL-INT-CHECK NOT = ACCT-BALANCE
+               MOVE 'ACCT-BALANCE CENTS TRUNCATED BY MAI PIC' TO
+                   WS-DL-REASON
+               MOVE ACCT-NUMBER TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           IF ACCT-CREDIT-LIMIT < ZERO
+               MOVE 'ACCT-CREDIT-LIMIT SIGN LOST IN MAI PIC' TO
+                   WS-DL-REASON
+               MOVE ACCT-NUMBER TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           IF ACCT-CREDIT-LIMIT > 999999999
+               MOVE 'ACCT-CREDIT-LIMIT OVERFLOWS MAI PIC 9(09)' TO
+                   WS-DL-REASON
+               MOVE ACCT-NUMBER TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           MOVE ACCT-CREDIT-LIMIT TO WS-LIM-INT-CHECK
+           IF WS-LIM-INT-CHECK NOT = ACCT-CREDIT-LIMIT
+               MOVE 'ACCT-CREDIT-LIMIT CENTS TRUNCATED BY MAI PIC' TO
+                   WS-DL-REASON
+               MOVE ACCT-NUMBER TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-ACCOUNT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-SWEEP-TRANSACTIONS THRU 3000-EXIT
+      *----------------------------------------------------------------*
+       3000-SWEEP-TRANSACTIONS.
+           ADD 1 TO WS-TXN-CNT
+
+           IF TXN-ID > 9999999999
+               MOVE 'TXN-ID OVERFLOWS MAI PIC 9(10)' TO WS-DL-REASON
+               MOVE TXN-ID TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           IF TXN-ACCT-NO > 9999999999
+               MOVE 'TXN-ACCT-NO OVERFLOWS MAI PIC 9(10)' TO
+                   WS-DL-REASON
+               MOVE TXN-ID TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           IF TXN-AMOUNT < ZERO
+               MOVE 'TXN-AMOUNT SIGN LOST IN UNSIGNED MAI PIC' TO
+                   WS-DL-REASON
+               MOVE TXN-ID TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           MOVE TXN-AMOUNT TO WS-AMT-INT-CHECK
+           IF WS-AMT-INT-CHECK NOT = TXN-AMOUNT
+               MOVE 'TXN-AMOUNT CENTS TRUNCATED BY MAI PIC' TO
+                   WS-DL-REASON
+               MOVE TXN-ID TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           MOVE TXN-DESC(31:10) TO WS-TXN-DESC-TAIL
+           IF WS-TXN-DESC-TAIL NOT = SPACES
+               MOVE 'TXN-DESC TRUNCATED PAST MAI X(30)' TO
+                   WS-DL-REASON
+               MOVE TXN-ID TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           PERFORM 3100-READ-TRANSACTION.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       3100-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3500-SWEEP-EMPLOYEES THRU 3500-EXIT
+      *   Same COMP-3 round-trip and sign check as 1500-SWEEP-
+      *   CUSTOMERS, applied to EMP-SALARY.
+      *----------------------------------------------------------------*
+       3500-SWEEP-EMPLOYEES.
+           ADD 1 TO WS-EMP-CNT
+
+           MOVE EMP-SALARY        TO WS-PACK-CHECK
+           MOVE WS-PACK-CHECK     TO WS-UNPACK-CHECK
+           MOVE WS-UNPACK-CHECK   TO WS-REPACK-CHECK
+           IF WS-REPACK-CHECK NOT = WS-PACK-CHECK
+               MOVE 'EMP-SALARY LOST DATA IN COMP-3 ROUND TRIP' TO
+                   WS-DL-REASON
+               MOVE EMP-ID TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           IF EMP-SALARY < ZERO
+               MOVE 'EMP-SALARY SIGN WOULD BE LOST UNPACKED' TO
+                   WS-DL-REASON
+               MOVE EMP-ID TO WS-DL-KEY
+               PERFORM 5000-WRITE-DRIFT THRU 5000-EXIT
+           END-IF
+
+           PERFORM 3600-READ-EMPLOYEE.
+       3500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3600-READ-EMPLOYEE
+      *----------------------------------------------------------------*
+       3600-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EMP-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 4000-TERMINATE
+      *----------------------------------------------------------------*
+       4000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-MASTER
+           CLOSE EMPLOYEE-MASTER
+           CLOSE DRIFT-REPORT
+           DISPLAY 'MAIVALID CUSTOMERS READ     = ' WS-CUST-CNT
+           DISPLAY 'MAIVALID ACCOUNTS READ      = ' WS-ACCT-CNT
+           DISPLAY 'MAIVALID TRANSACTIONS READ  = ' WS-TXN-CNT
+           DISPLAY 'MAIVALID EMPLOYEES READ     = ' WS-EMP-CNT
+           DISPLAY 'MAIVALID DRIFT EXCEPTIONS   = ' WS-DRIFT-CNT.
+
+      *----------------------------------------------------------------*
+      * 5000-WRITE-DRIFT THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-WRITE-DRIFT.
+           ADD 1 TO WS-DRIFT-CNT
+           MOVE WS-DRIFT-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       5000-EXIT.
+           EXIT.
