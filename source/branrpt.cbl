@@ -0,0 +1,306 @@
+      *================================================================*
+      * BRANRPT - BRANCH SUMMARY REPORT
+      *
+      * Single sequential pass over ACCOUNT-MASTER, rolling each
+      * account into an in-memory table keyed by ACCT-BRANCH-CODE
+      * (no branch activity master exists to drive this from, so the
+      * table is built the same find-or-add way MERCRPT builds its
+      * merchant table).  BRANCH-MASTER is then read once and its
+      * matching table entry - if any - is printed as that branch's
+      * account count, open/closed breakdown, and balance and credit
+      * limit totals.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRANRPT.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-04.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-04  DS   ORIGINAL BRANCH SUMMARY REPORT.
+      *   2024-04-09  DS   REBUILT AROUND A SINGLE SEQUENTIAL PASS OVER
+      *                    ACCOUNT-MASTER WITH AN IN-MEMORY BRANCH
+      *                    TABLE INSTEAD OF RESCANNING THE WHOLE
+      *                    ACCOUNT MASTER ONCE PER BRANCH.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-MASTER ASSIGN TO BRANMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BRANCH-ID
+               FILE STATUS IS WS-BRAN-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT BRANCH-SUMMARY-REPORT ASSIGN TO BRANRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRANCH-MASTER.
+           COPY "branch.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  BRANCH-SUMMARY-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BRAN-STATUS                 PIC X(02).
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-BRAN-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-BRAN-EOF                  VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                   VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-FOUND                     VALUE 'Y'.
+       01  WS-TABLE-FULL-SW               PIC X(01)   VALUE 'N'.
+           88  WS-TABLE-FULL                 VALUE 'Y'.
+
+       01  WS-BRANCH-CNT                  PIC 9(05)   VALUE ZERO.
+       01  WS-BRANCH-TBL-CNT              PIC 9(05)   VALUE ZERO.
+
+       01  WS-BRANCH-TABLE.
+           05  WS-BT-ENTRY OCCURS 200 TIMES INDEXED BY WS-BT-IDX.
+               10  WS-BT-BRANCH-ID          PIC X(05).
+               10  WS-BT-ACCT-CNT           PIC 9(07).
+               10  WS-BT-OPEN-CNT           PIC 9(07).
+               10  WS-BT-CLOSED-CNT         PIC 9(07).
+               10  WS-BT-BALANCE-TOTAL      PIC S9(13)V99.
+               10  WS-BT-LIMIT-TOTAL        PIC S9(13)V99.
+
+      * Holds the one table entry (or zeros) found for the branch
+      * currently being printed.
+       01  WS-CUR-BRANCH-TOTALS.
+           05  WS-CBT-ACCT-CNT             PIC 9(07)   VALUE ZERO.
+           05  WS-CBT-OPEN-CNT             PIC 9(07)   VALUE ZERO.
+           05  WS-CBT-CLOSED-CNT           PIC 9(07)   VALUE ZERO.
+           05  WS-CBT-BALANCE-TOTAL        PIC S9(13)V99 VALUE ZERO.
+           05  WS-CBT-LIMIT-TOTAL          PIC S9(13)V99 VALUE ZERO.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER PIC X(05) VALUE 'BRNCH'.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  FILLER PIC X(30) VALUE 'BRANCH NAME'.
+           05  FILLER PIC X(08) VALUE 'ACCOUNTS'.
+           05  FILLER PIC X(08) VALUE 'OPEN'.
+           05  FILLER PIC X(08) VALUE 'CLOSED'.
+           05  FILLER PIC X(18) VALUE 'BALANCE TOTAL'.
+           05  FILLER PIC X(18) VALUE 'LIMIT TOTAL'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-BRANCH-ID             PIC X(05).
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  WS-DL-BRANCH-NAME           PIC X(30).
+           05  WS-DL-ACCT-CNT              PIC ZZZ,ZZ9.
+           05  FILLER PIC X(01) VALUE SPACES.
+           05  WS-DL-OPEN-CNT              PIC ZZZ,ZZ9.
+           05  FILLER PIC X(01) VALUE SPACES.
+           05  WS-DL-CLOSED-CNT            PIC ZZZ,ZZ9.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-BALANCE-TOTAL         PIC -(11)9.99.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-LIMIT-TOTAL           PIC -(11)9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-ACCOUNTS THRU 2000-EXIT
+           PERFORM 3000-PROCESS-BRANCH THRU 3000-EXIT
+               UNTIL WS-BRAN-EOF
+           PERFORM 6000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT BRANCH-MASTER
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN OUTPUT BRANCH-SUMMARY-REPORT
+           MOVE WS-HEADING-LINE-1 TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 3100-READ-BRANCH.
+
+      *----------------------------------------------------------------*
+      * 2000-SCAN-ACCOUNTS THRU 2000-EXIT
+      *   One sequential pass over the account master, rolling each
+      *   account into the in-memory branch table.
+      *----------------------------------------------------------------*
+       2000-SCAN-ACCOUNTS.
+           PERFORM 2100-READ-ACCOUNT
+           PERFORM UNTIL WS-ACCT-EOF
+               PERFORM 5000-FIND-OR-ADD-BRANCH THRU 5000-EXIT
+               PERFORM 2100-READ-ACCOUNT
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-PROCESS-BRANCH THRU 3000-EXIT
+      *----------------------------------------------------------------*
+       3000-PROCESS-BRANCH.
+           ADD 1 TO WS-BRANCH-CNT
+           PERFORM 4000-LOOKUP-BRANCH THRU 4000-EXIT
+           PERFORM 4500-WRITE-DETAIL
+           PERFORM 3100-READ-BRANCH.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3100-READ-BRANCH
+      *----------------------------------------------------------------*
+       3100-READ-BRANCH.
+           READ BRANCH-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-BRAN-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 4000-LOOKUP-BRANCH THRU 4000-EXIT
+      *   Finds this branch's entry in the in-memory table built by
+      *   2000-SCAN-ACCOUNTS.  A branch with no accounts on file has
+      *   no table entry, so the totals default to zero.
+      *----------------------------------------------------------------*
+       4000-LOOKUP-BRANCH.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 4100-SEARCH-ENTRY THRU 4100-EXIT
+               VARYING WS-BT-IDX FROM 1 BY 1
+               UNTIL WS-BT-IDX > WS-BRANCH-TBL-CNT
+                  OR WS-FOUND
+
+           IF WS-FOUND
+               MOVE WS-BT-ACCT-CNT(WS-BT-IDX)     TO WS-CBT-ACCT-CNT
+               MOVE WS-BT-OPEN-CNT(WS-BT-IDX)      TO WS-CBT-OPEN-CNT
+               MOVE WS-BT-CLOSED-CNT(WS-BT-IDX)    TO WS-CBT-CLOSED-CNT
+               MOVE WS-BT-BALANCE-TOTAL(WS-BT-IDX)
+                                       TO WS-CBT-BALANCE-TOTAL
+               MOVE WS-BT-LIMIT-TOTAL(WS-BT-IDX)
+                                       TO WS-CBT-LIMIT-TOTAL
+           ELSE
+               MOVE ZERO TO WS-CBT-ACCT-CNT
+               MOVE ZERO TO WS-CBT-OPEN-CNT
+               MOVE ZERO TO WS-CBT-CLOSED-CNT
+               MOVE ZERO TO WS-CBT-BALANCE-TOTAL
+               MOVE ZERO TO WS-CBT-LIMIT-TOTAL
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4100-SEARCH-ENTRY THRU 4100-EXIT
+      *----------------------------------------------------------------*
+       4100-SEARCH-ENTRY.
+           IF WS-BT-BRANCH-ID(WS-BT-IDX) = BRANCH-ID OF BRANCH-RECORD
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4500-WRITE-DETAIL
+      *----------------------------------------------------------------*
+       4500-WRITE-DETAIL.
+           MOVE BRANCH-ID OF BRANCH-RECORD     TO WS-DL-BRANCH-ID
+           MOVE BRANCH-NAME OF BRANCH-RECORD   TO WS-DL-BRANCH-NAME
+           MOVE WS-CBT-ACCT-CNT                TO WS-DL-ACCT-CNT
+           MOVE WS-CBT-OPEN-CNT                TO WS-DL-OPEN-CNT
+           MOVE WS-CBT-CLOSED-CNT              TO WS-DL-CLOSED-CNT
+           MOVE WS-CBT-BALANCE-TOTAL           TO WS-DL-BALANCE-TOTAL
+           MOVE WS-CBT-LIMIT-TOTAL             TO WS-DL-LIMIT-TOTAL
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *----------------------------------------------------------------*
+      * 5000-FIND-OR-ADD-BRANCH THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-FIND-OR-ADD-BRANCH.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 5100-SEARCH-ENTRY THRU 5100-EXIT
+               VARYING WS-BT-IDX FROM 1 BY 1
+               UNTIL WS-BT-IDX > WS-BRANCH-TBL-CNT
+                  OR WS-FOUND
+
+           IF NOT WS-FOUND
+               IF WS-BRANCH-TBL-CNT >= 200
+                   IF NOT WS-TABLE-FULL
+                       MOVE 'Y' TO WS-TABLE-FULL-SW
+                       DISPLAY
+                         'BRANRPT BRANCH TABLE FULL - ' ,
+                         'REMAINING ACCOUNTS NOT REPORTED'
+                   END-IF
+                   GO TO 5000-EXIT
+               END-IF
+               ADD 1 TO WS-BRANCH-TBL-CNT
+               MOVE WS-BRANCH-TBL-CNT TO WS-BT-IDX
+               MOVE ACCT-BRANCH-CODE OF ACCOUNT-RECORD
+                                   TO WS-BT-BRANCH-ID(WS-BT-IDX)
+               MOVE ZERO TO WS-BT-ACCT-CNT(WS-BT-IDX)
+               MOVE ZERO TO WS-BT-OPEN-CNT(WS-BT-IDX)
+               MOVE ZERO TO WS-BT-CLOSED-CNT(WS-BT-IDX)
+               MOVE ZERO TO WS-BT-BALANCE-TOTAL(WS-BT-IDX)
+               MOVE ZERO TO WS-BT-LIMIT-TOTAL(WS-BT-IDX)
+           END-IF
+
+           ADD 1 TO WS-BT-ACCT-CNT(WS-BT-IDX)
+           IF ACCT-STATUS OF ACCOUNT-RECORD = 'A'
+               ADD 1 TO WS-BT-OPEN-CNT(WS-BT-IDX)
+           ELSE
+               ADD 1 TO WS-BT-CLOSED-CNT(WS-BT-IDX)
+           END-IF
+           ADD ACCT-BALANCE OF ACCOUNT-RECORD
+               TO WS-BT-BALANCE-TOTAL(WS-BT-IDX)
+           ADD ACCT-CREDIT-LIMIT OF ACCOUNT-RECORD
+               TO WS-BT-LIMIT-TOTAL(WS-BT-IDX).
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-SEARCH-ENTRY THRU 5100-EXIT
+      *----------------------------------------------------------------*
+       5100-SEARCH-ENTRY.
+           IF WS-BT-BRANCH-ID(WS-BT-IDX) =
+               ACCT-BRANCH-CODE OF ACCOUNT-RECORD
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-TERMINATE
+      *----------------------------------------------------------------*
+       6000-TERMINATE.
+           CLOSE BRANCH-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE BRANCH-SUMMARY-REPORT
+           DISPLAY 'BRANRPT BRANCHES REPORTED = ' WS-BRANCH-CNT.
