@@ -0,0 +1,200 @@
+      *================================================================*
+      * ACCTLKUP - ACCOUNT LOOKUP BY CUSTOMER ID
+      *
+      * Reads a list of CUST-ID values and, for each one, browses the
+      * ACCT-CUST-ID alternate index on ACCOUNT-MASTER to list every
+      * account that customer owns - the same alternate-key browse
+      * STMTGEN and CRLIMADJ now use, pulled out here as a standalone
+      * lookup utility for ad hoc "what accounts does this customer
+      * have" requests that don't need a full statement or limit run.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTLKUP.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-19.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-19  DS   ORIGINAL ACCOUNT LOOKUP UTILITY.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-REQUEST ASSIGN TO ACCTLREQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUST-ID WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT LOOKUP-REPORT ASSIGN TO ACCTLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOOKUP-REQUEST
+           RECORD CONTAINS 10 CHARACTERS.
+       01  LR-CUST-ID                     PIC 9(10).
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  LOOKUP-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REQ-STATUS                  PIC X(02).
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-REQ-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-REQ-EOF                   VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                   VALUE 'Y'.
+       01  WS-ANY-FOUND-SW                PIC X(01)   VALUE 'N'.
+           88  WS-ANY-FOUND                   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-REQ-CNT                 PIC 9(07)   VALUE ZERO.
+           05  WS-ACCT-CNT                PIC 9(07)   VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER PIC X(12) VALUE 'CUSTOMER ID'.
+           05  FILLER PIC X(15) VALUE 'ACCOUNT NUMBER'.
+           05  FILLER PIC X(06) VALUE 'TYPE'.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(08) VALUE 'STATUS'.
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  FILLER PIC X(15) VALUE 'BALANCE'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUST-ID               PIC Z(09)9.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-ACCT-NO               PIC Z(11)9.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  WS-DL-TYPE                  PIC X(03).
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  WS-DL-STATUS                PIC X(01).
+           05  FILLER PIC X(06) VALUE SPACES.
+           05  WS-DL-BALANCE               PIC -(09)9.99.
+
+       01  WS-NONE-LINE.
+           05  WS-NL-CUST-ID               PIC Z(09)9.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(24) VALUE 'NO ACCOUNTS ON FILE'.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+               UNTIL WS-REQ-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  LOOKUP-REQUEST
+           OPEN INPUT  ACCOUNT-MASTER
+           OPEN OUTPUT LOOKUP-REPORT
+           MOVE WS-HEADING-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2100-READ-REQUEST.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-REQUEST THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-REQUEST.
+           ADD 1 TO WS-REQ-CNT
+           PERFORM 4000-LOOKUP-ACCOUNTS THRU 4000-EXIT
+           PERFORM 2100-READ-REQUEST.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-REQUEST
+      *----------------------------------------------------------------*
+       2100-READ-REQUEST.
+           READ LOOKUP-REQUEST
+               AT END
+                   MOVE 'Y' TO WS-REQ-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE LOOKUP-REQUEST
+           CLOSE ACCOUNT-MASTER
+           CLOSE LOOKUP-REPORT
+           DISPLAY 'ACCTLKUP CUSTOMERS LOOKED UP = ' WS-REQ-CNT
+           DISPLAY 'ACCTLKUP ACCOUNTS LISTED     = ' WS-ACCT-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-LOOKUP-ACCOUNTS THRU 4000-EXIT
+      *   Browses the ACCT-CUST-ID alternate index for every account
+      *   owned by LR-CUST-ID.
+      *----------------------------------------------------------------*
+       4000-LOOKUP-ACCOUNTS.
+           MOVE 'N' TO WS-ACCT-EOF-SW
+           MOVE 'N' TO WS-ANY-FOUND-SW
+           MOVE LR-CUST-ID TO ACCT-CUST-ID
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN ACCT-CUST-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-START
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF-SW
+               END-READ
+               IF NOT WS-ACCT-EOF
+                   IF ACCT-CUST-ID NOT = LR-CUST-ID
+                       MOVE 'Y' TO WS-ACCT-EOF-SW
+                   ELSE
+                       MOVE 'Y' TO WS-ANY-FOUND-SW
+                       ADD 1 TO WS-ACCT-CNT
+                       PERFORM 4500-WRITE-DETAIL THRU 4500-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-ANY-FOUND
+               MOVE LR-CUST-ID TO WS-NL-CUST-ID
+               MOVE WS-NONE-LINE TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4500-WRITE-DETAIL THRU 4500-EXIT
+      *----------------------------------------------------------------*
+       4500-WRITE-DETAIL.
+           MOVE LR-CUST-ID   TO WS-DL-CUST-ID
+           MOVE ACCT-NUMBER  TO WS-DL-ACCT-NO
+           MOVE ACCT-TYPE    TO WS-DL-TYPE
+           MOVE ACCT-STATUS  TO WS-DL-STATUS
+           MOVE ACCT-BALANCE TO WS-DL-BALANCE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       4500-EXIT.
+           EXIT.
