@@ -0,0 +1,646 @@
+      *================================================================*
+      * GDPRSCRB - RIGHT-TO-BE-FORGOTTEN PII SCRUB
+      *
+      * Reads a list of CUST-ID values to be forgotten and, for each
+      * one, overwrites that customer's name, SSN, date of birth,
+      * address, phone and email on the live CUSTOMER-MASTER with a
+      * fixed, irreversible mask - CUST-ID itself and the non-personal
+      * account fields (type, status, open date, credit limit) are
+      * left alone, since ACCOUNT-MASTER and TRANSACTION-MASTER still
+      * need CUST-ID to stay intact to stand as the customer's
+      * accounts and transactions.  ACCOUNT-MASTER and TRANSACTION-
+      * MASTER carry no name/SSN/address fields of their own, so there
+      * is nothing to mask there - this job still browses both, via
+      * the same ACCT-CUST-ID/TXN-ACCT-NO alternate keys ACCTLKUP
+      * and STMTGEN use, so the scrub report can show every account
+      * and transaction the forgotten customer reaches.
+      *
+      * The same mask is cascaded, by a single pass with an in-memory
+      * table of the requested CUST-IDs (the no-master-to-join-against
+      * technique AUTHAUDT and CMBMERGE use), to every matching CU
+      * record in the customer_mai.cpy and combined_mai.cpy synthetic-
+      * data extracts, so a forgotten customer does not keep surfacing
+      * out of the MostlyAI training pipeline after being purged from
+      * the production master.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDPRSCRB.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-31.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-31  DS   ORIGINAL RIGHT-TO-BE-FORGOTTEN SCRUB.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCRUB-REQUEST ASSIGN TO GDPRREQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUST-ID WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TXN-ID
+               ALTERNATE RECORD KEY IS TXN-ACCT-NO WITH DUPLICATES
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT CUSTOMER-MAI-IN ASSIGN TO CUSTMAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAI-IN-STATUS.
+
+           SELECT CUSTOMER-MAI-OUT ASSIGN TO CUSTMAIO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAI-OUT-STATUS.
+
+           SELECT COMBINED-EXTRACT-IN ASSIGN TO CMBEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CMB-IN-STATUS.
+
+           SELECT COMBINED-EXTRACT-OUT ASSIGN TO CMBEXTRO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CMB-OUT-STATUS.
+
+           SELECT SCRUB-REPORT ASSIGN TO GDPRRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCRUB-REQUEST
+           RECORD CONTAINS 10 CHARACTERS.
+       01  SR-CUST-ID                     PIC 9(10).
+
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  CUSTOMER-MAI-IN.
+           COPY "customer_mai.cpy"
+               REPLACING ==CUSTOMER-RECORD==
+                      BY ==CUSTOMER-MAI-RECORD==.
+
+       FD  CUSTOMER-MAI-OUT.
+           COPY "customer_mai.cpy"
+               REPLACING ==CUSTOMER-RECORD==
+                      BY ==SCRUBBED-CUSTOMER-MAI-RECORD==.
+
+       FD  COMBINED-EXTRACT-IN.
+           COPY "combined_mai.cpy"
+               REPLACING ==COMBINED-RECORD==
+                      BY ==COMBINED-IN-RECORD==.
+
+       FD  COMBINED-EXTRACT-OUT.
+           COPY "combined_mai.cpy"
+               REPLACING ==COMBINED-RECORD==
+                      BY ==COMBINED-OUT-RECORD==.
+
+       FD  SCRUB-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REQ-STATUS                  PIC X(02).
+       01  WS-CUST-STATUS                 PIC X(02).
+           88  WS-CUST-OK                  VALUE '00'.
+       01  WS-ACCT-STATUS                 PIC X(02).
+           88  WS-ACCT-OK                  VALUE '00'.
+       01  WS-TXN-STATUS                  PIC X(02).
+           88  WS-TXN-OK                   VALUE '00'.
+       01  WS-MAI-IN-STATUS               PIC X(02).
+       01  WS-MAI-OUT-STATUS              PIC X(02).
+       01  WS-CMB-IN-STATUS               PIC X(02).
+       01  WS-CMB-OUT-STATUS              PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-REQ-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-REQ-EOF                   VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                   VALUE 'Y'.
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                    VALUE 'Y'.
+       01  WS-MAI-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-MAI-EOF                    VALUE 'Y'.
+       01  WS-CMB-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-CMB-EOF                    VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-FOUND                      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-REQ-CNT                 PIC 9(05)   VALUE ZERO.
+           05  WS-CUST-SCRUBBED-CNT       PIC 9(05)   VALUE ZERO.
+           05  WS-CUST-NOTFND-CNT         PIC 9(05)   VALUE ZERO.
+           05  WS-ACCT-REACHED-CNT        PIC 9(07)   VALUE ZERO.
+           05  WS-TXN-REACHED-CNT         PIC 9(07)   VALUE ZERO.
+           05  WS-MAI-READ-CNT            PIC 9(07)   VALUE ZERO.
+           05  WS-MAI-SCRUBBED-CNT        PIC 9(07)   VALUE ZERO.
+           05  WS-CMB-READ-CNT            PIC 9(07)   VALUE ZERO.
+           05  WS-CMB-SCRUBBED-CNT        PIC 9(07)   VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * IN-MEMORY TABLE OF CUST-IDs TO FORGET
+      *----------------------------------------------------------------*
+       01  WS-SCRUB-TABLE.
+           05  WS-SR-ENTRY OCCURS 100 TIMES INDEXED BY WS-SR-IDX.
+               10  WS-SR-CUST-ID            PIC 9(10).
+
+       01  WS-THIS-ACCT-NO                PIC 9(12).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+               VARYING WS-SR-IDX FROM 1 BY 1
+               UNTIL WS-SR-IDX > WS-REQ-CNT
+
+           PERFORM 5000-SCRUB-MAI-EXTRACT THRU 5000-EXIT
+               UNTIL WS-MAI-EOF
+
+           PERFORM 6000-SCRUB-COMBINED-EXTRACT THRU 6000-EXIT
+               UNTIL WS-CMB-EOF
+
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  SCRUB-REQUEST
+           OPEN I-O    CUSTOMER-MASTER
+           OPEN INPUT  ACCOUNT-MASTER
+           OPEN INPUT  TRANSACTION-MASTER
+           OPEN INPUT  CUSTOMER-MAI-IN
+           OPEN OUTPUT CUSTOMER-MAI-OUT
+           OPEN INPUT  COMBINED-EXTRACT-IN
+           OPEN OUTPUT COMBINED-EXTRACT-OUT
+           OPEN OUTPUT SCRUB-REPORT
+
+           PERFORM 1100-LOAD-SCRUB-TABLE THRU 1100-EXIT
+
+           PERFORM 2100-READ-MAI-CUSTOMER
+           PERFORM 2200-READ-COMBINED.
+
+      *----------------------------------------------------------------*
+      * 1100-LOAD-SCRUB-TABLE THRU 1100-EXIT
+      *----------------------------------------------------------------*
+       1100-LOAD-SCRUB-TABLE.
+           PERFORM 1110-READ-REQUEST THRU 1110-EXIT
+               UNTIL WS-REQ-EOF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1110-READ-REQUEST THRU 1110-EXIT
+      *----------------------------------------------------------------*
+       1110-READ-REQUEST.
+           READ SCRUB-REQUEST
+               AT END
+                   MOVE 'Y' TO WS-REQ-EOF-SW
+                   GO TO 1110-EXIT
+           END-READ
+
+           ADD 1 TO WS-REQ-CNT
+           MOVE SR-CUST-ID TO WS-SR-CUST-ID(WS-REQ-CNT).
+       1110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-REQUEST THRU 2000-EXIT
+      *   Scrubs the live CUSTOMER-MASTER record for this request's
+      *   CUST-ID, then browses (without changing) every account and
+      *   transaction it reaches, for the scrub report.
+      *----------------------------------------------------------------*
+       2000-PROCESS-REQUEST.
+           PERFORM 3000-SCRUB-CUSTOMER-MASTER THRU 3000-EXIT
+
+           MOVE ZERO TO WS-THIS-ACCT-NO
+           IF WS-FOUND
+               PERFORM 3500-AUDIT-ACCOUNTS THRU 3500-EXIT
+           END-IF
+
+           PERFORM 4000-WRITE-SUMMARY-LINE THRU 4000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-MAI-CUSTOMER
+      *----------------------------------------------------------------*
+       2100-READ-MAI-CUSTOMER.
+           READ CUSTOMER-MAI-IN
+               AT END
+                   MOVE 'Y' TO WS-MAI-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2200-READ-COMBINED
+      *----------------------------------------------------------------*
+       2200-READ-COMBINED.
+           READ COMBINED-EXTRACT-IN
+               AT END
+                   MOVE 'Y' TO WS-CMB-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-SCRUB-CUSTOMER-MASTER THRU 3000-EXIT
+      *   CUST-ID, CUST-ACCT-TYPE, CUST-STATUS, CUST-OPEN-DATE and
+      *   CUST-CREDIT-LIMIT are left exactly as they were - everything
+      *   else in CUST-PERSONAL-INFO, CUST-ADDRESS-INFO and CUST-
+      *   CONTACT-INFO is overwritten with a fixed, irreversible mask.
+      *----------------------------------------------------------------*
+       3000-SCRUB-CUSTOMER-MASTER.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE WS-SR-CUST-ID(WS-SR-IDX) TO CUST-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-CUST-NOTFND-CNT
+                   GO TO 3000-EXIT
+           END-READ
+
+           MOVE 'Y' TO WS-FOUND-SW
+           MOVE 'REDACTED'      TO CUST-FIRST-NAME OF CUSTOMER-RECORD
+           MOVE 'REDACTED'      TO CUST-LAST-NAME OF CUSTOMER-RECORD
+           MOVE SPACE           TO CUST-MIDDLE-INIT
+           MOVE ZERO            TO CUST-DOB OF CUSTOMER-RECORD
+           MOVE SPACE           TO CUST-GENDER
+           MOVE ZERO            TO CUST-SSN OF CUSTOMER-RECORD
+           MOVE SPACES          TO CUST-ADDR-LINE-1
+           MOVE SPACES          TO CUST-ADDR-LINE-2
+           MOVE SPACES          TO CUST-CITY OF CUSTOMER-RECORD
+           MOVE SPACES          TO CUST-STATE OF CUSTOMER-RECORD
+           MOVE ZERO            TO CUST-ZIP-CODE OF CUSTOMER-RECORD
+           MOVE SPACES          TO CUST-COUNTRY
+           MOVE ZERO            TO CUST-PHONE OF CUSTOMER-RECORD
+           MOVE SPACES          TO CUST-EMAIL OF CUSTOMER-RECORD
+
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'GDPRSCRB - REWRITE FAILED FOR CUST-ID '
+                       CUST-ID OF CUSTOMER-RECORD
+           END-REWRITE
+
+           ADD 1 TO WS-CUST-SCRUBBED-CNT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3500-AUDIT-ACCOUNTS THRU 3500-EXIT
+      *   Browses the ACCT-CUST-ID alternate index for every account
+      *   this customer owns.  Nothing on ACCOUNT-MASTER is PII, so
+      *   nothing here is changed - this only counts the accounts (and
+      *   their transactions) the scrub reached, for the report.
+      *----------------------------------------------------------------*
+       3500-AUDIT-ACCOUNTS.
+           MOVE 'N' TO WS-ACCT-EOF-SW
+           MOVE CUST-ID OF CUSTOMER-RECORD
+               TO ACCT-CUST-ID OF ACCOUNT-RECORD
+           START ACCOUNT-MASTER
+               KEY IS NOT LESS THAN ACCT-CUST-ID OF ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-START
+
+           PERFORM 3510-READ-ACCOUNT THRU 3510-EXIT
+               UNTIL WS-ACCT-EOF.
+       3500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3510-READ-ACCOUNT THRU 3510-EXIT
+      *----------------------------------------------------------------*
+       3510-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-READ
+
+           IF NOT WS-ACCT-EOF
+               IF ACCT-CUST-ID OF ACCOUNT-RECORD
+                       NOT = CUST-ID OF CUSTOMER-RECORD
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+               ELSE
+                   ADD 1 TO WS-ACCT-REACHED-CNT
+                   MOVE ACCT-NUMBER OF ACCOUNT-RECORD TO WS-THIS-ACCT-NO
+                   PERFORM 3600-AUDIT-TRANSACTIONS THRU 3600-EXIT
+               END-IF
+           END-IF.
+       3510-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3600-AUDIT-TRANSACTIONS THRU 3600-EXIT
+      *   Browses the TXN-ACCT-NO alternate index for this account.
+      *   TRANSACTION-MASTER carries no customer PII either - the
+      *   merchant fields belong to the merchant, not this customer -
+      *   so, as with ACCOUNT-MASTER, this only counts what was
+      *   reached.
+      *----------------------------------------------------------------*
+       3600-AUDIT-TRANSACTIONS.
+           MOVE 'N' TO WS-TXN-EOF-SW
+           MOVE WS-THIS-ACCT-NO TO TXN-ACCT-NO OF TRANSACTION-RECORD
+           START TRANSACTION-MASTER
+               KEY IS NOT LESS THAN TXN-ACCT-NO OF TRANSACTION-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-START
+
+           PERFORM 3610-READ-TRANSACTION THRU 3610-EXIT
+               UNTIL WS-TXN-EOF.
+       3600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3610-READ-TRANSACTION THRU 3610-EXIT
+      *----------------------------------------------------------------*
+       3610-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-READ
+
+           IF NOT WS-TXN-EOF
+               IF TXN-ACCT-NO OF TRANSACTION-RECORD
+                       NOT = WS-THIS-ACCT-NO
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+               ELSE
+                   ADD 1 TO WS-TXN-REACHED-CNT
+               END-IF
+           END-IF.
+       3610-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000-WRITE-SUMMARY-LINE THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-WRITE-SUMMARY-LINE.
+           MOVE SPACES TO RPT-LINE
+           IF WS-FOUND
+               STRING 'SCRUBBED  - CUST-ID = '
+                   WS-SR-CUST-ID(WS-SR-IDX)
+                   DELIMITED BY SIZE
+                   INTO RPT-LINE
+           ELSE
+               STRING 'NOT FOUND - CUST-ID = '
+                   WS-SR-CUST-ID(WS-SR-IDX)
+                   DELIMITED BY SIZE
+                   INTO RPT-LINE
+           END-IF
+           WRITE RPT-LINE.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-SCRUB-MAI-EXTRACT THRU 5000-EXIT
+      *   Single pass over the customer_mai.cpy extract, scrubbing any
+      *   record whose CUST-ID is on the in-memory request table and
+      *   passing every other record through unchanged.
+      *----------------------------------------------------------------*
+       5000-SCRUB-MAI-EXTRACT.
+           ADD 1 TO WS-MAI-READ-CNT
+           MOVE CUST-ID OF CUSTOMER-MAI-RECORD
+               TO CUST-ID OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-FIRST-NAME OF CUSTOMER-MAI-RECORD
+               TO CUST-FIRST-NAME OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-LAST-NAME OF CUSTOMER-MAI-RECORD
+               TO CUST-LAST-NAME OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-DOB OF CUSTOMER-MAI-RECORD
+               TO CUST-DOB OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-SSN OF CUSTOMER-MAI-RECORD
+               TO CUST-SSN OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-ADDR-LINE1 OF CUSTOMER-MAI-RECORD
+               TO CUST-ADDR-LINE1 OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-CITY OF CUSTOMER-MAI-RECORD
+               TO CUST-CITY OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-STATE OF CUSTOMER-MAI-RECORD
+               TO CUST-STATE OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-ZIP-CODE OF CUSTOMER-MAI-RECORD
+               TO CUST-ZIP-CODE OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-PHONE OF CUSTOMER-MAI-RECORD
+               TO CUST-PHONE OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-EMAIL OF CUSTOMER-MAI-RECORD
+               TO CUST-EMAIL OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-STATUS OF CUSTOMER-MAI-RECORD
+               TO CUST-STATUS OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-OPEN-DATE OF CUSTOMER-MAI-RECORD
+               TO CUST-OPEN-DATE OF SCRUBBED-CUSTOMER-MAI-RECORD
+           MOVE CUST-CREDIT-SCORE OF CUSTOMER-MAI-RECORD
+               TO CUST-CREDIT-SCORE OF SCRUBBED-CUSTOMER-MAI-RECORD
+
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 7100-SEARCH-MAI-TABLE THRU 7100-EXIT
+               VARYING WS-SR-IDX FROM 1 BY 1
+               UNTIL WS-SR-IDX > WS-REQ-CNT
+                  OR WS-FOUND
+
+           IF WS-FOUND
+               MOVE 'REDACTED' TO CUST-FIRST-NAME
+                   OF SCRUBBED-CUSTOMER-MAI-RECORD
+               MOVE 'REDACTED' TO CUST-LAST-NAME
+                   OF SCRUBBED-CUSTOMER-MAI-RECORD
+               MOVE ZERO TO CUST-DOB OF SCRUBBED-CUSTOMER-MAI-RECORD
+               MOVE ZERO TO CUST-SSN OF SCRUBBED-CUSTOMER-MAI-RECORD
+               MOVE SPACES TO CUST-ADDR-LINE1
+                   OF SCRUBBED-CUSTOMER-MAI-RECORD
+               MOVE SPACES TO CUST-CITY
+                   OF SCRUBBED-CUSTOMER-MAI-RECORD
+               MOVE SPACES TO CUST-STATE
+                   OF SCRUBBED-CUSTOMER-MAI-RECORD
+               MOVE ZERO TO CUST-ZIP-CODE
+                   OF SCRUBBED-CUSTOMER-MAI-RECORD
+               MOVE ZERO TO CUST-PHONE
+                   OF SCRUBBED-CUSTOMER-MAI-RECORD
+               MOVE SPACES TO CUST-EMAIL
+                   OF SCRUBBED-CUSTOMER-MAI-RECORD
+               ADD 1 TO WS-MAI-SCRUBBED-CNT
+           END-IF
+
+           WRITE SCRUBBED-CUSTOMER-MAI-RECORD
+           PERFORM 2100-READ-MAI-CUSTOMER.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-SCRUB-COMBINED-EXTRACT THRU 6000-EXIT
+      *   Single pass over combined_mai.cpy.  Only REC-TYPE = 'CU'
+      *   records carry customer PII, so AC and TX records pass
+      *   through untouched.
+      *----------------------------------------------------------------*
+       6000-SCRUB-COMBINED-EXTRACT.
+           ADD 1 TO WS-CMB-READ-CNT
+           MOVE REC-TYPE OF COMBINED-IN-RECORD
+               TO REC-TYPE OF COMBINED-OUT-RECORD
+           MOVE CUST-ID OF COMBINED-IN-RECORD
+               TO CUST-ID OF COMBINED-OUT-RECORD
+           MOVE CUST-FIRST-NAME OF COMBINED-IN-RECORD
+               TO CUST-FIRST-NAME OF COMBINED-OUT-RECORD
+           MOVE CUST-LAST-NAME OF COMBINED-IN-RECORD
+               TO CUST-LAST-NAME OF COMBINED-OUT-RECORD
+           MOVE CUST-DOB OF COMBINED-IN-RECORD
+               TO CUST-DOB OF COMBINED-OUT-RECORD
+           MOVE CUST-SSN OF COMBINED-IN-RECORD
+               TO CUST-SSN OF COMBINED-OUT-RECORD
+           MOVE CUST-ADDR-LINE1 OF COMBINED-IN-RECORD
+               TO CUST-ADDR-LINE1 OF COMBINED-OUT-RECORD
+           MOVE CUST-CITY OF COMBINED-IN-RECORD
+               TO CUST-CITY OF COMBINED-OUT-RECORD
+           MOVE CUST-STATE OF COMBINED-IN-RECORD
+               TO CUST-STATE OF COMBINED-OUT-RECORD
+           MOVE CUST-ZIP-CODE OF COMBINED-IN-RECORD
+               TO CUST-ZIP-CODE OF COMBINED-OUT-RECORD
+           MOVE CUST-PHONE OF COMBINED-IN-RECORD
+               TO CUST-PHONE OF COMBINED-OUT-RECORD
+           MOVE CUST-EMAIL OF COMBINED-IN-RECORD
+               TO CUST-EMAIL OF COMBINED-OUT-RECORD
+           MOVE CUST-STATUS OF COMBINED-IN-RECORD
+               TO CUST-STATUS OF COMBINED-OUT-RECORD
+           MOVE CUST-OPEN-DATE OF COMBINED-IN-RECORD
+               TO CUST-OPEN-DATE OF COMBINED-OUT-RECORD
+           MOVE CUST-CREDIT-SCORE OF COMBINED-IN-RECORD
+               TO CUST-CREDIT-SCORE OF COMBINED-OUT-RECORD
+           MOVE ACCT-NUMBER OF COMBINED-IN-RECORD
+               TO ACCT-NUMBER OF COMBINED-OUT-RECORD
+           MOVE ACCT-CUST-ID OF COMBINED-IN-RECORD
+               TO ACCT-CUST-ID OF COMBINED-OUT-RECORD
+           MOVE ACCT-TYPE OF COMBINED-IN-RECORD
+               TO ACCT-TYPE OF COMBINED-OUT-RECORD
+           MOVE ACCT-OPEN-DATE OF COMBINED-IN-RECORD
+               TO ACCT-OPEN-DATE OF COMBINED-OUT-RECORD
+           MOVE ACCT-BALANCE OF COMBINED-IN-RECORD
+               TO ACCT-BALANCE OF COMBINED-OUT-RECORD
+           MOVE ACCT-CREDIT-LIMIT OF COMBINED-IN-RECORD
+               TO ACCT-CREDIT-LIMIT OF COMBINED-OUT-RECORD
+           MOVE ACCT-INT-RATE OF COMBINED-IN-RECORD
+               TO ACCT-INT-RATE OF COMBINED-OUT-RECORD
+           MOVE ACCT-STATUS OF COMBINED-IN-RECORD
+               TO ACCT-STATUS OF COMBINED-OUT-RECORD
+           MOVE ACCT-BRANCH-ID OF COMBINED-IN-RECORD
+               TO ACCT-BRANCH-ID OF COMBINED-OUT-RECORD
+           MOVE TXN-ID OF COMBINED-IN-RECORD
+               TO TXN-ID OF COMBINED-OUT-RECORD
+           MOVE TXN-ACCT-NO OF COMBINED-IN-RECORD
+               TO TXN-ACCT-NO OF COMBINED-OUT-RECORD
+           MOVE TXN-DATE OF COMBINED-IN-RECORD
+               TO TXN-DATE OF COMBINED-OUT-RECORD
+           MOVE TXN-TIME OF COMBINED-IN-RECORD
+               TO TXN-TIME OF COMBINED-OUT-RECORD
+           MOVE TXN-TYPE OF COMBINED-IN-RECORD
+               TO TXN-TYPE OF COMBINED-OUT-RECORD
+           MOVE TXN-AMOUNT OF COMBINED-IN-RECORD
+               TO TXN-AMOUNT OF COMBINED-OUT-RECORD
+           MOVE TXN-DESC OF COMBINED-IN-RECORD
+               TO TXN-DESC OF COMBINED-OUT-RECORD
+           MOVE TXN-BALANCE-AFTER OF COMBINED-IN-RECORD
+               TO TXN-BALANCE-AFTER OF COMBINED-OUT-RECORD
+           MOVE TXN-CHANNEL OF COMBINED-IN-RECORD
+               TO TXN-CHANNEL OF COMBINED-OUT-RECORD
+           MOVE TXN-STATUS OF COMBINED-IN-RECORD
+               TO TXN-STATUS OF COMBINED-OUT-RECORD
+
+           IF REC-TYPE OF COMBINED-IN-RECORD = 'CU'
+               MOVE 'N' TO WS-FOUND-SW
+               PERFORM 7200-SEARCH-COMBINED-TABLE THRU 7200-EXIT
+                   VARYING WS-SR-IDX FROM 1 BY 1
+                   UNTIL WS-SR-IDX > WS-REQ-CNT
+                      OR WS-FOUND
+
+               IF WS-FOUND
+                   MOVE 'REDACTED' TO CUST-FIRST-NAME
+                       OF COMBINED-OUT-RECORD
+                   MOVE 'REDACTED' TO CUST-LAST-NAME
+                       OF COMBINED-OUT-RECORD
+                   MOVE ZERO TO CUST-DOB OF COMBINED-OUT-RECORD
+                   MOVE ZERO TO CUST-SSN OF COMBINED-OUT-RECORD
+                   MOVE SPACES TO CUST-ADDR-LINE1 OF COMBINED-OUT-RECORD
+                   MOVE SPACES TO CUST-CITY OF COMBINED-OUT-RECORD
+                   MOVE SPACES TO CUST-STATE OF COMBINED-OUT-RECORD
+                   MOVE ZERO TO CUST-ZIP-CODE OF COMBINED-OUT-RECORD
+                   MOVE ZERO TO CUST-PHONE OF COMBINED-OUT-RECORD
+                   MOVE SPACES TO CUST-EMAIL OF COMBINED-OUT-RECORD
+                   ADD 1 TO WS-CMB-SCRUBBED-CNT
+               END-IF
+           END-IF
+
+           WRITE COMBINED-OUT-RECORD
+           PERFORM 2200-READ-COMBINED.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7100-SEARCH-MAI-TABLE THRU 7100-EXIT
+      *----------------------------------------------------------------*
+       7100-SEARCH-MAI-TABLE.
+           IF CUST-ID OF CUSTOMER-MAI-RECORD
+                   = WS-SR-CUST-ID(WS-SR-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       7100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7200-SEARCH-COMBINED-TABLE THRU 7200-EXIT
+      *----------------------------------------------------------------*
+       7200-SEARCH-COMBINED-TABLE.
+           IF CUST-ID OF COMBINED-IN-RECORD
+                   = WS-SR-CUST-ID(WS-SR-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       7200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-TERMINATE
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE SCRUB-REQUEST
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-MASTER
+           CLOSE CUSTOMER-MAI-IN
+           CLOSE CUSTOMER-MAI-OUT
+           CLOSE COMBINED-EXTRACT-IN
+           CLOSE COMBINED-EXTRACT-OUT
+           CLOSE SCRUB-REPORT
+
+           DISPLAY 'GDPRSCRB REQUESTS           = ' WS-REQ-CNT
+           DISPLAY 'GDPRSCRB CUSTOMERS SCRUBBED = '
+               WS-CUST-SCRUBBED-CNT
+           DISPLAY 'GDPRSCRB CUSTOMERS NOT FOUND= ' WS-CUST-NOTFND-CNT
+           DISPLAY 'GDPRSCRB ACCOUNTS REACHED   = '
+               WS-ACCT-REACHED-CNT
+           DISPLAY 'GDPRSCRB TXNS REACHED       = '
+               WS-TXN-REACHED-CNT
+           DISPLAY 'GDPRSCRB MAI RECORDS READ   = ' WS-MAI-READ-CNT
+           DISPLAY 'GDPRSCRB MAI RECORDS SCRUBBED= '
+               WS-MAI-SCRUBBED-CNT
+           DISPLAY 'GDPRSCRB COMBINED RECS READ = ' WS-CMB-READ-CNT
+           DISPLAY 'GDPRSCRB COMBINED RECS SCRUBBED= '
+               WS-CMB-SCRUBBED-CNT.
