@@ -0,0 +1,220 @@
+      *================================================================*
+      * CUSTEXTR - CUSTOMER MOSTLYAI EXTRACT BUILDER
+      *
+      * Reads the production CUSTOMER-MASTER and writes the narrower,
+      * flat customer_mai.cpy shape used to train MostlyAI and to feed
+      * the rest of the synthetic data pipeline.  CUST-CREDIT-SCORE has
+      * no production source and is written as zero.  Also writes the
+      * matching sample_data/customers.csv row for each customer, one
+      * column per customer_mai.cpy field in copybook order, fixed-
+      * width and comma-delimited (not trimmed).
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXTR.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-10.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-10  DS   ORIGINAL CUSTOMER EXTRACT BUILDER.
+      *   2024-03-11  DS   ADDED CUSTOMERS.CSV OUTPUT.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT CUSTOMER-MAI-OUT ASSIGN TO CUSTMAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAI-STATUS.
+
+           SELECT CUSTOMER-CSV-OUT ASSIGN TO CUSTCSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  CUSTOMER-MAI-OUT.
+           COPY "customer_mai.cpy"
+               REPLACING ==CUSTOMER-RECORD==
+                      BY ==CUSTOMER-MAI-RECORD==.
+
+       FD  CUSTOMER-CSV-OUT
+           RECORD CONTAINS 250 CHARACTERS.
+       01  CSV-LINE                       PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                 PIC X(02).
+       01  WS-MAI-STATUS                  PIC X(02).
+       01  WS-CSV-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                    VALUE 'Y'.
+
+       01  WS-CUST-CNT                    PIC 9(09)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT
+               PERFORM 2000-EXTRACT-CUSTOMER THRU 2000-EXIT
+                   UNTIL WS-EOF
+           END-IF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE THRU 1000-EXIT
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTOMER-MASTER
+           IF WS-CUST-STATUS NOT = '00'
+               DISPLAY 'CUSTEXTR ERROR - CANNOT OPEN CUSTOMER-MASTER, '
+                   'STATUS = ' WS-CUST-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT CUSTOMER-MAI-OUT
+           OPEN OUTPUT CUSTOMER-CSV-OUT
+           MOVE SPACES TO CSV-LINE
+           STRING 'CUST_ID,FIRST_NAME,LAST_NAME,DOB,SSN,ADDR_LINE1,'
+               'CITY,STATE,ZIP_CODE,PHONE,EMAIL,STATUS,OPEN_DATE,'
+               'CREDIT_SCORE'
+               DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE
+           PERFORM 2100-READ-CUSTOMER.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-EXTRACT-CUSTOMER THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-EXTRACT-CUSTOMER.
+           ADD 1 TO WS-CUST-CNT
+           MOVE CUST-ID OF CUSTOMER-RECORD
+                                    TO CUST-ID OF CUSTOMER-MAI-RECORD
+           MOVE CUST-FIRST-NAME OF CUSTOMER-RECORD
+                                    TO CUST-FIRST-NAME OF
+                                        CUSTOMER-MAI-RECORD
+           MOVE CUST-LAST-NAME OF CUSTOMER-RECORD
+                                    TO CUST-LAST-NAME OF
+                                        CUSTOMER-MAI-RECORD
+           MOVE CUST-DOB OF CUSTOMER-RECORD
+                                    TO CUST-DOB OF CUSTOMER-MAI-RECORD
+           MOVE CUST-SSN OF CUSTOMER-RECORD
+                                    TO CUST-SSN OF CUSTOMER-MAI-RECORD
+           MOVE CUST-ADDR-LINE-1    TO CUST-ADDR-LINE1 OF
+                                        CUSTOMER-MAI-RECORD
+           MOVE CUST-CITY OF CUSTOMER-RECORD
+                                    TO CUST-CITY OF CUSTOMER-MAI-RECORD
+           MOVE CUST-STATE OF CUSTOMER-RECORD
+                                    TO CUST-STATE OF
+                                        CUSTOMER-MAI-RECORD
+           MOVE CUST-ZIP-CODE OF CUSTOMER-RECORD
+                                    TO CUST-ZIP-CODE OF
+                                        CUSTOMER-MAI-RECORD
+           MOVE CUST-PHONE OF CUSTOMER-RECORD
+                                    TO CUST-PHONE OF
+                                        CUSTOMER-MAI-RECORD
+           MOVE CUST-EMAIL OF CUSTOMER-RECORD
+                                    TO CUST-EMAIL OF
+                                        CUSTOMER-MAI-RECORD
+           MOVE CUST-STATUS OF CUSTOMER-RECORD
+                                    TO CUST-STATUS OF
+                                        CUSTOMER-MAI-RECORD
+           MOVE CUST-OPEN-DATE OF CUSTOMER-RECORD
+                                    TO CUST-OPEN-DATE OF
+                                        CUSTOMER-MAI-RECORD
+           MOVE ZERO                TO CUST-CREDIT-SCORE OF
+                                        CUSTOMER-MAI-RECORD
+
+           WRITE CUSTOMER-MAI-RECORD
+           PERFORM 2200-WRITE-CSV-LINE
+           PERFORM 2100-READ-CUSTOMER.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-CUSTOMER
+      *----------------------------------------------------------------*
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2200-WRITE-CSV-LINE
+      *----------------------------------------------------------------*
+       2200-WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE
+           STRING
+               CUST-ID OF CUSTOMER-MAI-RECORD        DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-FIRST-NAME OF CUSTOMER-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-LAST-NAME OF CUSTOMER-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-DOB OF CUSTOMER-MAI-RECORD        DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-SSN OF CUSTOMER-MAI-RECORD        DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-ADDR-LINE1 OF CUSTOMER-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-CITY OF CUSTOMER-MAI-RECORD       DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-STATE OF CUSTOMER-MAI-RECORD      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-ZIP-CODE OF CUSTOMER-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-PHONE OF CUSTOMER-MAI-RECORD      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-EMAIL OF CUSTOMER-MAI-RECORD      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-STATUS OF CUSTOMER-MAI-RECORD     DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-OPEN-DATE OF CUSTOMER-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               CUST-CREDIT-SCORE OF CUSTOMER-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           IF NOT WS-ABORT
+               CLOSE CUSTOMER-MASTER
+               CLOSE CUSTOMER-MAI-OUT
+               CLOSE CUSTOMER-CSV-OUT
+           END-IF
+           DISPLAY 'CUSTEXTR CUSTOMERS EXTRACTED = ' WS-CUST-CNT.
