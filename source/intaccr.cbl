@@ -0,0 +1,316 @@
+      *================================================================*
+      * INTACCR - NIGHTLY INTEREST ACCRUAL AND CAPITALIZATION
+      *
+      * Walks every ACCOUNT-RECORD, computes accrued interest off
+      * ACCT-BALANCE and ACCT-INTEREST-RATE (a daily rate, expressed
+      * as an annual percentage in ACCT-INTEREST-RATE / 365), posts a
+      * TRANSACTION-RECORD for the accrual with TXN-TYPE = 'IN', and
+      * rolls the new amount into ACCT-BALANCE.  Only open accounts
+      * (ACCT-STATUS = 'A') with a positive balance accrue interest.
+      *
+      * The last ACCT-NUMBER processed is checkpointed to ACCRCKPT
+      * after every account, the same granularity TXNPOST checkpoints
+      * at.  A portfolio can run to several million accounts, so a
+      * run that abends partway through restarts by starting
+      * ACCOUNT-MASTER just past that checkpoint instead of
+      * re-accruing interest from account one.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-01.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-02-01  DS   ORIGINAL NIGHTLY ACCRUAL JOB.
+      *   2024-03-25  DS   SETS RETURN-CODE 16 AND SKIPS PROCESSING IF
+      *                    ACCOUNT-MASTER FAILS TO OPEN, SO MTHCLOSE
+      *                    HAS SOMETHING REAL TO CHECK WHEN IT CALLS
+      *                    THIS AS A MONTH-END CLOSE STEP.
+      *   2024-04-09  DS   ACCOUNT-MASTER NOW OPENED I-O INSTEAD OF
+      *                    INPUT - THE EXISTING REWRITE AGAINST AN
+      *                    INPUT-MODE FILE WAS NEVER ACTUALLY POSTING
+      *                    ACCRUED INTEREST TO THE LIVE MASTER.  ADDED
+      *                    AN ACCT-NUMBER CHECKPOINT/RESTART (ACCRCKPT)
+      *                    SO AN ABEND PARTWAY THROUGH A MULTI-MILLION
+      *                    ACCOUNT RUN DOES NOT RE-ACCRUE INTEREST
+      *                    ALREADY POSTED ON RESTART.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT TXN-SEQUENCE-CTL ASSIGN TO TXNSEQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT ACCR-CHECKPOINT-CTL ASSIGN TO ACCRCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  TXN-SEQUENCE-CTL
+           RECORD CONTAINS 15 CHARACTERS.
+       01  TXN-SEQUENCE-RECORD            PIC 9(15).
+
+       FD  ACCR-CHECKPOINT-CTL
+           RECORD CONTAINS 27 CHARACTERS.
+       01  ACCR-CHECKPOINT-RECORD.
+           05  CKPT-LAST-ACCT-NO          PIC 9(12).
+           05  CKPT-NEXT-TXN-ID           PIC 9(15).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-TXN-STATUS                  PIC X(02).
+           88  WS-TXN-OK                  VALUE '00'.
+       01  WS-SEQ-STATUS                  PIC X(02).
+       01  WS-CKPT-STATUS                 PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT                PIC 9(09)   VALUE ZERO.
+           05  WS-ACCRUED-CNT             PIC 9(09)   VALUE ZERO.
+
+       01  WS-NEXT-TXN-ID                 PIC 9(15)   VALUE ZERO.
+       01  WS-TODAY                       PIC 9(08)   VALUE ZERO.
+       01  WS-DAILY-INTEREST              PIC S9(11)V99 VALUE ZERO.
+       01  WS-RESTART-ACCT-NO             PIC 9(12)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT
+               PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+                   UNTIL WS-EOF
+           END-IF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE THRU 1000-EXIT
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O   ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'INTACCR ERROR - CANNOT OPEN ACCOUNT-MASTER, '
+                   'STATUS = ' WS-ACCT-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN I-O   TRANSACTION-MASTER
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 1100-LOAD-NEXT-TXN-ID
+           PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+           PERFORM 1300-POSITION-ACCOUNT-MASTER THRU 1300-EXIT
+           PERFORM 2100-READ-ACCOUNT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1100-LOAD-NEXT-TXN-ID
+      *----------------------------------------------------------------*
+       1100-LOAD-NEXT-TXN-ID.
+           OPEN INPUT TXN-SEQUENCE-CTL
+           IF WS-SEQ-STATUS = '00'
+               READ TXN-SEQUENCE-CTL
+                   AT END
+                       MOVE ZERO TO WS-NEXT-TXN-ID
+                   NOT AT END
+                       MOVE TXN-SEQUENCE-RECORD TO WS-NEXT-TXN-ID
+               END-READ
+               CLOSE TXN-SEQUENCE-CTL
+           ELSE
+               MOVE ZERO TO WS-NEXT-TXN-ID
+           END-IF
+           ADD 1 TO WS-NEXT-TXN-ID.
+
+      *----------------------------------------------------------------*
+      * 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+      *   A checkpoint's CKPT-NEXT-TXN-ID, when present, overrides the
+      *   value 1100-LOAD-NEXT-TXN-ID already took from TXNSEQ, the
+      *   same reason TXNPOST's checkpoint does the same - TXNSEQ is
+      *   only rewritten at a clean end of job.
+      *----------------------------------------------------------------*
+       1200-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-ACCT-NO
+           OPEN INPUT ACCR-CHECKPOINT-CTL
+           IF WS-CKPT-STATUS = '00'
+               READ ACCR-CHECKPOINT-CTL
+                   AT END
+                       MOVE ZERO TO WS-RESTART-ACCT-NO
+                   NOT AT END
+                       MOVE CKPT-LAST-ACCT-NO TO WS-RESTART-ACCT-NO
+                       MOVE CKPT-NEXT-TXN-ID TO WS-NEXT-TXN-ID
+               END-READ
+               CLOSE ACCR-CHECKPOINT-CTL
+           END-IF
+
+           IF WS-RESTART-ACCT-NO > ZERO
+               DISPLAY 'INTACCR RESTARTING AFTER ACCT-NUMBER '
+                   WS-RESTART-ACCT-NO
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1300-POSITION-ACCOUNT-MASTER THRU 1300-EXIT
+      *   On a fresh run WS-RESTART-ACCT-NO is zero and the sequential
+      *   READ NEXT in 2100-READ-ACCOUNT starts at the first record on
+      *   file, same as before.  On restart this STARTs just past the
+      *   last ACCT-NUMBER the prior run checkpointed, so accounts
+      *   already accrued are never re-read.
+      *----------------------------------------------------------------*
+       1300-POSITION-ACCOUNT-MASTER.
+           IF WS-RESTART-ACCT-NO > ZERO
+               MOVE WS-RESTART-ACCT-NO TO ACCT-NUMBER
+               START ACCOUNT-MASTER KEY IS GREATER THAN ACCT-NUMBER
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-SW
+               END-START
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACCOUNT.
+           ADD 1 TO WS-READ-CNT
+
+           IF ACCT-STATUS = 'A' AND ACCT-BALANCE > ZERO
+               AND ACCT-INTEREST-RATE > ZERO
+               PERFORM 4000-ACCRUE-INTEREST THRU 4000-EXIT
+           END-IF
+
+           PERFORM 4200-WRITE-CHECKPOINT THRU 4200-EXIT
+           PERFORM 2100-READ-ACCOUNT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *   A clean end of job resets the checkpoint to zero - there is
+      *   nothing left to restart once every account has been read.
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           IF NOT WS-ABORT
+               CLOSE ACCOUNT-MASTER
+               CLOSE TRANSACTION-MASTER
+
+               OPEN OUTPUT TXN-SEQUENCE-CTL
+               COMPUTE TXN-SEQUENCE-RECORD = WS-NEXT-TXN-ID - 1
+               WRITE TXN-SEQUENCE-RECORD
+               CLOSE TXN-SEQUENCE-CTL
+
+               OPEN OUTPUT ACCR-CHECKPOINT-CTL
+               MOVE ZERO TO ACCR-CHECKPOINT-RECORD
+               WRITE ACCR-CHECKPOINT-RECORD
+               CLOSE ACCR-CHECKPOINT-CTL
+           END-IF
+
+           DISPLAY 'INTACCR ACCOUNTS READ   = ' WS-READ-CNT
+           DISPLAY 'INTACCR ACCOUNTS ACCRUED = ' WS-ACCRUED-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-ACCRUE-INTEREST THRU 4000-EXIT
+      *   ACCT-INTEREST-RATE is an annual percentage rate (PIC
+      *   9(03)V9(04)).  One day's accrual is BALANCE * RATE / 100 /
+      *   365, rounded to the nearest cent.
+      *----------------------------------------------------------------*
+       4000-ACCRUE-INTEREST.
+           COMPUTE WS-DAILY-INTEREST ROUNDED =
+               ACCT-BALANCE * ACCT-INTEREST-RATE / 100 / 365
+
+           IF WS-DAILY-INTEREST > ZERO
+               PERFORM 4100-WRITE-ACCRUAL-TXN THRU 4100-EXIT
+               ADD WS-DAILY-INTEREST TO ACCT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               ADD 1 TO WS-ACCRUED-CNT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4100-WRITE-ACCRUAL-TXN THRU 4100-EXIT
+      *----------------------------------------------------------------*
+       4100-WRITE-ACCRUAL-TXN.
+           MOVE WS-NEXT-TXN-ID   TO TXN-ID
+           ADD 1 TO WS-NEXT-TXN-ID
+           MOVE ACCT-NUMBER      TO TXN-ACCT-NO
+           MOVE WS-TODAY         TO TXN-DATE
+           ACCEPT TXN-TIME FROM TIME
+           MOVE 'IN'             TO TXN-TYPE
+           MOVE WS-DAILY-INTEREST TO TXN-AMOUNT
+           MOVE 'INTEREST ACCRUAL' TO TXN-DESC
+           MOVE 'P'              TO TXN-STATUS
+           MOVE SPACES           TO TXN-MERCHANT-NAME
+           MOVE SPACES           TO TXN-MERCHANT-CITY
+           MOVE SPACES           TO TXN-MERCHANT-STATE
+           MOVE SPACES           TO TXN-AUTH-CODE
+           MOVE 'INT'            TO TXN-CHANNEL
+           MOVE WS-TODAY         TO TXN-POST-DATE
+
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'INTACCR - DUPLICATE TXN-ID ' TXN-ID
+           END-WRITE.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4200-WRITE-CHECKPOINT THRU 4200-EXIT
+      *   Persists ACCT-NUMBER as the last account fully processed,
+      *   whether or not it actually accrued interest, so a restart
+      *   resumes right after it either way.
+      *----------------------------------------------------------------*
+       4200-WRITE-CHECKPOINT.
+           OPEN OUTPUT ACCR-CHECKPOINT-CTL
+           MOVE ACCT-NUMBER     TO CKPT-LAST-ACCT-NO
+           MOVE WS-NEXT-TXN-ID  TO CKPT-NEXT-TXN-ID
+           WRITE ACCR-CHECKPOINT-RECORD
+           CLOSE ACCR-CHECKPOINT-CTL.
+       4200-EXIT.
+           EXIT.
