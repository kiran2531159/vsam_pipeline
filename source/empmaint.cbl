@@ -0,0 +1,344 @@
+      *================================================================*
+      * EMPMAINT - EMPLOYEE MASTER MAINTENANCE
+      *
+      * Applies add / change / terminate maintenance transactions
+      * against the EMPLOYEE-RECORD VSAM KSDS (keyed on EMP-ID).
+      * Whenever a change transaction carries a new EMP-TITLE or
+      * EMP-DEPT-CODE that differs from what is already on file, a
+      * dated history record (old value, new value, effective date)
+      * is written to EMPHIST before the master record is rewritten -
+      * EMPLOYEE-RECORD itself keeps no history, so this is the only
+      * place "when did this person get promoted" can be answered
+      * from. Rejected transactions are written to EMPREJ with a
+      * reason code instead of being applied.
+      *
+      * EMP-MAINT-ACTION values:
+      *   'A' = add a new employee
+      *   'C' = change title / department / salary
+      *   'X' = terminate (set EMP-STATUS to terminated)
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-16.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-16  DS   ORIGINAL ADD/CHANGE/TERMINATE MAINTENANCE,
+      *                     WITH TITLE/DEPARTMENT PROMOTION HISTORY.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT EMPLOYEE-TRANS ASSIGN TO EMPTRAN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT EMPLOYEE-HISTORY ASSIGN TO EMPHIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT EMPLOYEE-REJECT ASSIGN TO EMPREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee.cpy".
+
+       FD  EMPLOYEE-TRANS
+           RECORD CONTAINS 080 CHARACTERS.
+       01  EMP-TRAN-RECORD.
+           05  ET-ACTION                  PIC X(01).
+           05  ET-EMP-ID                  PIC 9(08).
+           05  ET-TITLE                   PIC X(04).
+           05  ET-DEPT-CODE               PIC X(04).
+           05  ET-SALARY                  PIC S9(07)V99.
+
+       FD  EMPLOYEE-HISTORY.
+           COPY "emphist.cpy".
+
+       FD  EMPLOYEE-REJECT
+           RECORD CONTAINS 060 CHARACTERS.
+       01  EMP-REJECT-RECORD.
+           05  ER-EMP-ID                  PIC 9(08).
+           05  ER-ACTION                  PIC X(01).
+           05  ER-REASON                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS                  PIC X(02).
+           88  WS-EMP-OK                    VALUE '00'.
+           88  WS-EMP-NOTFND                 VALUE '23'.
+           88  WS-EMP-DUPKEY                 VALUE '22'.
+       01  WS-TRAN-STATUS                 PIC X(02).
+           88  WS-TRAN-OK                   VALUE '00'.
+           88  WS-TRAN-EOF                  VALUE '10'.
+       01  WS-HIST-STATUS                 PIC X(02).
+       01  WS-REJ-STATUS                  PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                  PIC X(01)   VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-VALID-SW                PIC X(01)   VALUE 'Y'.
+               88  WS-RECORD-VALID           VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-ADD-CNT                 PIC 9(07)   VALUE ZERO.
+           05  WS-CHANGE-CNT              PIC 9(07)   VALUE ZERO.
+           05  WS-TERM-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-HIST-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-REJECT-CNT              PIC 9(07)   VALUE ZERO.
+
+       01  WS-REJECT-REASON               PIC X(40).
+       01  WS-TODAY                       PIC 9(08)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O   EMPLOYEE-MASTER
+           OPEN INPUT EMPLOYEE-TRANS
+           OPEN OUTPUT EMPLOYEE-HISTORY
+           OPEN OUTPUT EMPLOYEE-REJECT
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 2100-READ-TRANS.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-TRANS THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-READ-CNT
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           EVALUATE ET-ACTION
+               WHEN 'A'
+                   PERFORM 4000-VALIDATE-ADD THRU 4000-EXIT
+                   IF WS-RECORD-VALID
+                       PERFORM 5000-ADD-EMPLOYEE THRU 5000-EXIT
+                   END-IF
+               WHEN 'C'
+                   PERFORM 6000-CHANGE-EMPLOYEE THRU 6000-EXIT
+               WHEN 'X'
+                   PERFORM 7000-TERMINATE-EMPLOYEE THRU 7000-EXIT
+               WHEN OTHER
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'INVALID MAINTENANCE ACTION CODE' TO
+                       WS-REJECT-REASON
+           END-EVALUATE
+
+           IF NOT WS-RECORD-VALID
+               PERFORM 8000-WRITE-REJECT THRU 8000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRANS.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANS
+      *----------------------------------------------------------------*
+       2100-READ-TRANS.
+           READ EMPLOYEE-TRANS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE EMPLOYEE-MASTER
+           CLOSE EMPLOYEE-TRANS
+           CLOSE EMPLOYEE-HISTORY
+           CLOSE EMPLOYEE-REJECT
+           DISPLAY 'EMPMAINT READ       = ' WS-READ-CNT
+           DISPLAY 'EMPMAINT ADDED      = ' WS-ADD-CNT
+           DISPLAY 'EMPMAINT CHANGED    = ' WS-CHANGE-CNT
+           DISPLAY 'EMPMAINT TERMINATED = ' WS-TERM-CNT
+           DISPLAY 'EMPMAINT HISTORY    = ' WS-HIST-CNT
+           DISPLAY 'EMPMAINT REJECTED   = ' WS-REJECT-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-VALIDATE-ADD THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-VALIDATE-ADD.
+           IF ET-EMP-ID = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'EMP-ID MUST BE NON-ZERO' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF ET-TITLE = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'TITLE REQUIRED' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF ET-DEPT-CODE = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'DEPARTMENT CODE REQUIRED' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-ADD-EMPLOYEE THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-ADD-EMPLOYEE.
+           MOVE ET-EMP-ID               TO EMP-ID
+           MOVE SPACES                  TO EMP-FIRST-NAME
+           MOVE SPACES                  TO EMP-LAST-NAME
+           MOVE SPACES                  TO EMP-MIDDLE-INIT
+           MOVE ET-TITLE                TO EMP-TITLE
+           MOVE ZERO                    TO EMP-DOB
+           MOVE SPACES                  TO EMP-GENDER
+           MOVE ZERO                    TO EMP-SSN
+           MOVE SPACES                  TO EMP-STREET
+           MOVE SPACES                  TO EMP-CITY
+           MOVE SPACES                  TO EMP-STATE
+           MOVE ZERO                    TO EMP-ZIP
+           MOVE ZERO                    TO EMP-PHONE
+           MOVE SPACES                  TO EMP-EMAIL
+           MOVE ET-DEPT-CODE            TO EMP-DEPT-CODE
+           MOVE WS-TODAY                TO EMP-HIRE-DATE
+           MOVE ET-SALARY               TO EMP-SALARY
+           MOVE 'A'                     TO EMP-STATUS
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'EMP-ID ALREADY ON FILE' TO WS-REJECT-REASON
+           END-WRITE
+
+           IF WS-RECORD-VALID
+               ADD 1 TO WS-ADD-CNT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-CHANGE-EMPLOYEE THRU 6000-EXIT
+      *   Rewrites title / department / salary, first logging a
+      *   history record for each of EMP-TITLE and EMP-DEPT-CODE that
+      *   is actually changing.
+      *----------------------------------------------------------------*
+       6000-CHANGE-EMPLOYEE.
+           MOVE ET-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'EMP-ID NOT ON FILE' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-RECORD-VALID
+               IF ET-TITLE NOT = SPACES
+                   AND ET-TITLE NOT = EMP-TITLE
+                   MOVE 'TITL'     TO EH-FIELD-CHANGED
+                   MOVE EMP-TITLE  TO EH-OLD-VALUE
+                   MOVE ET-TITLE   TO EH-NEW-VALUE
+                   PERFORM 6500-WRITE-HISTORY THRU 6500-EXIT
+                   MOVE ET-TITLE   TO EMP-TITLE
+               END-IF
+
+               IF ET-DEPT-CODE NOT = SPACES
+                   AND ET-DEPT-CODE NOT = EMP-DEPT-CODE
+                   MOVE 'DEPT'         TO EH-FIELD-CHANGED
+                   MOVE EMP-DEPT-CODE  TO EH-OLD-VALUE
+                   MOVE ET-DEPT-CODE   TO EH-NEW-VALUE
+                   PERFORM 6500-WRITE-HISTORY THRU 6500-EXIT
+                   MOVE ET-DEPT-CODE   TO EMP-DEPT-CODE
+               END-IF
+
+               IF ET-SALARY NOT = ZERO
+                   MOVE ET-SALARY TO EMP-SALARY
+               END-IF
+
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-CHANGE-CNT
+               END-IF
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6500-WRITE-HISTORY THRU 6500-EXIT
+      *----------------------------------------------------------------*
+       6500-WRITE-HISTORY.
+           MOVE EMP-ID             TO EH-EMP-ID
+           MOVE WS-TODAY           TO EH-EFFECTIVE-DATE
+           WRITE EMPLOYEE-HISTORY-RECORD
+           ADD 1 TO WS-HIST-CNT.
+       6500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-TERMINATE-EMPLOYEE THRU 7000-EXIT
+      *----------------------------------------------------------------*
+       7000-TERMINATE-EMPLOYEE.
+           MOVE ET-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'EMP-ID NOT ON FILE' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-RECORD-VALID
+               MOVE 'T' TO EMP-STATUS
+
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-TERM-CNT
+               END-IF
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-WRITE-REJECT THRU 8000-EXIT
+      *----------------------------------------------------------------*
+       8000-WRITE-REJECT.
+           MOVE ET-EMP-ID       TO ER-EMP-ID
+           MOVE ET-ACTION       TO ER-ACTION
+           MOVE WS-REJECT-REASON TO ER-REASON
+           WRITE EMP-REJECT-RECORD
+           ADD 1 TO WS-REJECT-CNT.
+       8000-EXIT.
+           EXIT.
