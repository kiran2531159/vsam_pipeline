@@ -0,0 +1,186 @@
+      *================================================================*
+      * MTHCLOSE - MONTH-END CLOSE DRIVER
+      *
+      * Runs the month-end close in three steps, in order:
+      *   1 - INTACCR  (interest accrual and capitalization)
+      *   2 - DORMRPT  (dormancy flag - ACCT-STATUS set to 'D')
+      *   3 - BALSNAP  (daily/month-end balance snapshot)
+      * Each step's RETURN-CODE is checked before the next step runs,
+      * the same way MAIPIPE checks its extract subprograms.  After
+      * each step completes successfully, the step number is written
+      * to a checkpoint control file (MTHCKPT) the same way TXNPOST
+      * checkpoints its load position - on restart, MTHCLOSE reads
+      * that file and resumes with the step after the last one that
+      * completed, instead of re-running steps that already posted
+      * their effects against ACCOUNT-MASTER.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTHCLOSE.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-25.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-25  DS   ORIGINAL MONTH-END CLOSE DRIVER.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONTH-CLOSE-CKPT ASSIGN TO MTHCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MONTH-CLOSE-CKPT
+           RECORD CONTAINS 02 CHARACTERS.
+       01  MC-CKPT-RECORD                 PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-STATUS                 PIC X(02).
+
+       01  WS-STEP-NAME                   PIC X(08).
+       01  WS-LAST-STEP-DONE               PIC 9(02)   VALUE ZERO.
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-CHECKPOINT THRU 1000-EXIT
+
+           IF NOT WS-ABORT AND WS-LAST-STEP-DONE < 1
+               PERFORM 2000-RUN-INTACCR THRU 2000-EXIT
+           END-IF
+           IF NOT WS-ABORT AND WS-LAST-STEP-DONE < 2
+               PERFORM 3000-RUN-DORMRPT THRU 3000-EXIT
+           END-IF
+           IF NOT WS-ABORT AND WS-LAST-STEP-DONE < 3
+               PERFORM 4000-RUN-BALSNAP THRU 4000-EXIT
+           END-IF
+
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-LOAD-CHECKPOINT THRU 1000-EXIT
+      *   Reads the step number of the last close step that completed
+      *   on a prior run.  A missing or empty checkpoint file means
+      *   no step has completed yet (a fresh close), not an error.
+      *----------------------------------------------------------------*
+       1000-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-STEP-DONE
+           OPEN INPUT MONTH-CLOSE-CKPT
+           IF WS-CKPT-STATUS = '00'
+               READ MONTH-CLOSE-CKPT
+                   AT END
+                       MOVE ZERO TO WS-LAST-STEP-DONE
+                   NOT AT END
+                       MOVE MC-CKPT-RECORD TO WS-LAST-STEP-DONE
+               END-READ
+               CLOSE MONTH-CLOSE-CKPT
+           END-IF
+
+           IF WS-LAST-STEP-DONE > ZERO
+               DISPLAY 'MTHCLOSE RESTARTING AFTER STEP '
+                   WS-LAST-STEP-DONE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-RUN-INTACCR THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-RUN-INTACCR.
+           MOVE 'INTACCR' TO WS-STEP-NAME
+           CALL 'INTACCR'
+           END-CALL
+           IF RETURN-CODE NOT = ZERO
+               PERFORM 8000-ABORT-STEP THRU 8000-EXIT
+           ELSE
+               PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-RUN-DORMRPT THRU 3000-EXIT
+      *----------------------------------------------------------------*
+       3000-RUN-DORMRPT.
+           MOVE 'DORMRPT' TO WS-STEP-NAME
+           CALL 'DORMRPT'
+           END-CALL
+           IF RETURN-CODE NOT = ZERO
+               PERFORM 8000-ABORT-STEP THRU 8000-EXIT
+           ELSE
+               PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000-RUN-BALSNAP THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-RUN-BALSNAP.
+           MOVE 'BALSNAP' TO WS-STEP-NAME
+           CALL 'BALSNAP'
+           END-CALL
+           IF RETURN-CODE NOT = ZERO
+               PERFORM 8000-ABORT-STEP THRU 8000-EXIT
+           ELSE
+               PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+      *   Advances and persists the last-completed-step number so a
+      *   restart after this point skips the step just run.
+      *----------------------------------------------------------------*
+       7000-WRITE-CHECKPOINT.
+           ADD 1 TO WS-LAST-STEP-DONE
+           OPEN OUTPUT MONTH-CLOSE-CKPT
+           MOVE WS-LAST-STEP-DONE TO MC-CKPT-RECORD
+           WRITE MC-CKPT-RECORD
+           CLOSE MONTH-CLOSE-CKPT
+           DISPLAY 'MTHCLOSE STEP ' WS-STEP-NAME ' COMPLETE - '
+               'CHECKPOINT = ' WS-LAST-STEP-DONE.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-ABORT-STEP THRU 8000-EXIT
+      *----------------------------------------------------------------*
+       8000-ABORT-STEP.
+           DISPLAY 'MTHCLOSE ABORTED - STEP ' WS-STEP-NAME
+               ' RETURNED CODE ' RETURN-CODE
+           MOVE 'Y' TO WS-ABORT-SW
+           MOVE 16 TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-TERMINATE
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-ABORT
+               DISPLAY 'MTHCLOSE - MONTH-END CLOSE DID NOT COMPLETE'
+           ELSE
+               DISPLAY 'MTHCLOSE - MONTH-END CLOSE COMPLETED '
+                   'SUCCESSFULLY'
+               MOVE ZERO TO WS-LAST-STEP-DONE
+               OPEN OUTPUT MONTH-CLOSE-CKPT
+               MOVE ZERO TO MC-CKPT-RECORD
+               WRITE MC-CKPT-RECORD
+               CLOSE MONTH-CLOSE-CKPT
+           END-IF.
