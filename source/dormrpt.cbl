@@ -0,0 +1,199 @@
+      *================================================================*
+      * DORMRPT - DORMANT ACCOUNT REPORT
+      *
+      * Flags every open account (ACCT-STATUS = 'A') whose
+      * ACCT-LAST-ACTIVITY-DATE is older than WS-DORMANT-DAYS days
+      * back from today.  Dates are converted to an absolute Julian
+      * day number for the comparison so month/year boundaries are
+      * handled correctly.  ACCT-STATUS is rewritten to 'D' for each
+      * account that crosses the cutoff, so dormancy is a real,
+      * queryable account state and not just a line on this report -
+      * callable as a month-end close step (see MTHCLOSE).
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMRPT.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-23.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-02-23  DS   ORIGINAL DORMANT ACCOUNT REPORT.
+      *   2024-03-25  DS   NOW REWRITES ACCT-STATUS TO 'D' FOR EACH
+      *                    DORMANT ACCOUNT INSTEAD OF REPORTING ONLY,
+      *                    SO IT CAN SERVE AS A MONTH-END CLOSE STEP.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT DORMANCY-REPORT ASSIGN TO DORMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  DORMANCY-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                     VALUE 'Y'.
+
+       01  WS-DORMANT-DAYS                PIC 9(05)   VALUE 00180.
+       01  WS-TODAY                       PIC 9(08)   VALUE ZERO.
+       01  WS-TODAY-JULIAN                PIC S9(09)  VALUE ZERO.
+       01  WS-CUTOFF-JULIAN                PIC S9(09)  VALUE ZERO.
+
+       01  WS-CONV-DATE                   PIC 9(08).
+       01  WS-CONV-DATE-R REDEFINES WS-CONV-DATE.
+           05  WS-CONV-YYYY                PIC 9(04).
+           05  WS-CONV-MM                  PIC 9(02).
+           05  WS-CONV-DD                  PIC 9(02).
+       01  WS-CONV-A                      PIC S9(04).
+       01  WS-CONV-Y                      PIC S9(06).
+       01  WS-CONV-M                      PIC S9(04).
+       01  WS-CONV-JULIAN                 PIC S9(09).
+
+       01  WS-ACCT-ACTIVITY-JULIAN        PIC S9(09)  VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-ACCT-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-DORMANT-CNT              PIC 9(07)   VALUE ZERO.
+
+       01  WS-DORMANT-LINE.
+           05  FILLER PIC X(10) VALUE 'DORMANT - '.
+           05  WS-DL-ACCT-NUMBER           PIC 9(12).
+           05  FILLER PIC X(14) VALUE '  LAST ACTV = '.
+           05  WS-DL-LAST-ACTIVITY         PIC 9(08).
+           05  FILLER PIC X(11) VALUE '  BALANCE ='.
+           05  WS-DL-BALANCE               PIC -(09)9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT
+               PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+                   UNTIL WS-EOF
+           END-IF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE THRU 1000-EXIT
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O    ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'DORMRPT ERROR - CANNOT OPEN ACCOUNT-MASTER, '
+                   'STATUS = ' WS-ACCT-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT DORMANCY-REPORT
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY TO WS-CONV-DATE
+           PERFORM 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+           MOVE WS-CONV-JULIAN TO WS-TODAY-JULIAN
+           COMPUTE WS-CUTOFF-JULIAN = WS-TODAY-JULIAN - WS-DORMANT-DAYS
+           PERFORM 2100-READ-ACCOUNT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACCOUNT.
+           ADD 1 TO WS-ACCT-CNT
+           IF ACCT-STATUS = 'A'
+               MOVE ACCT-LAST-ACTIVITY-DATE TO WS-CONV-DATE
+               PERFORM 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+               MOVE WS-CONV-JULIAN TO WS-ACCT-ACTIVITY-JULIAN
+               IF WS-ACCT-ACTIVITY-JULIAN < WS-CUTOFF-JULIAN
+                   PERFORM 4500-WRITE-DORMANT THRU 4500-EXIT
+               END-IF
+           END-IF
+           PERFORM 2100-READ-ACCOUNT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           IF NOT WS-ABORT
+               CLOSE ACCOUNT-MASTER
+               CLOSE DORMANCY-REPORT
+           END-IF
+           DISPLAY 'DORMRPT ACCOUNTS READ    = ' WS-ACCT-CNT
+           DISPLAY 'DORMRPT DORMANT ACCOUNTS = ' WS-DORMANT-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+      *   Converts WS-CONV-DATE (YYYYMMDD) to an absolute Julian day
+      *   number in WS-CONV-JULIAN using the standard civil-calendar
+      *   to Julian day formula.
+      *----------------------------------------------------------------*
+       4000-CONVERT-DATE-TO-JULIAN.
+           COMPUTE WS-CONV-A = (14 - WS-CONV-MM) / 12
+           COMPUTE WS-CONV-Y = WS-CONV-YYYY + 4800 - WS-CONV-A
+           COMPUTE WS-CONV-M = WS-CONV-MM + (12 * WS-CONV-A) - 3
+           COMPUTE WS-CONV-JULIAN =
+               WS-CONV-DD
+               + ((153 * WS-CONV-M) + 2) / 5
+               + (365 * WS-CONV-Y)
+               + (WS-CONV-Y / 4)
+               - (WS-CONV-Y / 100)
+               + (WS-CONV-Y / 400)
+               - 32045.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4500-WRITE-DORMANT THRU 4500-EXIT
+      *----------------------------------------------------------------*
+       4500-WRITE-DORMANT.
+           ADD 1 TO WS-DORMANT-CNT
+           MOVE ACCT-NUMBER             TO WS-DL-ACCT-NUMBER
+           MOVE ACCT-LAST-ACTIVITY-DATE TO WS-DL-LAST-ACTIVITY
+           MOVE ACCT-BALANCE            TO WS-DL-BALANCE
+           MOVE WS-DORMANT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'D' TO ACCT-STATUS
+           REWRITE ACCOUNT-RECORD.
+       4500-EXIT.
+           EXIT.
