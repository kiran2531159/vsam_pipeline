@@ -0,0 +1,141 @@
+      *================================================================*
+      * BALSNAP - DAILY BALANCE SNAPSHOT / HISTORY JOB
+      *
+      * Full scan of ACCOUNT-MASTER, writing one BALANCE-HISTORY-
+      * RECORD per account (ACCT-NUMBER, today's date, the account's
+      * ending ACCT-BALANCE) to the balance-history file - account.cpy
+      * keeps no history of its own, so "what was this account's
+      * balance on a given date" has to be answered from this file
+      * instead of replaying the transaction ESDS from account
+      * opening. Intended to run once per night, after the day's
+      * posting and accrual jobs.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALSNAP.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-18.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-18  DS   ORIGINAL DAILY BALANCE SNAPSHOT JOB.
+      *   2024-03-25  DS   SETS RETURN-CODE 16 AND SKIPS PROCESSING IF
+      *                    ACCOUNT-MASTER FAILS TO OPEN, SO MTHCLOSE
+      *                    HAS SOMETHING REAL TO CHECK WHEN IT CALLS
+      *                    THIS AS A MONTH-END CLOSE STEP.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT BALANCE-HISTORY-OUT ASSIGN TO BALHIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  BALANCE-HISTORY-OUT.
+           COPY "balhist.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-HIST-STATUS                 PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                       VALUE 'Y'.
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                     VALUE 'Y'.
+
+       01  WS-TODAY                       PIC 9(08)   VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-ACCT-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-SNAP-CNT                PIC 9(07)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT
+               PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+                   UNTIL WS-EOF
+           END-IF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE THRU 1000-EXIT
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'BALSNAP ERROR - CANNOT OPEN ACCOUNT-MASTER, '
+                   'STATUS = ' WS-ACCT-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT BALANCE-HISTORY-OUT
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 2100-READ-ACCOUNT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACCOUNT.
+           ADD 1 TO WS-ACCT-CNT
+           PERFORM 4000-WRITE-SNAPSHOT THRU 4000-EXIT
+           PERFORM 2100-READ-ACCOUNT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           IF NOT WS-ABORT
+               CLOSE ACCOUNT-MASTER
+               CLOSE BALANCE-HISTORY-OUT
+           END-IF
+           DISPLAY 'BALSNAP ACCOUNTS READ     = ' WS-ACCT-CNT
+           DISPLAY 'BALSNAP SNAPSHOTS WRITTEN = ' WS-SNAP-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-WRITE-SNAPSHOT THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-WRITE-SNAPSHOT.
+           MOVE ACCT-NUMBER  TO BH-ACCT-NUMBER
+           MOVE WS-TODAY     TO BH-AS-OF-DATE
+           MOVE ACCT-BALANCE TO BH-ENDING-BALANCE
+           WRITE BALANCE-HISTORY-RECORD
+           ADD 1 TO WS-SNAP-CNT.
+       4000-EXIT.
+           EXIT.
