@@ -0,0 +1,448 @@
+      *================================================================*
+      * CMBMERGE - MOSTLYAI EXTRACT SORT/MERGE INTO COMBINED_MAI
+      *
+      * Takes the three already-extracted _mai files (customer_mai.cpy,
+      * account_mai.cpy, transaction_mai.cpy - see CUSTEXTR/ACCTEXTR/
+      * TXNEXTR) and interleaves them into the combined_mai.cpy CU/AC/TX
+      * sequence.  Unlike CMBBUILD, which joins straight off the live
+      * INDEXED masters with START/KEY, the _mai files are plain
+      * sequential extracts with no keyed access, so ACCOUNT-MAI-IN and
+      * TRANSACTION-MAI-IN are loaded into in-memory tables once (the
+      * same no-master-to-join-against technique MERCRPT and AUTHAUDT
+      * use) and CUSTOMER-MAI-IN is scanned once, emitting each
+      * customer's matching accounts and each account's matching
+      * transactions out of the tables.  CUSTOMER-MAI-IN reads the
+      * CUSTMSK output of MASKPII, not CUSTEXTR's raw CUSTMAI extract,
+      * so no unmasked SSN, phone or DOB ever reaches combined_mai.cpy.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMBMERGE.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-11.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-11  DS   ORIGINAL EXTRACT SORT/MERGE.
+      *   2024-04-08  DS   CUSTOMER-MAI-IN NOW READS CUSTMSK, MASKPII'S
+      *                    MASKED OUTPUT, INSTEAD OF THE RAW CUSTMAI
+      *                    EXTRACT.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MAI-IN ASSIGN TO CUSTMSK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-MAI-IN ASSIGN TO ACCTMAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-MAI-IN ASSIGN TO TXNMAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT COMBINED-EXTRACT ASSIGN TO CMBEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CMB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MAI-IN.
+           COPY "customer_mai.cpy"
+               REPLACING ==CUSTOMER-RECORD==
+                      BY ==CUSTOMER-MAI-RECORD==.
+
+       FD  ACCOUNT-MAI-IN.
+           COPY "account_mai.cpy"
+               REPLACING ==ACCOUNT-RECORD==
+                      BY ==ACCOUNT-MAI-RECORD==.
+
+       FD  TRANSACTION-MAI-IN.
+           COPY "transaction_mai.cpy"
+               REPLACING ==TRANSACTION-RECORD==
+                      BY ==TRANSACTION-MAI-RECORD==.
+
+       FD  COMBINED-EXTRACT.
+           COPY "combined_mai.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                 PIC X(02).
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-TXN-STATUS                  PIC X(02).
+       01  WS-CMB-STATUS                  PIC X(02).
+
+       01  WS-CUST-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-CUST-EOF                  VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                   VALUE 'Y'.
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                    VALUE 'Y'.
+
+       01  WS-ACCT-TABLE-FULL-SW          PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-TABLE-FULL            VALUE 'Y'.
+       01  WS-TXN-TABLE-FULL-SW           PIC X(01)   VALUE 'N'.
+           88  WS-TXN-TABLE-FULL             VALUE 'Y'.
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CU-CNT                  PIC 9(09)   VALUE ZERO.
+           05  WS-AC-CNT                  PIC 9(09)   VALUE ZERO.
+           05  WS-TX-CNT                  PIC 9(09)   VALUE ZERO.
+           05  WS-ACCT-CNT                PIC 9(05)   VALUE ZERO.
+           05  WS-TXN-CNT                 PIC 9(05)   VALUE ZERO.
+
+       01  WS-ACCOUNT-TABLE.
+           05  WS-AT-ENTRY OCCURS 2000 TIMES INDEXED BY WS-AT-IDX.
+               10  WS-AT-NUMBER             PIC 9(10).
+               10  WS-AT-CUST-ID            PIC 9(10).
+               10  WS-AT-TYPE               PIC X(02).
+               10  WS-AT-OPEN-DATE          PIC 9(08).
+               10  WS-AT-BALANCE            PIC 9(09).
+               10  WS-AT-CREDIT-LIMIT       PIC 9(09).
+               10  WS-AT-INT-RATE           PIC 9(05).
+               10  WS-AT-STATUS             PIC X(01).
+               10  WS-AT-BRANCH-ID          PIC X(05).
+
+       01  WS-TRANSACTION-TABLE.
+           05  WS-TT-ENTRY OCCURS 5000 TIMES INDEXED BY WS-TT-IDX.
+               10  WS-TT-ID                 PIC 9(10).
+               10  WS-TT-ACCT-NO            PIC 9(10).
+               10  WS-TT-DATE               PIC 9(08).
+               10  WS-TT-TIME               PIC 9(06).
+               10  WS-TT-TYPE               PIC X(02).
+               10  WS-TT-AMOUNT             PIC 9(09).
+               10  WS-TT-DESC               PIC X(30).
+               10  WS-TT-BALANCE-AFTER      PIC 9(09).
+               10  WS-TT-CHANNEL            PIC X(03).
+               10  WS-TT-STATUS             PIC X(01).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT
+               PERFORM 4000-PROCESS-CUSTOMER THRU 4000-EXIT
+                   UNTIL WS-CUST-EOF
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE THRU 1000-EXIT
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTOMER-MAI-IN
+           IF WS-CUST-STATUS NOT = '00'
+               DISPLAY 'CMBMERGE ERROR - CANNOT OPEN CUSTOMER-MAI-IN, '
+                   'STATUS = ' WS-CUST-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN INPUT  ACCOUNT-MAI-IN
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'CMBMERGE ERROR - CANNOT OPEN ACCOUNT-MAI-IN, '
+                   'STATUS = ' WS-ACCT-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN INPUT  TRANSACTION-MAI-IN
+           IF WS-TXN-STATUS NOT = '00'
+               DISPLAY 'CMBMERGE ERROR - CANNOT OPEN '
+                   'TRANSACTION-MAI-IN, STATUS = ' WS-TXN-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT COMBINED-EXTRACT
+
+           PERFORM 2100-READ-ACCOUNT
+           PERFORM 2000-LOAD-ACCOUNTS THRU 2000-EXIT
+               UNTIL WS-ACCT-EOF
+
+           PERFORM 3100-READ-TRANSACTION
+           PERFORM 3000-LOAD-TRANSACTIONS THRU 3000-EXIT
+               UNTIL WS-TXN-EOF
+
+           PERFORM 4100-READ-CUSTOMER.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-LOAD-ACCOUNTS THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-LOAD-ACCOUNTS.
+           PERFORM 2200-ADD-ACCOUNT-ENTRY THRU 2200-EXIT
+           PERFORM 2100-READ-ACCOUNT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MAI-IN
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2200-ADD-ACCOUNT-ENTRY THRU 2200-EXIT
+      *----------------------------------------------------------------*
+       2200-ADD-ACCOUNT-ENTRY.
+           IF WS-ACCT-CNT >= 2000
+               IF NOT WS-ACCT-TABLE-FULL
+                   DISPLAY 'CMBMERGE WARNING - ACCOUNT TABLE FULL, '
+                       'ROWS DROPPED'
+                   MOVE 'Y' TO WS-ACCT-TABLE-FULL-SW
+               END-IF
+               GO TO 2200-EXIT
+           END-IF
+
+           ADD 1 TO WS-ACCT-CNT
+           MOVE ACCT-NUMBER OF ACCOUNT-MAI-RECORD
+                               TO WS-AT-NUMBER(WS-ACCT-CNT)
+           MOVE ACCT-CUST-ID OF ACCOUNT-MAI-RECORD
+                               TO WS-AT-CUST-ID(WS-ACCT-CNT)
+           MOVE ACCT-TYPE OF ACCOUNT-MAI-RECORD
+                               TO WS-AT-TYPE(WS-ACCT-CNT)
+           MOVE ACCT-OPEN-DATE OF ACCOUNT-MAI-RECORD
+                               TO WS-AT-OPEN-DATE(WS-ACCT-CNT)
+           MOVE ACCT-BALANCE OF ACCOUNT-MAI-RECORD
+                               TO WS-AT-BALANCE(WS-ACCT-CNT)
+           MOVE ACCT-CREDIT-LIMIT OF ACCOUNT-MAI-RECORD
+                               TO WS-AT-CREDIT-LIMIT(WS-ACCT-CNT)
+           MOVE ACCT-INT-RATE OF ACCOUNT-MAI-RECORD
+                               TO WS-AT-INT-RATE(WS-ACCT-CNT)
+           MOVE ACCT-STATUS OF ACCOUNT-MAI-RECORD
+                               TO WS-AT-STATUS(WS-ACCT-CNT)
+           MOVE ACCT-BRANCH-ID OF ACCOUNT-MAI-RECORD
+                               TO WS-AT-BRANCH-ID(WS-ACCT-CNT).
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-LOAD-TRANSACTIONS THRU 3000-EXIT
+      *----------------------------------------------------------------*
+       3000-LOAD-TRANSACTIONS.
+           PERFORM 3200-ADD-TRANSACTION-ENTRY THRU 3200-EXIT
+           PERFORM 3100-READ-TRANSACTION.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       3100-READ-TRANSACTION.
+           READ TRANSACTION-MAI-IN
+               AT END
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3200-ADD-TRANSACTION-ENTRY THRU 3200-EXIT
+      *----------------------------------------------------------------*
+       3200-ADD-TRANSACTION-ENTRY.
+           IF WS-TXN-CNT >= 5000
+               IF NOT WS-TXN-TABLE-FULL
+                   DISPLAY 'CMBMERGE WARNING - TRANSACTION TABLE '
+                       'FULL, ROWS DROPPED'
+                   MOVE 'Y' TO WS-TXN-TABLE-FULL-SW
+               END-IF
+               GO TO 3200-EXIT
+           END-IF
+
+           ADD 1 TO WS-TXN-CNT
+           MOVE TXN-ID OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-ID(WS-TXN-CNT)
+           MOVE TXN-ACCT-NO OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-ACCT-NO(WS-TXN-CNT)
+           MOVE TXN-DATE OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-DATE(WS-TXN-CNT)
+           MOVE TXN-TIME OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-TIME(WS-TXN-CNT)
+           MOVE TXN-TYPE OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-TYPE(WS-TXN-CNT)
+           MOVE TXN-AMOUNT OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-AMOUNT(WS-TXN-CNT)
+           MOVE TXN-DESC OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-DESC(WS-TXN-CNT)
+           MOVE TXN-BALANCE-AFTER OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-BALANCE-AFTER(WS-TXN-CNT)
+           MOVE TXN-CHANNEL OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-CHANNEL(WS-TXN-CNT)
+           MOVE TXN-STATUS OF TRANSACTION-MAI-RECORD
+                               TO WS-TT-STATUS(WS-TXN-CNT).
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000-PROCESS-CUSTOMER THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-PROCESS-CUSTOMER.
+           MOVE SPACES              TO COMBINED-RECORD
+           MOVE 'CU'                TO REC-TYPE
+           MOVE CUST-ID OF CUSTOMER-MAI-RECORD
+                                    TO CUST-ID OF COMBINED-RECORD
+           MOVE CUST-FIRST-NAME OF CUSTOMER-MAI-RECORD
+                                    TO CUST-FIRST-NAME OF
+                                        COMBINED-RECORD
+           MOVE CUST-LAST-NAME OF CUSTOMER-MAI-RECORD
+                                    TO CUST-LAST-NAME OF
+                                        COMBINED-RECORD
+           MOVE CUST-DOB OF CUSTOMER-MAI-RECORD
+                                    TO CUST-DOB OF COMBINED-RECORD
+           MOVE CUST-SSN OF CUSTOMER-MAI-RECORD
+                                    TO CUST-SSN OF COMBINED-RECORD
+           MOVE CUST-ADDR-LINE1 OF CUSTOMER-MAI-RECORD
+                                    TO CUST-ADDR-LINE1 OF
+                                        COMBINED-RECORD
+           MOVE CUST-CITY OF CUSTOMER-MAI-RECORD
+                                    TO CUST-CITY OF COMBINED-RECORD
+           MOVE CUST-STATE OF CUSTOMER-MAI-RECORD
+                                    TO CUST-STATE OF COMBINED-RECORD
+           MOVE CUST-ZIP-CODE OF CUSTOMER-MAI-RECORD
+                                    TO CUST-ZIP-CODE OF
+                                        COMBINED-RECORD
+           MOVE CUST-PHONE OF CUSTOMER-MAI-RECORD
+                                    TO CUST-PHONE OF COMBINED-RECORD
+           MOVE CUST-EMAIL OF CUSTOMER-MAI-RECORD
+                                    TO CUST-EMAIL OF COMBINED-RECORD
+           MOVE CUST-STATUS OF CUSTOMER-MAI-RECORD
+                                    TO CUST-STATUS OF COMBINED-RECORD
+           MOVE CUST-OPEN-DATE OF CUSTOMER-MAI-RECORD
+                                    TO CUST-OPEN-DATE OF
+                                        COMBINED-RECORD
+           MOVE CUST-CREDIT-SCORE OF CUSTOMER-MAI-RECORD
+                                    TO CUST-CREDIT-SCORE OF
+                                        COMBINED-RECORD
+           WRITE COMBINED-RECORD
+           ADD 1 TO WS-CU-CNT
+
+           PERFORM 5000-PROCESS-ACCOUNT-MATCH THRU 5000-EXIT
+               VARYING WS-AT-IDX FROM 1 BY 1
+               UNTIL WS-AT-IDX > WS-ACCT-CNT
+
+           PERFORM 4100-READ-CUSTOMER.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4100-READ-CUSTOMER
+      *----------------------------------------------------------------*
+       4100-READ-CUSTOMER.
+           READ CUSTOMER-MAI-IN
+               AT END
+                   MOVE 'Y' TO WS-CUST-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 5000-PROCESS-ACCOUNT-MATCH THRU 5000-EXIT
+      *   Called once per loaded account entry while the current
+      *   customer is in CUSTOMER-MAI-RECORD; writes an AC row and
+      *   drives the transaction match when the account belongs to
+      *   this customer.
+      *----------------------------------------------------------------*
+       5000-PROCESS-ACCOUNT-MATCH.
+           IF WS-AT-CUST-ID(WS-AT-IDX) NOT =
+               CUST-ID OF CUSTOMER-MAI-RECORD
+               GO TO 5000-EXIT
+           END-IF
+
+           MOVE SPACES              TO COMBINED-RECORD
+           MOVE 'AC'                TO REC-TYPE
+           MOVE WS-AT-NUMBER(WS-AT-IDX)
+                                    TO ACCT-NUMBER OF COMBINED-RECORD
+           MOVE WS-AT-CUST-ID(WS-AT-IDX)
+                                    TO ACCT-CUST-ID OF COMBINED-RECORD
+           MOVE WS-AT-TYPE(WS-AT-IDX)
+                                    TO ACCT-TYPE OF COMBINED-RECORD
+           MOVE WS-AT-OPEN-DATE(WS-AT-IDX)
+                                    TO ACCT-OPEN-DATE OF
+                                        COMBINED-RECORD
+           MOVE WS-AT-BALANCE(WS-AT-IDX)
+                                    TO ACCT-BALANCE OF COMBINED-RECORD
+           MOVE WS-AT-CREDIT-LIMIT(WS-AT-IDX)
+                                    TO ACCT-CREDIT-LIMIT OF
+                                        COMBINED-RECORD
+           MOVE WS-AT-INT-RATE(WS-AT-IDX)
+                                    TO ACCT-INT-RATE OF COMBINED-RECORD
+           MOVE WS-AT-STATUS(WS-AT-IDX)
+                                    TO ACCT-STATUS OF COMBINED-RECORD
+           MOVE WS-AT-BRANCH-ID(WS-AT-IDX)
+                                    TO ACCT-BRANCH-ID OF COMBINED-RECORD
+           WRITE COMBINED-RECORD
+           ADD 1 TO WS-AC-CNT
+
+           PERFORM 6000-PROCESS-TXN-MATCH THRU 6000-EXIT
+               VARYING WS-TT-IDX FROM 1 BY 1
+               UNTIL WS-TT-IDX > WS-TXN-CNT.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-PROCESS-TXN-MATCH THRU 6000-EXIT
+      *   Called once per loaded transaction entry while the current
+      *   account is positioned at WS-AT-IDX; writes a TX row when the
+      *   transaction belongs to that account.
+      *----------------------------------------------------------------*
+       6000-PROCESS-TXN-MATCH.
+           IF WS-TT-ACCT-NO(WS-TT-IDX) NOT = WS-AT-NUMBER(WS-AT-IDX)
+               GO TO 6000-EXIT
+           END-IF
+
+           MOVE SPACES              TO COMBINED-RECORD
+           MOVE 'TX'                TO REC-TYPE
+           MOVE WS-TT-ID(WS-TT-IDX) TO TXN-ID OF COMBINED-RECORD
+           MOVE WS-TT-ACCT-NO(WS-TT-IDX)
+                                    TO TXN-ACCT-NO OF COMBINED-RECORD
+           MOVE WS-TT-DATE(WS-TT-IDX)
+                                    TO TXN-DATE OF COMBINED-RECORD
+           MOVE WS-TT-TIME(WS-TT-IDX)
+                                    TO TXN-TIME OF COMBINED-RECORD
+           MOVE WS-TT-TYPE(WS-TT-IDX)
+                                    TO TXN-TYPE OF COMBINED-RECORD
+           MOVE WS-TT-AMOUNT(WS-TT-IDX)
+                                    TO TXN-AMOUNT OF COMBINED-RECORD
+           MOVE WS-TT-DESC(WS-TT-IDX)
+                                    TO TXN-DESC OF COMBINED-RECORD
+           MOVE WS-TT-BALANCE-AFTER(WS-TT-IDX)
+                                    TO TXN-BALANCE-AFTER OF
+                                        COMBINED-RECORD
+           MOVE WS-TT-CHANNEL(WS-TT-IDX)
+                                    TO TXN-CHANNEL OF COMBINED-RECORD
+           MOVE WS-TT-STATUS(WS-TT-IDX)
+                                    TO TXN-STATUS OF COMBINED-RECORD
+           WRITE COMBINED-RECORD
+           ADD 1 TO WS-TX-CNT.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-TERMINATE
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           IF NOT WS-ABORT
+               CLOSE CUSTOMER-MAI-IN
+               CLOSE ACCOUNT-MAI-IN
+               CLOSE TRANSACTION-MAI-IN
+               CLOSE COMBINED-EXTRACT
+           END-IF
+           DISPLAY 'CMBMERGE CU ROWS = ' WS-CU-CNT
+           DISPLAY 'CMBMERGE AC ROWS = ' WS-AC-CNT
+           DISPLAY 'CMBMERGE TX ROWS = ' WS-TX-CNT.
