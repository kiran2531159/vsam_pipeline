@@ -0,0 +1,351 @@
+      *================================================================*
+      * ACCTMAINT - ACCOUNT OPENING / CLOSING BATCH DRIVER
+      *
+      * Applies open / close transactions against the ACCOUNT-RECORD
+      * VSAM KSDS (keyed on ACCT-NUMBER).  An open transaction is
+      * rejected unless ACCT-CUST-ID is already on file in the
+      * customer master - ACCT-CUST-ID is a foreign key and this is
+      * the one place that foreign key gets enforced.  An open
+      * transaction is also rejected unless AT-BRANCH-CODE is already
+      * on file in the branch master (ACCT-BRANCH-CODE is likewise a
+      * foreign key to BRANCH-MASTER).  A close transaction sets
+      * ACCT-STATUS to closed and zeroes the ACCT-BALANCE.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAINT.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-01-16.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-01-16  DS   ORIGINAL OPEN/CLOSE DRIVER.
+      *   2024-03-05  DS   ADDED ABA CHECKSUM VALIDATION OF
+      *                    AT-ROUTING-NUM ON ACCOUNT OPEN.
+      *   2024-03-29  DS   REJECT ACCOUNT OPEN WHEN THE OWNING
+      *                    CUSTOMER IS ON FRAUD HOLD (CUST-STATUS 'F').
+      *   2024-04-09  DS   REJECT ACCOUNT OPEN WHEN AT-BRANCH-CODE IS
+      *                    NOT ON THE BRANCH MASTER.  ALSO DEFAULTS
+      *                    ACCT-RISK-RATING TO SPACES ON A NEW ACCOUNT
+      *                    SO IT NEVER PICKS UP A STALE BYTE LEFT IN
+      *                    THE SHARED FD BUFFER BY AN EARLIER CLOSE.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT BRANCH-MASTER ASSIGN TO BRANMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BRANCH-ID
+               FILE STATUS IS WS-BRAN-STATUS.
+
+           SELECT ACCOUNT-TRANS ASSIGN TO ACCTTRAN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT ACCOUNT-REJECT ASSIGN TO ACCTREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  BRANCH-MASTER.
+           COPY "branch.cpy".
+
+       FD  ACCOUNT-TRANS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ACCT-TRAN-RECORD.
+           05  AT-ACTION                  PIC X(01).
+           05  AT-ACCT-NUMBER             PIC 9(12).
+           05  AT-CUST-ID                 PIC 9(10).
+           05  AT-ACCT-TYPE               PIC X(03).
+           05  AT-INTEREST-RATE           PIC 9(03)V9(04).
+           05  AT-CREDIT-LIMIT            PIC S9(11)V99.
+           05  AT-BRANCH-CODE             PIC X(05).
+           05  AT-ROUTING-NUM             PIC 9(09).
+
+       FD  ACCOUNT-REJECT
+           RECORD CONTAINS 160 CHARACTERS.
+       01  ACCT-REJECT-RECORD.
+           05  AR-ACCT-NUMBER             PIC 9(12).
+           05  AR-ACTION                  PIC X(01).
+           05  AR-REASON                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS                 PIC X(02).
+           88  WS-ACCT-OK                 VALUE '00'.
+       01  WS-CUST-STATUS                 PIC X(02).
+           88  WS-CUST-OK                 VALUE '00'.
+       01  WS-BRAN-STATUS                 PIC X(02).
+           88  WS-BRAN-OK                 VALUE '00'.
+       01  WS-TRAN-STATUS                 PIC X(02).
+           88  WS-TRAN-OK                 VALUE '00'.
+       01  WS-REJ-STATUS                  PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                  PIC X(01)   VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-VALID-SW                PIC X(01)   VALUE 'Y'.
+               88  WS-RECORD-VALID         VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-OPEN-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-CLOSE-CNT               PIC 9(07)   VALUE ZERO.
+           05  WS-REJECT-CNT              PIC 9(07)   VALUE ZERO.
+
+       01  WS-REJECT-REASON               PIC X(40).
+       01  WS-TODAY                       PIC 9(08)   VALUE ZERO.
+
+       01  WS-ROUTING-HOLDER              PIC 9(09)   VALUE ZERO.
+       01  WS-ROUTING-DIGITS REDEFINES WS-ROUTING-HOLDER.
+           05  WS-RD-1                    PIC 9(01).
+           05  WS-RD-2                    PIC 9(01).
+           05  WS-RD-3                    PIC 9(01).
+           05  WS-RD-4                    PIC 9(01).
+           05  WS-RD-5                    PIC 9(01).
+           05  WS-RD-6                    PIC 9(01).
+           05  WS-RD-7                    PIC 9(01).
+           05  WS-RD-8                    PIC 9(01).
+           05  WS-RD-9                    PIC 9(01).
+       01  WS-ROUTING-CHECKSUM            PIC 9(05)   VALUE ZERO.
+       01  WS-ROUTING-QUOTIENT            PIC 9(05)   VALUE ZERO.
+       01  WS-ROUTING-REMAINDER           PIC 9(01)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O    ACCOUNT-MASTER
+           OPEN INPUT  CUSTOMER-MASTER
+           OPEN INPUT  BRANCH-MASTER
+           OPEN INPUT  ACCOUNT-TRANS
+           OPEN OUTPUT ACCOUNT-REJECT
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 2100-READ-TRANS.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-TRANS THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-READ-CNT
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           EVALUATE AT-ACTION
+               WHEN 'O'
+                   PERFORM 4000-OPEN-ACCOUNT THRU 4000-EXIT
+               WHEN 'C'
+                   PERFORM 5000-CLOSE-ACCOUNT THRU 5000-EXIT
+               WHEN OTHER
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'INVALID MAINTENANCE ACTION CODE' TO
+                       WS-REJECT-REASON
+           END-EVALUATE
+
+           IF NOT WS-RECORD-VALID
+               PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRANS.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANS
+      *----------------------------------------------------------------*
+       2100-READ-TRANS.
+           READ ACCOUNT-TRANS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE ACCOUNT-MASTER
+           CLOSE CUSTOMER-MASTER
+           CLOSE BRANCH-MASTER
+           CLOSE ACCOUNT-TRANS
+           CLOSE ACCOUNT-REJECT
+           DISPLAY 'ACCTMAINT READ      = ' WS-READ-CNT
+           DISPLAY 'ACCTMAINT OPENED    = ' WS-OPEN-CNT
+           DISPLAY 'ACCTMAINT CLOSED    = ' WS-CLOSE-CNT
+           DISPLAY 'ACCTMAINT REJECTED  = ' WS-REJECT-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-OPEN-ACCOUNT THRU 4000-EXIT
+      *   Refuses to open an account for a CUST-ID that is not on
+      *   the customer master - ACCT-CUST-ID is documented in
+      *   account.cpy as a foreign key to CUSTOMER.CUST-ID.
+      *----------------------------------------------------------------*
+       4000-OPEN-ACCOUNT.
+           MOVE AT-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'ACCT-CUST-ID NOT ON CUSTOMER MASTER' TO
+                       WS-REJECT-REASON
+           END-READ
+           IF NOT WS-RECORD-VALID
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CUST-STATUS = 'F'
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ACCT-CUST-ID IS ON FRAUD HOLD' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4100-VALIDATE-ROUTING THRU 4100-EXIT
+           IF NOT WS-RECORD-VALID
+               GO TO 4000-EXIT
+           END-IF
+
+           MOVE AT-BRANCH-CODE TO BRANCH-ID
+           READ BRANCH-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'AT-BRANCH-CODE NOT ON BRANCH MASTER' TO
+                       WS-REJECT-REASON
+           END-READ
+           IF NOT WS-RECORD-VALID
+               GO TO 4000-EXIT
+           END-IF
+
+           MOVE AT-ACCT-NUMBER     TO ACCT-NUMBER
+           MOVE AT-CUST-ID         TO ACCT-CUST-ID
+           MOVE AT-ACCT-TYPE       TO ACCT-TYPE
+           MOVE 'A'                TO ACCT-STATUS
+           MOVE WS-TODAY            TO ACCT-OPEN-DATE
+           MOVE ZERO                TO ACCT-BALANCE
+           MOVE AT-INTEREST-RATE   TO ACCT-INTEREST-RATE
+           MOVE AT-CREDIT-LIMIT    TO ACCT-CREDIT-LIMIT
+           MOVE WS-TODAY            TO ACCT-LAST-ACTIVITY-DATE
+           MOVE AT-BRANCH-CODE     TO ACCT-BRANCH-CODE
+           MOVE AT-ROUTING-NUM     TO ACCT-ROUTING-NUM
+           MOVE SPACES             TO ACCT-RISK-RATING
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'ACCT-NUMBER ALREADY ON FILE' TO
+                       WS-REJECT-REASON
+           END-WRITE
+
+           IF WS-RECORD-VALID
+               ADD 1 TO WS-OPEN-CNT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4100-VALIDATE-ROUTING THRU 4100-EXIT
+      *   Standard ABA routing number checksum:
+      *     3*(d1+d4+d7) + 7*(d2+d5+d8) + 1*(d3+d6+d9)
+      *   must be evenly divisible by 10.
+      *----------------------------------------------------------------*
+       4100-VALIDATE-ROUTING.
+           IF AT-ROUTING-NUM = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ROUTING NUMBER MUST BE SUPPLIED' TO
+                   WS-REJECT-REASON
+               GO TO 4100-EXIT
+           END-IF
+
+           MOVE AT-ROUTING-NUM TO WS-ROUTING-HOLDER
+
+           COMPUTE WS-ROUTING-CHECKSUM =
+               (3 * (WS-RD-1 + WS-RD-4 + WS-RD-7))
+             + (7 * (WS-RD-2 + WS-RD-5 + WS-RD-8))
+             + (1 * (WS-RD-3 + WS-RD-6 + WS-RD-9))
+
+           DIVIDE WS-ROUTING-CHECKSUM BY 10
+               GIVING WS-ROUTING-QUOTIENT
+               REMAINDER WS-ROUTING-REMAINDER
+
+           IF WS-ROUTING-REMAINDER NOT = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ROUTING NUMBER FAILS ABA CHECKSUM' TO
+                   WS-REJECT-REASON
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-CLOSE-ACCOUNT THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-CLOSE-ACCOUNT.
+           MOVE AT-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'ACCT-NUMBER NOT ON FILE' TO WS-REJECT-REASON
+           END-READ
+           IF NOT WS-RECORD-VALID
+               GO TO 5000-EXIT
+           END-IF
+
+           MOVE 'C'     TO ACCT-STATUS
+           MOVE ZERO     TO ACCT-BALANCE
+           MOVE WS-TODAY TO ACCT-LAST-ACTIVITY-DATE
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+           END-REWRITE
+
+           IF WS-RECORD-VALID
+               ADD 1 TO WS-CLOSE-CNT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-WRITE-REJECT THRU 6000-EXIT
+      *----------------------------------------------------------------*
+       6000-WRITE-REJECT.
+           MOVE AT-ACCT-NUMBER   TO AR-ACCT-NUMBER
+           MOVE AT-ACTION        TO AR-ACTION
+           MOVE WS-REJECT-REASON TO AR-REASON
+           WRITE ACCT-REJECT-RECORD
+           ADD 1 TO WS-REJECT-CNT.
+       6000-EXIT.
+           EXIT.
