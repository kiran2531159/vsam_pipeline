@@ -0,0 +1,250 @@
+      *================================================================*
+      * STMTGEN - COMBINED CUSTOMER STATEMENT GENERATOR
+      *
+      * Joins CUSTOMER-RECORD, ACCOUNT-RECORD and TRANSACTION-RECORD
+      * on CUST-ID / ACCT-CUST-ID / TXN-ACCT-NO - the same CU/AC/TX
+      * nesting combined_mai.cpy documents - and prints a per
+      * customer statement: name/address, an account summary line
+      * per account, and transaction detail with a running total,
+      * to STMTOUT.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-08.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-02-08  DS   ORIGINAL STATEMENT GENERATOR.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUST-ID WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TXN-ID
+               ALTERNATE RECORD KEY IS TXN-ACCT-NO WITH DUPLICATES
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT STATEMENT-OUTPUT ASSIGN TO STMTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  STATEMENT-OUTPUT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  STMT-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                 PIC X(02).
+       01  WS-ACCT-STATUS                 PIC X(02).
+           88  WS-ACCT-OK                  VALUE '00'.
+       01  WS-TXN-STATUS                  PIC X(02).
+           88  WS-TXN-OK                   VALUE '00'.
+       01  WS-STMT-STATUS                 PIC X(02).
+
+       01  WS-CUST-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-CUST-EOF                 VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                  VALUE 'Y'.
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                   VALUE 'Y'.
+
+       01  WS-RUNNING-TOTAL                PIC S9(11)V99 VALUE ZERO.
+       01  WS-CUST-CNT                     PIC 9(07)   VALUE ZERO.
+       01  WS-ACCT-CNT                     PIC 9(07)   VALUE ZERO.
+       01  WS-TXN-CNT                      PIC 9(07)   VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER PIC X(20) VALUE 'CUSTOMER STATEMENT: '.
+           05  WS-H-FIRST       PIC X(25).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  WS-H-LAST        PIC X(30).
+
+       01  WS-ADDR-LINE.
+           05  FILLER PIC X(20) VALUE '  ADDRESS:          '.
+           05  WS-A-LINE1       PIC X(35).
+
+       01  WS-ACCT-LINE.
+           05  FILLER PIC X(10) VALUE '  ACCOUNT '.
+           05  WS-AL-NUMBER     PIC 9(12).
+           05  FILLER PIC X(08) VALUE ' BALANCE'.
+           05  WS-AL-BALANCE    PIC -(09)9.99.
+
+       01  WS-TXN-LINE.
+           05  FILLER PIC X(06) VALUE '    TX'.
+           05  WS-TL-ID         PIC 9(15).
+           05  FILLER PIC X(05) VALUE ' AMT '.
+           05  WS-TL-AMOUNT     PIC -(07)9.99.
+           05  FILLER PIC X(07) VALUE ' TOTAL '.
+           05  WS-TL-TOTAL      PIC -(09)9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+               UNTIL WS-CUST-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN INPUT TRANSACTION-MASTER
+           OPEN OUTPUT STATEMENT-OUTPUT
+           PERFORM 2100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMER.
+           ADD 1 TO WS-CUST-CNT
+           MOVE WS-HEADING-LINE TO STMT-LINE
+           MOVE CUST-FIRST-NAME TO WS-H-FIRST
+           MOVE CUST-LAST-NAME  TO WS-H-LAST
+           MOVE WS-HEADING-LINE TO STMT-LINE
+           WRITE STMT-LINE
+
+           MOVE WS-ADDR-LINE TO STMT-LINE
+           MOVE CUST-ADDR-LINE-1 TO WS-A-LINE1
+           MOVE WS-ADDR-LINE TO STMT-LINE
+           WRITE STMT-LINE
+
+           PERFORM 4000-PROCESS-ACCOUNTS THRU 4000-EXIT
+
+           PERFORM 2100-READ-CUSTOMER.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-CUSTOMER
+      *----------------------------------------------------------------*
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CUST-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-MASTER
+           CLOSE STATEMENT-OUTPUT
+           DISPLAY 'STMTGEN CUSTOMERS = ' WS-CUST-CNT
+           DISPLAY 'STMTGEN ACCOUNTS  = ' WS-ACCT-CNT
+           DISPLAY 'STMTGEN TRANS     = ' WS-TXN-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-PROCESS-ACCOUNTS THRU 4000-EXIT
+      *   Browses the ACCT-CUST-ID alternate index for every account
+      *   owned by this customer, instead of scanning the whole
+      *   account master past every other customer's accounts.
+      *----------------------------------------------------------------*
+       4000-PROCESS-ACCOUNTS.
+           MOVE 'N' TO WS-ACCT-EOF-SW
+           MOVE CUST-ID TO ACCT-CUST-ID
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN ACCT-CUST-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-START
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF-SW
+               END-READ
+               IF NOT WS-ACCT-EOF
+                   IF ACCT-CUST-ID NOT = CUST-ID
+                       MOVE 'Y' TO WS-ACCT-EOF-SW
+                   ELSE
+                       ADD 1 TO WS-ACCT-CNT
+                       MOVE WS-ACCT-LINE TO STMT-LINE
+                       MOVE ACCT-NUMBER  TO WS-AL-NUMBER
+                       MOVE ACCT-BALANCE TO WS-AL-BALANCE
+                       MOVE WS-ACCT-LINE TO STMT-LINE
+                       WRITE STMT-LINE
+                       PERFORM 5000-PROCESS-TRANS THRU 5000-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-PROCESS-TRANS THRU 5000-EXIT
+      *   Browses the TXN-ACCT-NO alternate index for every
+      *   transaction against this account, instead of scanning the
+      *   whole transaction master past every other account's
+      *   transactions.
+      *----------------------------------------------------------------*
+       5000-PROCESS-TRANS.
+           MOVE ZERO TO WS-RUNNING-TOTAL
+           MOVE 'N' TO WS-TXN-EOF-SW
+           MOVE ACCT-NUMBER TO TXN-ACCT-NO
+           START TRANSACTION-MASTER KEY IS NOT LESS THAN TXN-ACCT-NO
+               INVALID KEY
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-START
+
+           PERFORM UNTIL WS-TXN-EOF
+               READ TRANSACTION-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-TXN-EOF-SW
+               END-READ
+               IF NOT WS-TXN-EOF
+                   IF TXN-ACCT-NO NOT = ACCT-NUMBER
+                       MOVE 'Y' TO WS-TXN-EOF-SW
+                   ELSE
+                       ADD 1 TO WS-TXN-CNT
+                       ADD TXN-AMOUNT TO WS-RUNNING-TOTAL
+                       MOVE WS-TXN-LINE TO STMT-LINE
+                       MOVE TXN-ID         TO WS-TL-ID
+                       MOVE TXN-AMOUNT     TO WS-TL-AMOUNT
+                       MOVE WS-RUNNING-TOTAL TO WS-TL-TOTAL
+                       MOVE WS-TXN-LINE TO STMT-LINE
+                       WRITE STMT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+       5000-EXIT.
+           EXIT.
