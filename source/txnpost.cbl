@@ -0,0 +1,644 @@
+      *================================================================*
+      * TXNPOST - TRANSACTION POSTING AGAINST THE TRANSACTION FILE
+      *
+      * Reads incoming TXN-AMOUNT / TXN-TYPE posting requests, applies
+      * the balance effect to the matching ACCOUNT-RECORD and appends
+      * the TRANSACTION-RECORD, all within one program so the two
+      * files cannot drift the way they can when maintained by
+      * separate ad hoc jobs.  The account is looked up and held
+      * before anything is written, so a rejected posting leaves
+      * neither file touched.
+      *
+      * TXN-ID is assigned here in strictly ascending order from the
+      * TXNSEQ control record, which is what lets the file still be
+      * browsed in load/append order even though it is organized as
+      * an indexed file keyed on TXN-ID instead of the ESDS the
+      * original design called for.
+      *
+      * Every WS-CHECKPOINT-INTERVAL requests, the count of TXN-REQUEST
+      * records fully applied is saved to TXNCKPT.  A run that abends
+      * partway through restarts by re-reading (and discarding without
+      * reapplying) that many TXN-REQUEST records before resuming -
+      * the account and transaction files already reflect them, so
+      * only the unread remainder of the input needs posting.  Since
+      * each request's WRITE/REWRITE happens immediately rather than
+      * being held for a checkpoint, WS-CHECKPOINT-INTERVAL is 1 - a
+      * restart can only ever be behind by the one request in flight
+      * when the abend hit, never by a whole interval's worth of
+      * already-posted requests.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNPOST.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-01-23.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-01-23  DS   ORIGINAL POSTING PROGRAM.
+      *   2024-01-30  DS   ADDED CREDIT LIMIT / OVERDRAFT CHECK.
+      *   2024-02-27  DS   ADDED CHECKPOINT/RESTART.
+      *   2024-03-13  DS   TXN-CHANNEL NOW CARRIED ONTO THE POSTED
+      *                     AND DECLINED TRANSACTION RECORD.
+      *   2024-03-20  DS   ADDED TXN-ACCT-NO ALTERNATE INDEX.
+      *   2024-03-29  DS   DECLINE POSTING WHEN THE OWNING CUSTOMER IS
+      *                     ON FRAUD HOLD (CUST-STATUS 'F').
+      *   2024-03-31  DS   ADDED TXN-TYPE / TXN-AMOUNT CROSS-VALIDATION
+      *                     AGAINST A SIGN AND RANGE TABLE, AHEAD OF
+      *                     THE ACCOUNT LOOKUP - A REQUEST THAT FAILS
+      *                     IT NEVER REACHES THE ESDS OR THE BALANCE.
+      *   2024-04-09  DS   TXN-REQUEST-RECORD NOW CARRIES TR-MERCHANT-
+      *                     CITY / TR-MERCHANT-STATE, SO POSTED AND
+      *                     DECLINED TRANSACTIONS GET REAL MERCHANT
+      *                     LOCATION DATA INSTEAD OF SPACES.
+      *   2024-04-09  DS   WS-CHECKPOINT-INTERVAL LOWERED FROM 100 TO 1.
+      *                     POSTING WAS ALREADY PER-REQUEST, SO A
+      *                     100-REQUEST CHECKPOINT WINDOW LEFT UP TO 99
+      *                     ALREADY-POSTED REQUESTS TO BE RE-READ AND
+      *                     RE-APPLIED (DOUBLE-POSTED BALANCE, DUPLICATE
+      *                     TRANSACTION UNDER A NEW TXN-ID) ON RESTART.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TXN-ID
+               ALTERNATE RECORD KEY IS TXN-ACCT-NO WITH DUPLICATES
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT TXN-SEQUENCE-CTL ASSIGN TO TXNSEQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT TXN-REQUEST ASSIGN TO TXNREQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT TXN-REVIEW-QUEUE ASSIGN TO TXNRVWQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RVWQ-STATUS.
+
+           SELECT TXN-CHECKPOINT-CTL ASSIGN TO TXNCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  TXN-SEQUENCE-CTL
+           RECORD CONTAINS 15 CHARACTERS.
+       01  TXN-SEQUENCE-RECORD            PIC 9(15).
+
+       FD  TXN-REQUEST
+           RECORD CONTAINS 126 CHARACTERS.
+       01  TXN-REQUEST-RECORD.
+           05  TR-ACCT-NO                 PIC 9(12).
+           05  TR-TYPE                    PIC X(02).
+           05  TR-AMOUNT                  PIC S9(09)V99.
+           05  TR-DESC                    PIC X(40).
+           05  TR-MERCHANT-NAME           PIC X(30).
+           05  TR-MERCHANT-CITY           PIC X(20).
+           05  TR-MERCHANT-STATE          PIC X(02).
+           05  TR-CHANNEL                 PIC X(03).
+           05  TR-AUTH-CODE               PIC X(06).
+
+       FD  TXN-REVIEW-QUEUE
+           RECORD CONTAINS 160 CHARACTERS.
+       01  TXN-REVIEW-RECORD.
+           05  RQ-ACCT-NO                 PIC 9(12).
+           05  RQ-TYPE                    PIC X(02).
+           05  RQ-AMOUNT                  PIC S9(09)V99.
+           05  RQ-REASON                  PIC X(40).
+
+       FD  TXN-CHECKPOINT-CTL
+           RECORD CONTAINS 24 CHARACTERS.
+       01  TXN-CHECKPOINT-RECORD.
+           05  CKPT-READ-CNT              PIC 9(09).
+           05  CKPT-NEXT-TXN-ID           PIC 9(15).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS                  PIC X(02).
+           88  WS-TXN-OK                  VALUE '00'.
+       01  WS-ACCT-STATUS                 PIC X(02).
+           88  WS-ACCT-OK                 VALUE '00'.
+       01  WS-CUST-STATUS                 PIC X(02).
+           88  WS-CUST-OK                 VALUE '00'.
+       01  WS-SEQ-STATUS                  PIC X(02).
+       01  WS-REQ-STATUS                  PIC X(02).
+           88  WS-REQ-OK                  VALUE '00'.
+       01  WS-RVWQ-STATUS                 PIC X(02).
+       01  WS-CKPT-STATUS                 PIC X(02).
+
+       01  WS-CHECKPOINT-INTERVAL         PIC 9(05)   VALUE 00001.
+       01  WS-RESTART-COUNT               PIC 9(09)   VALUE ZERO.
+       01  WS-SKIP-CNT                    PIC 9(09)   VALUE ZERO.
+       01  WS-CKPT-QUOTIENT                PIC 9(09)   VALUE ZERO.
+       01  WS-CKPT-REMAINDER               PIC 9(05)   VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                  PIC X(01)   VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-VALID-SW                PIC X(01)   VALUE 'Y'.
+               88  WS-RECORD-VALID         VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT                PIC 9(09)   VALUE ZERO.
+           05  WS-POSTED-CNT              PIC 9(09)   VALUE ZERO.
+           05  WS-DECLINED-CNT            PIC 9(09)   VALUE ZERO.
+
+       01  WS-NEXT-TXN-ID                 PIC 9(15)   VALUE ZERO.
+       01  WS-REJECT-REASON               PIC X(40).
+       01  WS-TODAY                       PIC 9(08)   VALUE ZERO.
+       01  WS-BAL-EFFECT                  PIC S9(11)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * TXN-TYPE / TXN-AMOUNT CROSS-VALIDATION TABLE
+      *   Each entry gives the expected sign ('+' credit, '-' debit,
+      *   'B' either - a transfer can run either way) and a reasonable
+      *   amount range for the type.  A TR-TYPE not on this table, or
+      *   an amount outside the matching entry's range, is routed to
+      *   the manual review queue instead of being posted.
+      *----------------------------------------------------------------*
+       01  WS-TYPE-TABLE-CNT              PIC 9(02)   VALUE 06.
+       01  WS-TYPE-TABLE.
+           05  WS-TT-ENTRY OCCURS 6 TIMES INDEXED BY WS-TT-IDX.
+               10  WS-TT-TYPE               PIC X(02).
+               10  WS-TT-SIGN                PIC X(01).
+               10  WS-TT-MIN-AMOUNT          PIC S9(09)V99.
+               10  WS-TT-MAX-AMOUNT          PIC S9(09)V99.
+
+       01  WS-TYPE-FOUND-SW               PIC X(01)   VALUE 'N'.
+           88  WS-TYPE-FOUND                 VALUE 'Y'.
+       01  WS-ABS-AMOUNT                  PIC S9(09)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O   TRANSACTION-MASTER
+           OPEN I-O   ACCOUNT-MASTER
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT TXN-REQUEST
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 1100-LOAD-NEXT-TXN-ID
+           PERFORM 1150-LOAD-TYPE-TABLE
+           PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND TXN-REVIEW-QUEUE
+               DISPLAY 'TXNPOST RESTARTING AFTER ' WS-RESTART-COUNT
+                   ' REQUESTS ALREADY APPLIED'
+           ELSE
+               OPEN OUTPUT TXN-REVIEW-QUEUE
+           END-IF
+
+           MOVE WS-RESTART-COUNT TO WS-READ-CNT
+           PERFORM 1300-SKIP-PROCESSED THRU 1300-EXIT
+           PERFORM 2100-READ-REQUEST.
+
+      *----------------------------------------------------------------*
+      * 1100-LOAD-NEXT-TXN-ID
+      *----------------------------------------------------------------*
+       1100-LOAD-NEXT-TXN-ID.
+           OPEN INPUT TXN-SEQUENCE-CTL
+           IF WS-SEQ-STATUS = '00'
+               READ TXN-SEQUENCE-CTL
+                   AT END
+                       MOVE ZERO TO WS-NEXT-TXN-ID
+                   NOT AT END
+                       MOVE TXN-SEQUENCE-RECORD TO WS-NEXT-TXN-ID
+               END-READ
+               CLOSE TXN-SEQUENCE-CTL
+           ELSE
+               MOVE ZERO TO WS-NEXT-TXN-ID
+           END-IF
+           ADD 1 TO WS-NEXT-TXN-ID.
+
+      *----------------------------------------------------------------*
+      * 1150-LOAD-TYPE-TABLE
+      *   Seeds the TXN-TYPE / TXN-AMOUNT cross-validation table.  This
+      *   is a small, fixed set of transaction types, so the entries
+      *   are loaded directly rather than read from a reference file.
+      *----------------------------------------------------------------*
+       1150-LOAD-TYPE-TABLE.
+           MOVE 'DP' TO WS-TT-TYPE(1)
+           MOVE '+'  TO WS-TT-SIGN(1)
+           MOVE 0.01 TO WS-TT-MIN-AMOUNT(1)
+           MOVE 25000.00 TO WS-TT-MAX-AMOUNT(1)
+
+           MOVE 'WD' TO WS-TT-TYPE(2)
+           MOVE '-'  TO WS-TT-SIGN(2)
+           MOVE 0.01 TO WS-TT-MIN-AMOUNT(2)
+           MOVE 5000.00 TO WS-TT-MAX-AMOUNT(2)
+
+           MOVE 'PU' TO WS-TT-TYPE(3)
+           MOVE '-'  TO WS-TT-SIGN(3)
+           MOVE 0.01 TO WS-TT-MIN-AMOUNT(3)
+           MOVE 10000.00 TO WS-TT-MAX-AMOUNT(3)
+
+           MOVE 'FE' TO WS-TT-TYPE(4)
+           MOVE '-'  TO WS-TT-SIGN(4)
+           MOVE 0.01 TO WS-TT-MIN-AMOUNT(4)
+           MOVE 500.00 TO WS-TT-MAX-AMOUNT(4)
+
+           MOVE 'IN' TO WS-TT-TYPE(5)
+           MOVE '+'  TO WS-TT-SIGN(5)
+           MOVE 0.01 TO WS-TT-MIN-AMOUNT(5)
+           MOVE 5000.00 TO WS-TT-MAX-AMOUNT(5)
+
+           MOVE 'TR' TO WS-TT-TYPE(6)
+           MOVE 'B'  TO WS-TT-SIGN(6)
+           MOVE 0.01 TO WS-TT-MIN-AMOUNT(6)
+           MOVE 25000.00 TO WS-TT-MAX-AMOUNT(6).
+
+      *----------------------------------------------------------------*
+      * 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+      *----------------------------------------------------------------*
+      *   A checkpoint's CKPT-NEXT-TXN-ID, when present, overrides the
+      *   value 1100-LOAD-NEXT-TXN-ID already took from TXNSEQ, since
+      *   TXNSEQ is only rewritten at a clean end of job - on restart
+      *   after an abend, the checkpoint is the more current value and
+      *   is what keeps a restarted run from re-assigning TXN-IDs its
+      *   prior, aborted run already posted.
+      *----------------------------------------------------------------*
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT TXN-CHECKPOINT-CTL
+           IF WS-CKPT-STATUS = '00'
+               READ TXN-CHECKPOINT-CTL
+                   AT END
+                       MOVE ZERO TO WS-RESTART-COUNT
+                   NOT AT END
+                       MOVE CKPT-READ-CNT TO WS-RESTART-COUNT
+                       MOVE CKPT-NEXT-TXN-ID TO WS-NEXT-TXN-ID
+               END-READ
+               CLOSE TXN-CHECKPOINT-CTL
+           ELSE
+               MOVE ZERO TO WS-RESTART-COUNT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1300-SKIP-PROCESSED THRU 1300-EXIT
+      *   Re-reads (without reapplying) the TXN-REQUEST records a
+      *   prior run already posted, so this run resumes right after
+      *   them.
+      *----------------------------------------------------------------*
+       1300-SKIP-PROCESSED.
+           MOVE ZERO TO WS-SKIP-CNT
+           PERFORM UNTIL WS-SKIP-CNT >= WS-RESTART-COUNT OR WS-EOF
+               READ TXN-REQUEST
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+               END-READ
+               IF NOT WS-EOF
+                   ADD 1 TO WS-SKIP-CNT
+               END-IF
+           END-PERFORM.
+       1300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-REQUEST THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-REQUEST.
+           ADD 1 TO WS-READ-CNT
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           PERFORM 4800-VALIDATE-TYPE-AMOUNT THRU 4800-EXIT
+
+           IF WS-RECORD-VALID
+               MOVE TR-ACCT-NO TO ACCT-NUMBER
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'TXN-ACCT-NO NOT ON ACCOUNT MASTER' TO
+                           WS-REJECT-REASON
+               END-READ
+           END-IF
+
+           IF WS-RECORD-VALID
+               PERFORM 4100-DETERMINE-BAL-EFFECT
+               PERFORM 4600-CHECK-FRAUD-HOLD THRU 4600-EXIT
+               IF WS-RECORD-VALID
+                   PERFORM 4500-CHECK-CREDIT-LIMIT THRU 4500-EXIT
+               END-IF
+               IF WS-RECORD-VALID
+                   PERFORM 4000-POST-TRANSACTION THRU 4000-EXIT
+               ELSE
+                   PERFORM 4700-POST-DECLINED THRU 4700-EXIT
+               END-IF
+           ELSE
+               PERFORM 5000-WRITE-REVIEW THRU 5000-EXIT
+           END-IF
+
+           PERFORM 2200-CHECKPOINT-IF-DUE THRU 2200-EXIT
+
+           PERFORM 2100-READ-REQUEST.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-REQUEST
+      *----------------------------------------------------------------*
+       2100-READ-REQUEST.
+           READ TXN-REQUEST
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2200-CHECKPOINT-IF-DUE THRU 2200-EXIT
+      *----------------------------------------------------------------*
+       2200-CHECKPOINT-IF-DUE.
+           DIVIDE WS-READ-CNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+      *----------------------------------------------------------------*
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT TXN-CHECKPOINT-CTL
+           MOVE WS-READ-CNT TO CKPT-READ-CNT
+           MOVE WS-NEXT-TXN-ID TO CKPT-NEXT-TXN-ID
+           WRITE TXN-CHECKPOINT-RECORD
+           CLOSE TXN-CHECKPOINT-CTL.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *   A clean end of job resets the checkpoint to zero - there is
+      *   nothing left to restart once every request has been read.
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE TRANSACTION-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE CUSTOMER-MASTER
+           CLOSE TXN-REQUEST
+           CLOSE TXN-REVIEW-QUEUE
+
+           OPEN OUTPUT TXN-SEQUENCE-CTL
+           COMPUTE TXN-SEQUENCE-RECORD = WS-NEXT-TXN-ID - 1
+           WRITE TXN-SEQUENCE-RECORD
+           CLOSE TXN-SEQUENCE-CTL
+
+           OPEN OUTPUT TXN-CHECKPOINT-CTL
+           MOVE ZERO TO TXN-CHECKPOINT-RECORD
+           WRITE TXN-CHECKPOINT-RECORD
+           CLOSE TXN-CHECKPOINT-CTL
+
+           DISPLAY 'TXNPOST READ     = ' WS-READ-CNT
+           DISPLAY 'TXNPOST POSTED   = ' WS-POSTED-CNT
+           DISPLAY 'TXNPOST DECLINED = ' WS-DECLINED-CNT.
+
+      *----------------------------------------------------------------*
+      * 4100-DETERMINE-BAL-EFFECT
+      *   Debit transaction types reduce the balance, credit types
+      *   increase it.  TR-AMOUNT already carries the sign.
+      *----------------------------------------------------------------*
+       4100-DETERMINE-BAL-EFFECT.
+           MOVE TR-AMOUNT TO WS-BAL-EFFECT.
+
+      *----------------------------------------------------------------*
+      * 4000-POST-TRANSACTION THRU 4000-EXIT
+      *   Applies the balance effect and appends the transaction in
+      *   the same unit of work - both writes happen here together,
+      *   after the account lookup above already confirmed the
+      *   account exists.
+      *----------------------------------------------------------------*
+       4000-POST-TRANSACTION.
+           MOVE WS-NEXT-TXN-ID       TO TXN-ID
+           ADD 1 TO WS-NEXT-TXN-ID
+           MOVE TR-ACCT-NO           TO TXN-ACCT-NO
+           MOVE WS-TODAY             TO TXN-DATE
+           ACCEPT TXN-TIME FROM TIME
+           MOVE TR-TYPE              TO TXN-TYPE
+           MOVE TR-AMOUNT            TO TXN-AMOUNT
+           MOVE TR-DESC              TO TXN-DESC
+           MOVE 'P'                  TO TXN-STATUS
+           MOVE TR-MERCHANT-NAME     TO TXN-MERCHANT-NAME
+           MOVE TR-MERCHANT-CITY     TO TXN-MERCHANT-CITY
+           MOVE TR-MERCHANT-STATE    TO TXN-MERCHANT-STATE
+           MOVE TR-AUTH-CODE         TO TXN-AUTH-CODE
+           MOVE WS-TODAY             TO TXN-POST-DATE
+           MOVE TR-CHANNEL           TO TXN-CHANNEL
+
+           ADD WS-BAL-EFFECT TO ACCT-BALANCE
+           MOVE WS-TODAY TO ACCT-LAST-ACTIVITY-DATE
+
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'TXN-ID ALREADY ON FILE' TO WS-REJECT-REASON
+           END-WRITE
+
+           IF WS-RECORD-VALID
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'ACCOUNT REWRITE FAILED' TO
+                           WS-REJECT-REASON
+               END-REWRITE
+           END-IF
+
+           IF WS-RECORD-VALID
+               ADD 1 TO WS-POSTED-CNT
+           ELSE
+               PERFORM 5000-WRITE-REVIEW THRU 5000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4500-CHECK-CREDIT-LIMIT THRU 4500-EXIT
+      *   Rejects a debit that would push ACCT-BALANCE past negative
+      *   ACCT-CREDIT-LIMIT, rather than letting the balance run past
+      *   the limit.
+      *----------------------------------------------------------------*
+       4500-CHECK-CREDIT-LIMIT.
+           IF WS-BAL-EFFECT < ZERO
+               IF (ACCT-BALANCE + WS-BAL-EFFECT) <
+                   (0 - ACCT-CREDIT-LIMIT)
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'WOULD EXCEED CREDIT LIMIT' TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF.
+       4500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4600-CHECK-FRAUD-HOLD THRU 4600-EXIT
+      *   Declines posting against any account whose owning customer
+      *   is on fraud hold (CUST-STATUS 'F').  A customer not found on
+      *   CUSTOMER-MASTER is left alone here - REFSWEEP is the place
+      *   that catches a dangling ACCT-CUST-ID.
+      *----------------------------------------------------------------*
+       4600-CHECK-FRAUD-HOLD.
+           MOVE ACCT-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF WS-CUST-OK AND CUST-STATUS = 'F'
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ACCT-CUST-ID IS ON FRAUD HOLD' TO WS-REJECT-REASON
+           END-IF.
+       4600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4700-POST-DECLINED THRU 4700-EXIT
+      *   Writes the transaction with a decline status instead of
+      *   applying it - the account balance is left untouched.
+      *----------------------------------------------------------------*
+       4700-POST-DECLINED.
+           MOVE WS-NEXT-TXN-ID       TO TXN-ID
+           ADD 1 TO WS-NEXT-TXN-ID
+           MOVE TR-ACCT-NO           TO TXN-ACCT-NO
+           MOVE WS-TODAY             TO TXN-DATE
+           ACCEPT TXN-TIME FROM TIME
+           MOVE TR-TYPE              TO TXN-TYPE
+           MOVE TR-AMOUNT            TO TXN-AMOUNT
+           MOVE TR-DESC              TO TXN-DESC
+           MOVE 'D'                  TO TXN-STATUS
+           MOVE TR-MERCHANT-NAME     TO TXN-MERCHANT-NAME
+           MOVE TR-MERCHANT-CITY     TO TXN-MERCHANT-CITY
+           MOVE TR-MERCHANT-STATE    TO TXN-MERCHANT-STATE
+           MOVE TR-AUTH-CODE         TO TXN-AUTH-CODE
+           MOVE WS-TODAY             TO TXN-POST-DATE
+           MOVE TR-CHANNEL           TO TXN-CHANNEL
+
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'TXNPOST - DUPLICATE TXN-ID ' TXN-ID
+           END-WRITE
+
+           ADD 1 TO WS-DECLINED-CNT.
+       4700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4800-VALIDATE-TYPE-AMOUNT THRU 4800-EXIT
+      *   Looks TR-TYPE up on the cross-validation table.  A type not
+      *   on the table, an amount of the wrong sign for its type, or
+      *   an amount outside the type's range is rejected here, ahead
+      *   of the account lookup, so the request goes straight to the
+      *   review queue without ever touching the account or the ESDS.
+      *----------------------------------------------------------------*
+       4800-VALIDATE-TYPE-AMOUNT.
+           MOVE 'N' TO WS-TYPE-FOUND-SW
+           PERFORM 4810-SEARCH-TYPE-TABLE THRU 4810-EXIT
+               VARYING WS-TT-IDX FROM 1 BY 1
+               UNTIL WS-TT-IDX > WS-TYPE-TABLE-CNT
+                  OR WS-TYPE-FOUND
+
+           IF NOT WS-TYPE-FOUND
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'TXN-TYPE NOT ON VALIDATION TABLE' TO
+                   WS-REJECT-REASON
+               GO TO 4800-EXIT
+           END-IF
+
+           IF TR-AMOUNT < ZERO
+               COMPUTE WS-ABS-AMOUNT = ZERO - TR-AMOUNT
+           ELSE
+               MOVE TR-AMOUNT TO WS-ABS-AMOUNT
+           END-IF
+
+           EVALUATE WS-TT-SIGN(WS-TT-IDX)
+               WHEN '+'
+                   IF TR-AMOUNT < ZERO
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'TXN-AMOUNT SIGN WRONG FOR TXN-TYPE' TO
+                           WS-REJECT-REASON
+                   END-IF
+               WHEN '-'
+                   IF TR-AMOUNT > ZERO
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'TXN-AMOUNT SIGN WRONG FOR TXN-TYPE' TO
+                           WS-REJECT-REASON
+                   END-IF
+           END-EVALUATE
+
+           IF WS-RECORD-VALID
+               IF WS-ABS-AMOUNT < WS-TT-MIN-AMOUNT(WS-TT-IDX)
+                   OR WS-ABS-AMOUNT > WS-TT-MAX-AMOUNT(WS-TT-IDX)
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'TXN-AMOUNT OUT OF RANGE FOR TXN-TYPE' TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF.
+       4800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4810-SEARCH-TYPE-TABLE THRU 4810-EXIT
+      *----------------------------------------------------------------*
+       4810-SEARCH-TYPE-TABLE.
+           IF WS-TT-TYPE(WS-TT-IDX) = TR-TYPE
+               MOVE 'Y' TO WS-TYPE-FOUND-SW
+           END-IF.
+       4810-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-WRITE-REVIEW THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-WRITE-REVIEW.
+           MOVE TR-ACCT-NO       TO RQ-ACCT-NO
+           MOVE TR-TYPE          TO RQ-TYPE
+           MOVE TR-AMOUNT        TO RQ-AMOUNT
+           MOVE WS-REJECT-REASON TO RQ-REASON
+           WRITE TXN-REVIEW-RECORD
+           ADD 1 TO WS-DECLINED-CNT.
+       5000-EXIT.
+           EXIT.
