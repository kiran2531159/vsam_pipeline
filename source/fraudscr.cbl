@@ -0,0 +1,215 @@
+      *================================================================*
+      * FRAUDSCR - CHANNEL-BASED FRAUD SCORING PASS
+      *
+      * Full scan of the transaction master, keeping an in-memory
+      * table of each account's dominant TXN-CHANNEL and how many
+      * times it has posted that way (no account-channel-history
+      * master exists to drive this from, so the table is built the
+      * same way MERCRPT builds its merchant table).  Once an account
+      * has established a dominant channel, a later transaction on a
+      * different channel that also exceeds the large-amount threshold
+      * is written to the review queue instead of just letting it post
+      * through unexamined - an account that has only ever posted
+      * branch-channel transactions suddenly posting a large card-not-
+      * present transaction is exactly the pattern this is meant to
+      * catch.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUDSCR.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-13.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-13  DS   ORIGINAL CHANNEL FRAUD SCORING PASS.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT REVIEW-QUEUE ASSIGN TO FRAUDRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  REVIEW-QUEUE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS                  PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                   VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-FOUND                     VALUE 'Y'.
+       01  WS-TABLE-FULL-SW               PIC X(01)   VALUE 'N'.
+           88  WS-TABLE-FULL                 VALUE 'Y'.
+
+       01  WS-FRAUD-AMOUNT-THRESHOLD      PIC S9(09)V99
+                                               VALUE 1000.00.
+       01  WS-FRAUD-MIN-HISTORY           PIC 9(07)   VALUE 3.
+
+       01  WS-COUNTERS.
+           05  WS-TXN-CNT                 PIC 9(09)   VALUE ZERO.
+           05  WS-ACCT-CNT                PIC 9(05)   VALUE ZERO.
+           05  WS-FLAGGED-CNT             PIC 9(07)   VALUE ZERO.
+
+       01  WS-ACCT-CHANNEL-TABLE.
+           05  WS-AC-ENTRY OCCURS 2000 TIMES INDEXED BY WS-AC-IDX.
+               10  WS-AC-ACCT-NO           PIC 9(12).
+               10  WS-AC-CHANNEL            PIC X(03).
+               10  WS-AC-COUNT              PIC 9(07).
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER PIC X(15) VALUE 'ACCOUNT NUMBER'.
+           05  FILLER PIC X(16) VALUE 'TXN ID'.
+           05  FILLER PIC X(07) VALUE 'USUAL'.
+           05  FILLER PIC X(07) VALUE 'ACTUAL'.
+           05  FILLER PIC X(18) VALUE 'TXN AMOUNT'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ACCT-NO               PIC Z(11)9.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  WS-DL-TXN-ID                PIC Z(14)9.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-USUAL-CHANNEL          PIC X(03).
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  WS-DL-ACTUAL-CHANNEL         PIC X(03).
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  WS-DL-AMOUNT                 PIC -(09)9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-TXN-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-MASTER
+           OPEN OUTPUT REVIEW-QUEUE
+           MOVE WS-HEADING-LINE-1 TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2100-READ-TRANSACTION.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TXN-CNT
+           PERFORM 5000-FIND-OR-ADD-ACCOUNT THRU 5000-EXIT
+           PERFORM 2100-READ-TRANSACTION.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE TRANSACTION-MASTER
+           CLOSE REVIEW-QUEUE
+           DISPLAY 'FRAUDSCR TRANSACTIONS READ   = ' WS-TXN-CNT
+           DISPLAY 'FRAUDSCR ACCOUNTS TRACKED    = ' WS-ACCT-CNT
+           DISPLAY 'FRAUDSCR ITEMS FLAGGED       = ' WS-FLAGGED-CNT.
+
+      *----------------------------------------------------------------*
+      * 5000-FIND-OR-ADD-ACCOUNT THRU 5000-EXIT
+      *   Locates this transaction's account in the channel-history
+      *   table, scores the transaction against its dominant channel
+      *   before updating the table, then rolls the transaction's
+      *   channel into the table's count.
+      *----------------------------------------------------------------*
+       5000-FIND-OR-ADD-ACCOUNT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 5100-SEARCH-ENTRY THRU 5100-EXIT
+               VARYING WS-AC-IDX FROM 1 BY 1
+               UNTIL WS-AC-IDX > WS-ACCT-CNT
+                  OR WS-FOUND
+
+           IF NOT WS-FOUND
+               IF WS-ACCT-CNT >= 2000
+                   IF NOT WS-TABLE-FULL
+                       MOVE 'Y' TO WS-TABLE-FULL-SW
+                       DISPLAY
+                         'FRAUDSCR ACCOUNT TABLE FULL - ' ,
+                         'REMAINING ACCOUNTS NOT SCORED'
+                   END-IF
+                   GO TO 5000-EXIT
+               END-IF
+               ADD 1 TO WS-ACCT-CNT
+               MOVE WS-ACCT-CNT TO WS-AC-IDX
+               MOVE TXN-ACCT-NO  TO WS-AC-ACCT-NO(WS-AC-IDX)
+               MOVE TXN-CHANNEL  TO WS-AC-CHANNEL(WS-AC-IDX)
+               MOVE ZERO         TO WS-AC-COUNT(WS-AC-IDX)
+           END-IF
+
+           IF WS-AC-CHANNEL(WS-AC-IDX) NOT = TXN-CHANNEL
+               AND WS-AC-COUNT(WS-AC-IDX) >= WS-FRAUD-MIN-HISTORY
+               AND TXN-AMOUNT > WS-FRAUD-AMOUNT-THRESHOLD
+               PERFORM 6000-WRITE-REVIEW-ITEM THRU 6000-EXIT
+           END-IF
+
+           IF WS-AC-CHANNEL(WS-AC-IDX) = TXN-CHANNEL
+               ADD 1 TO WS-AC-COUNT(WS-AC-IDX)
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-SEARCH-ENTRY THRU 5100-EXIT
+      *----------------------------------------------------------------*
+       5100-SEARCH-ENTRY.
+           IF WS-AC-ACCT-NO(WS-AC-IDX) = TXN-ACCT-NO
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-WRITE-REVIEW-ITEM THRU 6000-EXIT
+      *----------------------------------------------------------------*
+       6000-WRITE-REVIEW-ITEM.
+           MOVE TXN-ACCT-NO TO WS-DL-ACCT-NO
+           MOVE TXN-ID      TO WS-DL-TXN-ID
+           MOVE WS-AC-CHANNEL(WS-AC-IDX) TO WS-DL-USUAL-CHANNEL
+           MOVE TXN-CHANNEL              TO WS-DL-ACTUAL-CHANNEL
+           MOVE TXN-AMOUNT                TO WS-DL-AMOUNT
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-FLAGGED-CNT.
+       6000-EXIT.
+           EXIT.
