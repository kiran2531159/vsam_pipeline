@@ -0,0 +1,185 @@
+      *================================================================*
+      * PAYROLL - SEMI-MONTHLY PAYROLL RUN
+      *
+      * Walks EMPLOYEE-MASTER for active employees (EMP-STATUS = 'A')
+      * and computes one semi-monthly pay period off EMP-SALARY (an
+      * annual rate): gross = ANNUAL / 24, with flat-rate federal
+      * withholding and FICA deducted to arrive at net pay.  Detail
+      * and totals are written to the payroll register.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-22.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-02-22  DS   ORIGINAL SEMI-MONTHLY PAYROLL RUN.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PAYROLL-REGISTER ASSIGN TO PAYREG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee.cpy".
+
+       FD  PAYROLL-REGISTER
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS                  PIC X(02).
+       01  WS-REG-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+       01  WS-FED-WITHHOLD-RATE           PIC V9999 VALUE .1800.
+       01  WS-FICA-RATE                   PIC V9999 VALUE .0765.
+
+       01  WS-PAY-FIGURES.
+           05  WS-GROSS-PAY               PIC S9(07)V99 VALUE ZERO.
+           05  WS-FED-WITHHOLDING         PIC S9(07)V99 VALUE ZERO.
+           05  WS-FICA-WITHHOLDING        PIC S9(07)V99 VALUE ZERO.
+           05  WS-NET-PAY                 PIC S9(07)V99 VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-EMP-CNT                 PIC 9(07)   VALUE ZERO.
+           05  WS-PAID-CNT                PIC 9(07)   VALUE ZERO.
+
+       01  WS-TOTALS.
+           05  WS-TOTAL-GROSS             PIC S9(09)V99 VALUE ZERO.
+           05  WS-TOTAL-NET               PIC S9(09)V99 VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-EMP-ID               PIC 9(08).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  WS-DL-LAST-NAME            PIC X(25).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  WS-DL-FIRST-NAME           PIC X(20).
+           05  FILLER PIC X(07) VALUE ' GROSS '.
+           05  WS-DL-GROSS                PIC -(06)9.99.
+           05  FILLER PIC X(06) VALUE ' FED  '.
+           05  WS-DL-FED                  PIC -(06)9.99.
+           05  FILLER PIC X(06) VALUE ' FICA '.
+           05  WS-DL-FICA                 PIC -(06)9.99.
+           05  FILLER PIC X(06) VALUE ' NET  '.
+           05  WS-DL-NET                  PIC -(06)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER PIC X(18) VALUE 'PAYROLL TOTALS -  '.
+           05  FILLER PIC X(07) VALUE 'GROSS  '.
+           05  WS-TL-GROSS                PIC -(08)9.99.
+           05  FILLER PIC X(06) VALUE ' NET  '.
+           05  WS-TL-NET                  PIC -(08)9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  EMPLOYEE-MASTER
+           OPEN OUTPUT PAYROLL-REGISTER
+           PERFORM 2100-READ-EMPLOYEE.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-EMPLOYEE.
+           ADD 1 TO WS-EMP-CNT
+           IF EMP-STATUS = 'A'
+               PERFORM 4000-COMPUTE-PAY THRU 4000-EXIT
+               PERFORM 4500-WRITE-DETAIL THRU 4500-EXIT
+               ADD 1 TO WS-PAID-CNT
+           END-IF
+           PERFORM 2100-READ-EMPLOYEE.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-EMPLOYEE
+      *----------------------------------------------------------------*
+       2100-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           MOVE WS-TOTAL-GROSS TO WS-TL-GROSS
+           MOVE WS-TOTAL-NET   TO WS-TL-NET
+           MOVE WS-TOTAL-LINE TO REG-LINE
+           WRITE REG-LINE
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE PAYROLL-REGISTER
+           DISPLAY 'PAYROLL EMPLOYEES READ = ' WS-EMP-CNT
+           DISPLAY 'PAYROLL EMPLOYEES PAID = ' WS-PAID-CNT
+           DISPLAY 'PAYROLL TOTAL GROSS    = ' WS-TOTAL-GROSS
+           DISPLAY 'PAYROLL TOTAL NET      = ' WS-TOTAL-NET.
+
+      *----------------------------------------------------------------*
+      * 4000-COMPUTE-PAY THRU 4000-EXIT
+      *   EMP-SALARY is an annual rate; one semi-monthly pay period
+      *   is ANNUAL / 24.
+      *----------------------------------------------------------------*
+       4000-COMPUTE-PAY.
+           COMPUTE WS-GROSS-PAY ROUNDED = EMP-SALARY / 24
+           COMPUTE WS-FED-WITHHOLDING ROUNDED =
+               WS-GROSS-PAY * WS-FED-WITHHOLD-RATE
+           COMPUTE WS-FICA-WITHHOLDING ROUNDED =
+               WS-GROSS-PAY * WS-FICA-RATE
+           COMPUTE WS-NET-PAY ROUNDED =
+               WS-GROSS-PAY - WS-FED-WITHHOLDING - WS-FICA-WITHHOLDING
+
+           ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
+           ADD WS-NET-PAY   TO WS-TOTAL-NET.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4500-WRITE-DETAIL THRU 4500-EXIT
+      *----------------------------------------------------------------*
+       4500-WRITE-DETAIL.
+           MOVE EMP-ID          TO WS-DL-EMP-ID
+           MOVE EMP-LAST-NAME   TO WS-DL-LAST-NAME
+           MOVE EMP-FIRST-NAME  TO WS-DL-FIRST-NAME
+           MOVE WS-GROSS-PAY    TO WS-DL-GROSS
+           MOVE WS-FED-WITHHOLDING  TO WS-DL-FED
+           MOVE WS-FICA-WITHHOLDING TO WS-DL-FICA
+           MOVE WS-NET-PAY      TO WS-DL-NET
+           MOVE WS-DETAIL-LINE TO REG-LINE
+           WRITE REG-LINE.
+       4500-EXIT.
+           EXIT.
