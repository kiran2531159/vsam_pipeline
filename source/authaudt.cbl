@@ -0,0 +1,218 @@
+      *================================================================*
+      * AUTHAUDT - AUTHORIZATION CODE AUDIT TRAIL
+      *
+      * Full scan of the transaction master.  Every transaction that
+      * carries a TXN-AUTH-CODE is written to the audit trail.  An
+      * in-memory table of authorization codes seen so far is also
+      * kept so that the same auth code turning up against more than
+      * one account - which a genuine card authorization would never
+      * do - is flagged as an exception.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHAUDT.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-07.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-07  DS   ORIGINAL AUTHORIZATION AUDIT TRAIL.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT AUTH-AUDIT-REPORT ASSIGN TO AUTHRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  AUTH-AUDIT-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS                  PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                   VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-FOUND                     VALUE 'Y'.
+       01  WS-TABLE-FULL-SW                PIC X(01)  VALUE 'N'.
+           88  WS-TABLE-FULL                 VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TXN-CNT                 PIC 9(09)   VALUE ZERO.
+           05  WS-AUDIT-CNT               PIC 9(09)   VALUE ZERO.
+           05  WS-EXCEPTION-CNT           PIC 9(07)   VALUE ZERO.
+           05  WS-AUTH-CNT                PIC 9(05)   VALUE ZERO.
+
+       01  WS-AUTH-TABLE.
+           05  WS-AT-ENTRY OCCURS 2000 TIMES INDEXED BY WS-AT-IDX.
+               10  WS-AT-CODE              PIC X(06).
+               10  WS-AT-ACCT-NO           PIC 9(12).
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER PIC X(17) VALUE 'TXN-ID'.
+           05  FILLER PIC X(14) VALUE 'ACCT-NO'.
+           05  FILLER PIC X(10) VALUE 'DATE'.
+           05  FILLER PIC X(08) VALUE 'AUTH'.
+           05  FILLER PIC X(18) VALUE 'AMOUNT'.
+           05  FILLER PIC X(06) VALUE 'STAT'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-TXN-ID                PIC Z(14)9.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-ACCT-NO               PIC Z(11)9.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-DATE                  PIC 9(08).
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-AUTH-CODE             PIC X(06).
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-AMOUNT                PIC -(09)9.99.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-STATUS                PIC X(01).
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER PIC X(23) VALUE 'AUTH CODE REUSED     : '.
+           05  WS-EL-AUTH-CODE             PIC X(06).
+           05  FILLER PIC X(15) VALUE '  FIRST ACCT = '.
+           05  WS-EL-FIRST-ACCT           PIC Z(11)9.
+           05  FILLER PIC X(14) VALUE '  THIS ACCT = '.
+           05  WS-EL-THIS-ACCT            PIC Z(11)9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-TXN-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-MASTER
+           OPEN OUTPUT AUTH-AUDIT-REPORT
+           MOVE WS-HEADING-LINE-1 TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2100-READ-TRANSACTION.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TXN-CNT
+           IF TXN-AUTH-CODE NOT = SPACES
+               PERFORM 4000-WRITE-AUDIT-LINE
+               PERFORM 5000-CHECK-REUSE THRU 5000-EXIT
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE TRANSACTION-MASTER
+           CLOSE AUTH-AUDIT-REPORT
+           DISPLAY 'AUTHAUDT TRANSACTIONS READ = ' WS-TXN-CNT
+           DISPLAY 'AUTHAUDT AUDIT LINES WRITTEN = ' WS-AUDIT-CNT
+           DISPLAY 'AUTHAUDT REUSE EXCEPTIONS    = ' WS-EXCEPTION-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-WRITE-AUDIT-LINE
+      *----------------------------------------------------------------*
+       4000-WRITE-AUDIT-LINE.
+           MOVE TXN-ID                  TO WS-DL-TXN-ID
+           MOVE TXN-ACCT-NO             TO WS-DL-ACCT-NO
+           MOVE TXN-DATE                TO WS-DL-DATE
+           MOVE TXN-AUTH-CODE           TO WS-DL-AUTH-CODE
+           MOVE TXN-AMOUNT              TO WS-DL-AMOUNT
+           MOVE TXN-STATUS              TO WS-DL-STATUS
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-AUDIT-CNT.
+
+      *----------------------------------------------------------------*
+      * 5000-CHECK-REUSE THRU 5000-EXIT
+      *   Looks up this transaction's auth code in the in-memory table.
+      *   First sighting of a code is recorded; any later sighting
+      *   against a different account is written as an exception.
+      *----------------------------------------------------------------*
+       5000-CHECK-REUSE.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 5100-SEARCH-ENTRY THRU 5100-EXIT
+               VARYING WS-AT-IDX FROM 1 BY 1
+               UNTIL WS-AT-IDX > WS-AUTH-CNT
+                  OR WS-FOUND
+
+           IF WS-FOUND
+               IF WS-AT-ACCT-NO(WS-AT-IDX) NOT = TXN-ACCT-NO
+                   MOVE TXN-AUTH-CODE         TO WS-EL-AUTH-CODE
+                   MOVE WS-AT-ACCT-NO(WS-AT-IDX)
+                                              TO WS-EL-FIRST-ACCT
+                   MOVE TXN-ACCT-NO           TO WS-EL-THIS-ACCT
+                   MOVE WS-EXCEPTION-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+                   ADD 1 TO WS-EXCEPTION-CNT
+               END-IF
+               GO TO 5000-EXIT
+           END-IF
+
+           IF WS-AUTH-CNT >= 2000
+               IF NOT WS-TABLE-FULL
+                   MOVE 'Y' TO WS-TABLE-FULL-SW
+                   DISPLAY
+                     'AUTHAUDT AUTH CODE TABLE FULL - ' ,
+                     'FURTHER REUSE CHECKS SKIPPED'
+               END-IF
+               GO TO 5000-EXIT
+           END-IF
+
+           ADD 1 TO WS-AUTH-CNT
+           MOVE WS-AUTH-CNT TO WS-AT-IDX
+           MOVE TXN-AUTH-CODE TO WS-AT-CODE(WS-AT-IDX)
+           MOVE TXN-ACCT-NO   TO WS-AT-ACCT-NO(WS-AT-IDX).
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-SEARCH-ENTRY THRU 5100-EXIT
+      *----------------------------------------------------------------*
+       5100-SEARCH-ENTRY.
+           IF WS-AT-CODE(WS-AT-IDX) = TXN-AUTH-CODE
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       5100-EXIT.
+           EXIT.
