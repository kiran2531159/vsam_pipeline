@@ -0,0 +1,347 @@
+      *================================================================*
+      * SETLLAG - AUTHORIZATION TO SETTLEMENT LAG REPORT
+      *
+      * Full scan of the transaction master.  For every transaction
+      * that has actually settled (TXN-POST-DATE populated), converts
+      * TXN-DATE and TXN-POST-DATE to absolute Julian day numbers and
+      * buckets the lag in days between authorization and settlement
+      * as same-day, 1-2 days, or 3 or more days.  The 3-or-more
+      * bucket is written to the report as an abnormally-late
+      * exception.  Transactions still pending settlement (TXN-POST-
+      * DATE = zero) are counted but not lag-checked.  A running table
+      * keyed by TXN-CHANNEL (the same build-as-you-go table technique
+      * FRAUDSCR uses for its channel table) accumulates settled,
+      * pending and lag-bucket counts per channel, so settlement
+      * performance can be compared across POS, ATM, ONLINE and every
+      * other channel instead of only in aggregate.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SETLLAG.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-08.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-08  DS   ORIGINAL SETTLEMENT LAG REPORT.
+      *   2024-03-09  DS   ADDED SAME-DAY / 1-2 DAY / 3-PLUS DAY
+      *                    LAG BUCKETING.
+      *   2024-04-08  DS   ADDED A PER-TXN-CHANNEL BREAKDOWN OF THE
+      *                    SETTLED / PENDING / LAG-BUCKET COUNTS, NOW
+      *                    THAT TXN-CHANNEL IS ON TRANSACTION.CPY.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT LAG-REPORT ASSIGN TO SETLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  LAG-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS                  PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+       01  WS-LAG-THRESHOLD               PIC 9(05)   VALUE 00003.
+
+       01  WS-CONV-DATE                   PIC 9(08).
+       01  WS-CONV-DATE-R REDEFINES WS-CONV-DATE.
+           05  WS-CONV-YYYY                PIC 9(04).
+           05  WS-CONV-MM                  PIC 9(02).
+           05  WS-CONV-DD                  PIC 9(02).
+       01  WS-CONV-A                      PIC S9(04).
+       01  WS-CONV-Y                      PIC S9(06).
+       01  WS-CONV-M                      PIC S9(04).
+       01  WS-CONV-JULIAN                 PIC S9(09).
+
+       01  WS-AUTH-JULIAN                 PIC S9(09)  VALUE ZERO.
+       01  WS-SETTLE-JULIAN               PIC S9(09)  VALUE ZERO.
+       01  WS-LAG-DAYS                    PIC S9(09)  VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-TXN-CNT                 PIC 9(09)   VALUE ZERO.
+           05  WS-PENDING-CNT              PIC 9(09)  VALUE ZERO.
+           05  WS-SETTLED-CNT              PIC 9(09)  VALUE ZERO.
+           05  WS-EXCEPTION-CNT            PIC 9(07)  VALUE ZERO.
+           05  WS-SAME-DAY-CNT             PIC 9(09)  VALUE ZERO.
+           05  WS-ONE-TWO-DAY-CNT          PIC 9(09)  VALUE ZERO.
+           05  WS-THREE-PLUS-CNT           PIC 9(09)  VALUE ZERO.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER PIC X(09) VALUE 'TXN-ID = '.
+           05  WS-EL-TXN-ID                PIC Z(14)9.
+           05  FILLER PIC X(12) VALUE '  AUTH DT = '.
+           05  WS-EL-AUTH-DATE             PIC 9(08).
+           05  FILLER PIC X(10) VALUE '  SETL DT='.
+           05  WS-EL-SETTLE-DATE           PIC 9(08).
+           05  FILLER PIC X(08) VALUE '  LAG = '.
+           05  WS-EL-LAG-DAYS              PIC Z(07)9.
+           05  FILLER PIC X(06) VALUE ' DAYS'.
+
+      *----------------------------------------------------------------*
+      * PER-CHANNEL SETTLEMENT LAG BREAKDOWN
+      *----------------------------------------------------------------*
+       01  WS-CHANNEL-TABLE.
+           05  WS-CH-ENTRY OCCURS 20 TIMES INDEXED BY WS-CH-IDX.
+               10  WS-CH-CHANNEL            PIC X(03).
+               10  WS-CH-SETTLED-CNT        PIC 9(09)   VALUE ZERO.
+               10  WS-CH-PENDING-CNT        PIC 9(09)   VALUE ZERO.
+               10  WS-CH-SAME-DAY-CNT       PIC 9(09)   VALUE ZERO.
+               10  WS-CH-ONE-TWO-DAY-CNT    PIC 9(09)   VALUE ZERO.
+               10  WS-CH-THREE-PLUS-CNT     PIC 9(09)   VALUE ZERO.
+
+       01  WS-CHANNEL-CNT                 PIC 9(03)   VALUE ZERO.
+       01  WS-CH-FOUND-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-CH-FOUND                  VALUE 'Y'.
+       01  WS-CH-TABLE-FULL-SW            PIC X(01)   VALUE 'N'.
+           88  WS-CH-TABLE-FULL              VALUE 'Y'.
+
+       01  WS-CHANNEL-HEADING.
+           05  FILLER PIC X(09) VALUE 'CHANNEL'.
+           05  FILLER PIC X(10) VALUE 'SETTLED'.
+           05  FILLER PIC X(10) VALUE 'PENDING'.
+           05  FILLER PIC X(10) VALUE 'SAME-DAY'.
+           05  FILLER PIC X(10) VALUE '1-2 DAYS'.
+           05  FILLER PIC X(10) VALUE '3+ DAYS'.
+
+       01  WS-CHANNEL-LINE.
+           05  WS-CL-CHANNEL                PIC X(09).
+           05  WS-CL-SETTLED                PIC Z(08)9.
+           05  FILLER PIC X(01) VALUE SPACES.
+           05  WS-CL-PENDING                PIC Z(08)9.
+           05  FILLER PIC X(01) VALUE SPACES.
+           05  WS-CL-SAME-DAY                PIC Z(08)9.
+           05  FILLER PIC X(01) VALUE SPACES.
+           05  WS-CL-ONE-TWO-DAY             PIC Z(08)9.
+           05  FILLER PIC X(01) VALUE SPACES.
+           05  WS-CL-THREE-PLUS              PIC Z(08)9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-MASTER
+           OPEN OUTPUT LAG-REPORT
+           PERFORM 2100-READ-TRANSACTION.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TXN-CNT
+           PERFORM 2200-FIND-CHANNEL-ENTRY THRU 2200-EXIT
+
+           IF TXN-POST-DATE = ZERO
+               ADD 1 TO WS-PENDING-CNT
+               IF WS-CH-FOUND
+                   ADD 1 TO WS-CH-PENDING-CNT(WS-CH-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-SETTLED-CNT
+               MOVE TXN-DATE TO WS-CONV-DATE
+               PERFORM 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+               MOVE WS-CONV-JULIAN TO WS-AUTH-JULIAN
+
+               MOVE TXN-POST-DATE TO WS-CONV-DATE
+               PERFORM 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+               MOVE WS-CONV-JULIAN TO WS-SETTLE-JULIAN
+
+               COMPUTE WS-LAG-DAYS = WS-SETTLE-JULIAN - WS-AUTH-JULIAN
+
+               IF WS-CH-FOUND
+                   ADD 1 TO WS-CH-SETTLED-CNT(WS-CH-IDX)
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-LAG-DAYS <= 0
+                       ADD 1 TO WS-SAME-DAY-CNT
+                       IF WS-CH-FOUND
+                           ADD 1 TO WS-CH-SAME-DAY-CNT(WS-CH-IDX)
+                       END-IF
+                   WHEN WS-LAG-DAYS <= 2
+                       ADD 1 TO WS-ONE-TWO-DAY-CNT
+                       IF WS-CH-FOUND
+                           ADD 1 TO WS-CH-ONE-TWO-DAY-CNT(WS-CH-IDX)
+                       END-IF
+                   WHEN OTHER
+                       ADD 1 TO WS-THREE-PLUS-CNT
+                       IF WS-CH-FOUND
+                           ADD 1 TO WS-CH-THREE-PLUS-CNT(WS-CH-IDX)
+                       END-IF
+               END-EVALUATE
+
+               IF WS-LAG-DAYS >= WS-LAG-THRESHOLD
+                   PERFORM 4500-WRITE-EXCEPTION THRU 4500-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 2100-READ-TRANSACTION.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-FIND-CHANNEL-ENTRY THRU 2200-EXIT
+      *   Finds TXN-CHANNEL's entry in WS-CHANNEL-TABLE, adding a new
+      *   entry the first time a channel is seen - the same build-as-
+      *   you-go table technique FRAUDSCR uses for its channel table.
+      *----------------------------------------------------------------*
+       2200-FIND-CHANNEL-ENTRY.
+           MOVE 'N' TO WS-CH-FOUND-SW
+           PERFORM 2210-SEARCH-CHANNEL THRU 2210-EXIT
+               VARYING WS-CH-IDX FROM 1 BY 1
+               UNTIL WS-CH-IDX > WS-CHANNEL-CNT
+                  OR WS-CH-FOUND
+
+           IF NOT WS-CH-FOUND
+               IF WS-CHANNEL-CNT >= 20
+                   IF NOT WS-CH-TABLE-FULL
+                       MOVE 'Y' TO WS-CH-TABLE-FULL-SW
+                       DISPLAY
+                         'SETLLAG CHANNEL TABLE FULL - CHANNEL ' ,
+                         TXN-CHANNEL , ' NOT BROKEN OUT'
+                   END-IF
+                   GO TO 2200-EXIT
+               END-IF
+               ADD 1 TO WS-CHANNEL-CNT
+               MOVE WS-CHANNEL-CNT TO WS-CH-IDX
+               MOVE TXN-CHANNEL TO WS-CH-CHANNEL(WS-CH-IDX)
+               MOVE 'Y' TO WS-CH-FOUND-SW
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2210-SEARCH-CHANNEL THRU 2210-EXIT
+      *----------------------------------------------------------------*
+       2210-SEARCH-CHANNEL.
+           IF WS-CH-CHANNEL(WS-CH-IDX) = TXN-CHANNEL
+               MOVE 'Y' TO WS-CH-FOUND-SW
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           PERFORM 4600-WRITE-CHANNEL-BREAKDOWN THRU 4600-EXIT
+
+           CLOSE TRANSACTION-MASTER
+           CLOSE LAG-REPORT
+           DISPLAY 'SETLLAG TRANSACTIONS READ  = ' WS-TXN-CNT
+           DISPLAY 'SETLLAG PENDING SETTLEMENT = ' WS-PENDING-CNT
+           DISPLAY 'SETLLAG SETTLED            = ' WS-SETTLED-CNT
+           DISPLAY 'SETLLAG SAME DAY           = ' WS-SAME-DAY-CNT
+           DISPLAY 'SETLLAG ONE-TWO DAYS       = ' WS-ONE-TWO-DAY-CNT
+           DISPLAY 'SETLLAG THREE-PLUS DAYS    = ' WS-THREE-PLUS-CNT
+           DISPLAY 'SETLLAG LAG EXCEPTIONS     = ' WS-EXCEPTION-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+      *   Converts WS-CONV-DATE (YYYYMMDD) to an absolute Julian day
+      *   number in WS-CONV-JULIAN using the standard civil-calendar
+      *   to Julian day formula.
+      *----------------------------------------------------------------*
+       4000-CONVERT-DATE-TO-JULIAN.
+           COMPUTE WS-CONV-A = (14 - WS-CONV-MM) / 12
+           COMPUTE WS-CONV-Y = WS-CONV-YYYY + 4800 - WS-CONV-A
+           COMPUTE WS-CONV-M = WS-CONV-MM + (12 * WS-CONV-A) - 3
+           COMPUTE WS-CONV-JULIAN =
+               WS-CONV-DD
+               + ((153 * WS-CONV-M) + 2) / 5
+               + (365 * WS-CONV-Y)
+               + (WS-CONV-Y / 4)
+               - (WS-CONV-Y / 100)
+               + (WS-CONV-Y / 400)
+               - 32045.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4500-WRITE-EXCEPTION THRU 4500-EXIT
+      *----------------------------------------------------------------*
+       4500-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-CNT
+           MOVE TXN-ID           TO WS-EL-TXN-ID
+           MOVE TXN-DATE         TO WS-EL-AUTH-DATE
+           MOVE TXN-POST-DATE    TO WS-EL-SETTLE-DATE
+           MOVE WS-LAG-DAYS      TO WS-EL-LAG-DAYS
+           MOVE WS-EXCEPTION-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       4500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4600-WRITE-CHANNEL-BREAKDOWN THRU 4600-EXIT
+      *   Writes one heading line and one detail line per TXN-CHANNEL
+      *   seen, so settlement performance can be compared channel to
+      *   channel instead of only in the job-wide totals above.
+      *----------------------------------------------------------------*
+       4600-WRITE-CHANNEL-BREAKDOWN.
+           MOVE WS-CHANNEL-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 4610-WRITE-CHANNEL-LINE THRU 4610-EXIT
+               VARYING WS-CH-IDX FROM 1 BY 1
+               UNTIL WS-CH-IDX > WS-CHANNEL-CNT.
+       4600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4610-WRITE-CHANNEL-LINE THRU 4610-EXIT
+      *----------------------------------------------------------------*
+       4610-WRITE-CHANNEL-LINE.
+           MOVE WS-CH-CHANNEL(WS-CH-IDX)      TO WS-CL-CHANNEL
+           MOVE WS-CH-SETTLED-CNT(WS-CH-IDX)  TO WS-CL-SETTLED
+           MOVE WS-CH-PENDING-CNT(WS-CH-IDX)  TO WS-CL-PENDING
+           MOVE WS-CH-SAME-DAY-CNT(WS-CH-IDX) TO WS-CL-SAME-DAY
+           MOVE WS-CH-ONE-TWO-DAY-CNT(WS-CH-IDX)
+               TO WS-CL-ONE-TWO-DAY
+           MOVE WS-CH-THREE-PLUS-CNT(WS-CH-IDX)
+               TO WS-CL-THREE-PLUS
+           MOVE WS-CHANNEL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       4610-EXIT.
+           EXIT.
