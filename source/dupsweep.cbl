@@ -0,0 +1,210 @@
+      *================================================================*
+      * DUPSWEEP - DUPLICATE CUSTOMER DETECTION SWEEP
+      *
+      * Full sequential scan of CUSTOMER-MASTER.  CUSTOMER-MASTER
+      * carries no alternate key on CUST-SSN or on name plus date of
+      * birth, so this job keeps an in-memory table of every customer
+      * seen so far and checks each new record against it as the scan
+      * proceeds - the same technique AUTHAUDT uses to catch a reused
+      * authorization code without a master file to join against.  A
+      * record matching an earlier entry by SSN, or by first name plus
+      * last name plus date of birth, is written to the exception
+      * report as a probable duplicate.  This is the periodic sweep
+      * counterpart to the duplicate check CUSTMAINT runs at intake;
+      * this job also catches customers that were already on file
+      * before that check existed.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPSWEEP.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-30.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-30  DS   ORIGINAL DUPLICATE CUSTOMER SWEEP.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT DUPLICATE-REPORT ASSIGN TO DUPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  DUPLICATE-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                 PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-CUST-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-CUST-EOF                  VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-FOUND                     VALUE 'Y'.
+       01  WS-TABLE-FULL-SW               PIC X(01)   VALUE 'N'.
+           88  WS-TABLE-FULL                VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CUST-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-DUP-CNT                 PIC 9(07)   VALUE ZERO.
+           05  WS-SEEN-CNT                PIC 9(07)   VALUE ZERO.
+
+       01  WS-SEEN-TABLE.
+           05  WS-ST-ENTRY OCCURS 5000 TIMES INDEXED BY WS-ST-IDX.
+               10  WS-ST-CUST-ID           PIC 9(10).
+               10  WS-ST-SSN                PIC 9(09).
+               10  WS-ST-FIRST-NAME         PIC X(25).
+               10  WS-ST-LAST-NAME          PIC X(30).
+               10  WS-ST-DOB                PIC 9(08).
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER PIC X(16) VALUE 'CUST-ID'.
+           05  FILLER PIC X(18) VALUE 'MATCHES CUST-ID'.
+           05  FILLER PIC X(10) VALUE 'REASON'.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER PIC X(23) VALUE 'PROBABLE DUPLICATE   : '.
+           05  WS-EL-CUST-ID               PIC Z(09)9.
+           05  FILLER PIC X(15) VALUE '  MATCHES ID = '.
+           05  WS-EL-MATCH-ID              PIC Z(09)9.
+           05  FILLER PIC X(11) VALUE '  REASON = '.
+           05  WS-EL-REASON                PIC X(20).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+               UNTIL WS-CUST-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN OUTPUT DUPLICATE-REPORT
+           MOVE WS-HEADING-LINE-1 TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMER.
+           ADD 1 TO WS-CUST-CNT
+           PERFORM 5000-CHECK-DUPLICATE THRU 5000-EXIT
+           PERFORM 2100-READ-CUSTOMER.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-CUSTOMER
+      *----------------------------------------------------------------*
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CUST-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE DUPLICATE-REPORT
+           DISPLAY 'DUPSWEEP CUSTOMERS READ  = ' WS-CUST-CNT
+           DISPLAY 'DUPSWEEP DUPLICATES FOUND= ' WS-DUP-CNT.
+
+      *----------------------------------------------------------------*
+      * 5000-CHECK-DUPLICATE THRU 5000-EXIT
+      *   Looks this customer up in the in-memory table of customers
+      *   already swept.  A match on SSN, or on first name plus last
+      *   name plus date of birth together, is written to the
+      *   exception report.  The current record is then added to the
+      *   table regardless, so later records can match against it.
+      *----------------------------------------------------------------*
+       5000-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 5100-SEARCH-ENTRY THRU 5100-EXIT
+               VARYING WS-ST-IDX FROM 1 BY 1
+               UNTIL WS-ST-IDX > WS-SEEN-CNT
+                  OR WS-FOUND
+
+           IF WS-FOUND
+               ADD 1 TO WS-DUP-CNT
+               PERFORM 5200-WRITE-EXCEPTION THRU 5200-EXIT
+           END-IF
+
+           IF WS-SEEN-CNT >= 5000
+               IF NOT WS-TABLE-FULL
+                   MOVE 'Y' TO WS-TABLE-FULL-SW
+                   DISPLAY
+                     'DUPSWEEP CUSTOMER TABLE FULL - ',
+                     'FURTHER DUPLICATE CHECKS SKIPPED'
+               END-IF
+               GO TO 5000-EXIT
+           END-IF
+
+           ADD 1 TO WS-SEEN-CNT
+           MOVE WS-SEEN-CNT TO WS-ST-IDX
+           MOVE CUST-ID          TO WS-ST-CUST-ID(WS-ST-IDX)
+           MOVE CUST-SSN         TO WS-ST-SSN(WS-ST-IDX)
+           MOVE CUST-FIRST-NAME  TO WS-ST-FIRST-NAME(WS-ST-IDX)
+           MOVE CUST-LAST-NAME   TO WS-ST-LAST-NAME(WS-ST-IDX)
+           MOVE CUST-DOB         TO WS-ST-DOB(WS-ST-IDX).
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-SEARCH-ENTRY THRU 5100-EXIT
+      *----------------------------------------------------------------*
+       5100-SEARCH-ENTRY.
+           IF CUST-SSN = WS-ST-SSN(WS-ST-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF
+           IF CUST-FIRST-NAME = WS-ST-FIRST-NAME(WS-ST-IDX)
+               AND CUST-LAST-NAME = WS-ST-LAST-NAME(WS-ST-IDX)
+               AND CUST-DOB = WS-ST-DOB(WS-ST-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5200-WRITE-EXCEPTION THRU 5200-EXIT
+      *----------------------------------------------------------------*
+       5200-WRITE-EXCEPTION.
+           MOVE CUST-ID TO WS-EL-CUST-ID
+           MOVE WS-ST-CUST-ID(WS-ST-IDX) TO WS-EL-MATCH-ID
+           IF CUST-SSN = WS-ST-SSN(WS-ST-IDX)
+               MOVE 'SSN MATCH' TO WS-EL-REASON
+           ELSE
+               MOVE 'NAME/DOB MATCH' TO WS-EL-REASON
+           END-IF
+           MOVE WS-EXCEPTION-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       5200-EXIT.
+           EXIT.
