@@ -0,0 +1,202 @@
+      *================================================================*
+      * MERCRPT - MERCHANT ACTIVITY ANALYSIS REPORT
+      *
+      * Full scan of the transaction master, accumulating transaction
+      * count and amount total per distinct TXN-MERCHANT-NAME /
+      * TXN-MERCHANT-STATE combination in an in-memory table (no
+      * merchant master file exists to drive this from), then prints
+      * one line per merchant in the order each was first encountered.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERCRPT.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-06.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-06  DS   ORIGINAL MERCHANT ACTIVITY REPORT.
+      *   2024-04-09  DS   GROUPS BY TXN-MERCHANT-NAME AND
+      *                    TXN-MERCHANT-STATE TOGETHER INSTEAD OF BY
+      *                    NAME ALONE, SO TWO DIFFERENT-STATE
+      *                    MERCHANTS SHARING A NAME NO LONGER FOLD
+      *                    INTO ONE TABLE ENTRY.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT MERCHANT-REPORT ASSIGN TO MERCRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  MERCHANT-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS                  PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                   VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-FOUND                     VALUE 'Y'.
+       01  WS-TABLE-FULL-SW                PIC X(01)  VALUE 'N'.
+           88  WS-TABLE-FULL                 VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TXN-CNT                 PIC 9(09)   VALUE ZERO.
+           05  WS-MERCHANT-CNT             PIC 9(05)  VALUE ZERO.
+
+       01  WS-MERCHANT-TABLE.
+           05  WS-MT-ENTRY OCCURS 500 TIMES INDEXED BY WS-MT-IDX.
+               10  WS-MT-NAME              PIC X(30).
+               10  WS-MT-CITY              PIC X(20).
+               10  WS-MT-STATE             PIC X(02).
+               10  WS-MT-COUNT             PIC 9(07).
+               10  WS-MT-AMOUNT            PIC S9(11)V99.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER PIC X(30) VALUE 'MERCHANT NAME'.
+           05  FILLER PIC X(21) VALUE 'CITY'.
+           05  FILLER PIC X(03) VALUE 'ST'.
+           05  FILLER PIC X(09) VALUE 'TXN CNT'.
+           05  FILLER PIC X(18) VALUE 'AMOUNT TOTAL'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-NAME                  PIC X(30).
+           05  WS-DL-CITY                  PIC X(21).
+           05  WS-DL-STATE                 PIC X(03).
+           05  WS-DL-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-AMOUNT                 PIC -(09)9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-TXN-EOF
+           PERFORM 4000-PRINT-TABLE THRU 4000-EXIT
+               VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > WS-MERCHANT-CNT
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-MASTER
+           OPEN OUTPUT MERCHANT-REPORT
+           MOVE WS-HEADING-LINE-1 TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2100-READ-TRANSACTION.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TXN-CNT
+           IF TXN-MERCHANT-NAME NOT = SPACES
+               PERFORM 5000-FIND-OR-ADD-MERCHANT THRU 5000-EXIT
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE TRANSACTION-MASTER
+           CLOSE MERCHANT-REPORT
+           DISPLAY 'MERCRPT TRANSACTIONS READ = ' WS-TXN-CNT
+           DISPLAY 'MERCRPT MERCHANTS REPORTED = ' WS-MERCHANT-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-PRINT-TABLE THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-PRINT-TABLE.
+           MOVE WS-MT-NAME(WS-MT-IDX)    TO WS-DL-NAME
+           MOVE WS-MT-CITY(WS-MT-IDX)    TO WS-DL-CITY
+           MOVE WS-MT-STATE(WS-MT-IDX)   TO WS-DL-STATE
+           MOVE WS-MT-COUNT(WS-MT-IDX)   TO WS-DL-COUNT
+           MOVE WS-MT-AMOUNT(WS-MT-IDX)  TO WS-DL-AMOUNT
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-FIND-OR-ADD-MERCHANT THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-FIND-OR-ADD-MERCHANT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 5100-SEARCH-ENTRY THRU 5100-EXIT
+               VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > WS-MERCHANT-CNT
+                  OR WS-FOUND
+
+           IF NOT WS-FOUND
+               IF WS-MERCHANT-CNT >= 500
+                   IF NOT WS-TABLE-FULL
+                       MOVE 'Y' TO WS-TABLE-FULL-SW
+                       DISPLAY
+                         'MERCRPT MERCHANT TABLE FULL - ' ,
+                         'REMAINING MERCHANTS NOT REPORTED'
+                   END-IF
+                   GO TO 5000-EXIT
+               END-IF
+               ADD 1 TO WS-MERCHANT-CNT
+               MOVE WS-MERCHANT-CNT TO WS-MT-IDX
+               MOVE TXN-MERCHANT-NAME  TO WS-MT-NAME(WS-MT-IDX)
+               MOVE TXN-MERCHANT-CITY  TO WS-MT-CITY(WS-MT-IDX)
+               MOVE TXN-MERCHANT-STATE TO WS-MT-STATE(WS-MT-IDX)
+               MOVE ZERO TO WS-MT-COUNT(WS-MT-IDX)
+               MOVE ZERO TO WS-MT-AMOUNT(WS-MT-IDX)
+           END-IF
+
+           ADD 1 TO WS-MT-COUNT(WS-MT-IDX)
+           ADD TXN-AMOUNT TO WS-MT-AMOUNT(WS-MT-IDX).
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-SEARCH-ENTRY THRU 5100-EXIT
+      *----------------------------------------------------------------*
+       5100-SEARCH-ENTRY.
+           IF WS-MT-NAME(WS-MT-IDX) = TXN-MERCHANT-NAME
+               AND WS-MT-STATE(WS-MT-IDX) = TXN-MERCHANT-STATE
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       5100-EXIT.
+           EXIT.
