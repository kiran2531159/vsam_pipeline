@@ -0,0 +1,195 @@
+      *================================================================*
+      * TXNEXTR - TRANSACTION MOSTLYAI EXTRACT BUILDER
+      *
+      * Reads the production TRANSACTION-MASTER and writes the
+      * narrower, unsigned transaction_mai.cpy shape.  TXN-BALANCE-
+      * AFTER has no production source and is written as zero until
+      * one exists.  Also writes the
+      * matching sample_data/transactions.csv row for each
+      * transaction, one column per transaction_mai.cpy field in
+      * copybook order.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNEXTR.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-10.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-10  DS   ORIGINAL TRANSACTION EXTRACT BUILDER.
+      *   2024-03-11  DS   ADDED TRANSACTIONS.CSV OUTPUT.
+      *   2024-03-13  DS   EXTRACT REAL TXN-CHANNEL, NOW ON FILE.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT TRANSACTION-MAI-OUT ASSIGN TO TXNMAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAI-STATUS.
+
+           SELECT TRANSACTION-CSV-OUT ASSIGN TO TXNCSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  TRANSACTION-MAI-OUT.
+           COPY "transaction_mai.cpy"
+               REPLACING ==TRANSACTION-RECORD==
+                      BY ==TRANSACTION-MAI-RECORD==.
+
+       FD  TRANSACTION-CSV-OUT
+           RECORD CONTAINS 150 CHARACTERS.
+       01  CSV-LINE                       PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS                  PIC X(02).
+       01  WS-MAI-STATUS                  PIC X(02).
+       01  WS-CSV-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                    VALUE 'Y'.
+
+       01  WS-TXN-CNT                     PIC 9(09)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT
+               PERFORM 2000-EXTRACT-TRANSACTION THRU 2000-EXIT
+                   UNTIL WS-EOF
+           END-IF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE THRU 1000-EXIT
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  TRANSACTION-MASTER
+           IF WS-TXN-STATUS NOT = '00'
+               DISPLAY 'TXNEXTR ERROR - CANNOT OPEN '
+                   'TRANSACTION-MASTER, STATUS = ' WS-TXN-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT TRANSACTION-MAI-OUT
+           OPEN OUTPUT TRANSACTION-CSV-OUT
+           MOVE SPACES TO CSV-LINE
+           STRING 'TXN_ID,TXN_ACCT_NO,TXN_DATE,TXN_TIME,TXN_TYPE,'
+               'TXN_AMOUNT,TXN_DESC,TXN_BALANCE_AFTER,TXN_CHANNEL,'
+               'TXN_STATUS'
+               DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE
+           PERFORM 2100-READ-TRANSACTION.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-EXTRACT-TRANSACTION THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-EXTRACT-TRANSACTION.
+           ADD 1 TO WS-TXN-CNT
+           MOVE TXN-ID OF TRANSACTION-RECORD
+                           TO TXN-ID OF TRANSACTION-MAI-RECORD
+           MOVE TXN-ACCT-NO OF TRANSACTION-RECORD
+                           TO TXN-ACCT-NO OF TRANSACTION-MAI-RECORD
+           MOVE TXN-DATE OF TRANSACTION-RECORD
+                           TO TXN-DATE OF TRANSACTION-MAI-RECORD
+           MOVE TXN-TIME OF TRANSACTION-RECORD
+                           TO TXN-TIME OF TRANSACTION-MAI-RECORD
+           MOVE TXN-TYPE OF TRANSACTION-RECORD
+                           TO TXN-TYPE OF TRANSACTION-MAI-RECORD
+           MOVE TXN-AMOUNT OF TRANSACTION-RECORD
+                           TO TXN-AMOUNT OF TRANSACTION-MAI-RECORD
+           MOVE TXN-DESC OF TRANSACTION-RECORD
+                           TO TXN-DESC OF TRANSACTION-MAI-RECORD
+           MOVE TXN-STATUS OF TRANSACTION-RECORD
+                           TO TXN-STATUS OF TRANSACTION-MAI-RECORD
+           MOVE ZERO       TO TXN-BALANCE-AFTER OF
+                                TRANSACTION-MAI-RECORD
+           MOVE TXN-CHANNEL OF TRANSACTION-RECORD
+                           TO TXN-CHANNEL OF TRANSACTION-MAI-RECORD
+
+           WRITE TRANSACTION-MAI-RECORD
+           PERFORM 2200-WRITE-CSV-LINE
+           PERFORM 2100-READ-TRANSACTION.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2200-WRITE-CSV-LINE
+      *----------------------------------------------------------------*
+       2200-WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE
+           STRING
+               TXN-ID OF TRANSACTION-MAI-RECORD       DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               TXN-ACCT-NO OF TRANSACTION-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               TXN-DATE OF TRANSACTION-MAI-RECORD     DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               TXN-TIME OF TRANSACTION-MAI-RECORD     DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               TXN-TYPE OF TRANSACTION-MAI-RECORD     DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               TXN-AMOUNT OF TRANSACTION-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               TXN-DESC OF TRANSACTION-MAI-RECORD     DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               TXN-BALANCE-AFTER OF TRANSACTION-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               TXN-CHANNEL OF TRANSACTION-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               TXN-STATUS OF TRANSACTION-MAI-RECORD   DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           IF NOT WS-ABORT
+               CLOSE TRANSACTION-MASTER
+               CLOSE TRANSACTION-MAI-OUT
+               CLOSE TRANSACTION-CSV-OUT
+           END-IF
+           DISPLAY 'TXNEXTR TRANSACTIONS EXTRACTED = ' WS-TXN-CNT.
