@@ -0,0 +1,455 @@
+      *================================================================*
+      * CSVLOAD - CUSTOMERS.CSV RELOAD UTILITY
+      *
+      * Reads a customers.csv-formatted file (CUSTEXTR's output shape -
+      * see customer_mai.cpy, one column per field, comma-delimited,
+      * fixed-width and not trimmed, with a header row) and loads or
+      * refreshes the production CUSTOMER-RECORD VSAM KSDS from it,
+      * expanding the flattened CSV columns back into the CUST-
+      * PERSONAL-INFO / CUST-ADDRESS-INFO / CUST-CONTACT-INFO / CUST-
+      * ACCOUNT-INFO groups.  Fields the CSV has no production home for
+      * (CUST-CREDIT-SCORE) are parsed but not carried over, and fields
+      * production has that the CSV doesn't (CUST-MIDDLE-INIT, CUST-
+      * GENDER, CUST-ADDR-LINE-2, CUST-COUNTRY, CUST-ACCT-TYPE, CUST-
+      * CREDIT-LIMIT) are only defaulted when adding a brand new
+      * customer - an existing customer's values for those fields are
+      * left untouched on refresh.  CUST-ID not already on file is
+      * added; CUST-ID already on file is rewritten.  Rows that fail
+      * the same group validation CUSTMAINT applies are rejected to
+      * CSVREJ instead of being loaded.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVLOAD.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-12.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-12  DS   ORIGINAL CUSTOMERS.CSV RELOAD UTILITY.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT CUSTOMER-CSV-IN ASSIGN TO CUSTCSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT CSV-REJECT ASSIGN TO CSVREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  CUSTOMER-CSV-IN
+           RECORD CONTAINS 250 CHARACTERS.
+       01  CSV-LINE                       PIC X(250).
+
+       FD  CSV-REJECT
+           RECORD CONTAINS 160 CHARACTERS.
+       01  CSV-REJECT-RECORD.
+           05  CR-CUST-ID                 PIC 9(10).
+           05  CR-REASON                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       COPY "customer_mai.cpy"
+           REPLACING ==CUSTOMER-RECORD==
+                  BY ==CUST-CSV-REC==.
+
+       01  WS-CUST-STATUS                 PIC X(02).
+       01  WS-CSV-STATUS                  PIC X(02).
+       01  WS-REJ-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-VALID-SW                    PIC X(01)   VALUE 'Y'.
+           88  WS-RECORD-VALID              VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'Y'.
+           88  WS-FOUND                     VALUE 'Y'.
+
+       01  WS-REJECT-REASON               PIC X(40).
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-ADD-CNT                 PIC 9(07)   VALUE ZERO.
+           05  WS-CHANGE-CNT              PIC 9(07)   VALUE ZERO.
+           05  WS-REJECT-CNT              PIC 9(07)   VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * VALID US STATE CODE TABLE - ADDRESS STANDARDIZATION
+      *----------------------------------------------------------------*
+       01  WS-STATE-CODE-LIST.
+           05  FILLER PIC X(20) VALUE 'ALAKAZARCACOCTDEFLGA'.
+           05  FILLER PIC X(20) VALUE 'HIIDILINIAKSKYLAMEMD'.
+           05  FILLER PIC X(20) VALUE 'MAMIMNMSMOMTNENVNHNJ'.
+           05  FILLER PIC X(20) VALUE 'NMNYNCNDOHOKORPARISC'.
+           05  FILLER PIC X(20) VALUE 'SDTNTXUTVTVAWAWVWIWY'.
+           05  FILLER PIC X(02) VALUE 'DC'.
+       01  WS-STATE-CODE-TABLE REDEFINES WS-STATE-CODE-LIST.
+           05  WS-SC-ENTRY OCCURS 51 TIMES INDEXED BY WS-SC-IDX
+                                          PIC X(02).
+
+       01  WS-STATE-FOUND-SW              PIC X(01)   VALUE 'N'.
+           88  WS-STATE-FOUND                VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * PHONE / EMAIL FORMAT CHECKING - CONTACT INFO VALIDATION
+      *----------------------------------------------------------------*
+       01  WS-PHONE-CHECK                 PIC X(10).
+
+       01  WS-EMAIL-SCAN.
+           05  WS-EC-IDX                  PIC 9(02)   VALUE ZERO.
+           05  WS-AT-POS                  PIC 9(02)   VALUE ZERO.
+           05  WS-DOT-POS                 PIC 9(02)   VALUE ZERO.
+           05  WS-SPACE-POS               PIC 9(02)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LINE THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O   CUSTOMER-MASTER
+           OPEN INPUT CUSTOMER-CSV-IN
+           OPEN OUTPUT CSV-REJECT
+           PERFORM 2100-READ-CSV-LINE
+           PERFORM 2100-READ-CSV-LINE.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-LINE THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-LINE.
+           ADD 1 TO WS-READ-CNT
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           PERFORM 2200-PARSE-CSV-LINE THRU 2200-EXIT
+           PERFORM 4000-VALIDATE-FIELDS THRU 4000-EXIT
+
+           IF WS-RECORD-VALID
+               PERFORM 5000-LOAD-CUSTOMER THRU 5000-EXIT
+           ELSE
+               PERFORM 8000-WRITE-REJECT THRU 8000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-CSV-LINE.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-CSV-LINE
+      *----------------------------------------------------------------*
+       2100-READ-CSV-LINE.
+           READ CUSTOMER-CSV-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2200-PARSE-CSV-LINE THRU 2200-EXIT
+      *----------------------------------------------------------------*
+       2200-PARSE-CSV-LINE.
+           UNSTRING CSV-LINE DELIMITED BY ','
+               INTO CUST-ID OF CUST-CSV-REC
+                    CUST-FIRST-NAME OF CUST-CSV-REC
+                    CUST-LAST-NAME OF CUST-CSV-REC
+                    CUST-DOB OF CUST-CSV-REC
+                    CUST-SSN OF CUST-CSV-REC
+                    CUST-ADDR-LINE1 OF CUST-CSV-REC
+                    CUST-CITY OF CUST-CSV-REC
+                    CUST-STATE OF CUST-CSV-REC
+                    CUST-ZIP-CODE OF CUST-CSV-REC
+                    CUST-PHONE OF CUST-CSV-REC
+                    CUST-EMAIL OF CUST-CSV-REC
+                    CUST-STATUS OF CUST-CSV-REC
+                    CUST-OPEN-DATE OF CUST-CSV-REC
+                    CUST-CREDIT-SCORE OF CUST-CSV-REC
+           END-UNSTRING.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE CUSTOMER-CSV-IN
+           CLOSE CSV-REJECT
+           DISPLAY 'CSVLOAD READ     = ' WS-READ-CNT
+           DISPLAY 'CSVLOAD ADDED    = ' WS-ADD-CNT
+           DISPLAY 'CSVLOAD CHANGED  = ' WS-CHANGE-CNT
+           DISPLAY 'CSVLOAD REJECTED = ' WS-REJECT-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-VALIDATE-FIELDS THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-VALIDATE-FIELDS.
+           IF CUST-ID OF CUST-CSV-REC = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CUST-ID MUST BE NON-ZERO' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CUST-FIRST-NAME OF CUST-CSV-REC = SPACES
+               OR CUST-LAST-NAME OF CUST-CSV-REC = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'PERSONAL INFO - NAME REQUIRED' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CUST-DOB OF CUST-CSV-REC NOT NUMERIC
+               OR CUST-DOB OF CUST-CSV-REC = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'PERSONAL INFO - DOB INVALID' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CUST-SSN OF CUST-CSV-REC NOT NUMERIC
+               OR CUST-SSN OF CUST-CSV-REC = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'PERSONAL INFO - SSN INVALID' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CUST-ADDR-LINE1 OF CUST-CSV-REC = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ADDRESS INFO - LINE 1 REQUIRED' TO
+                   WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4300-VALIDATE-STATE-CODE THRU 4300-EXIT
+           IF NOT WS-STATE-FOUND
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ADDRESS INFO - INVALID STATE CODE' TO
+                   WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4400-VALIDATE-PHONE THRU 4400-EXIT
+           IF NOT WS-RECORD-VALID
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4500-VALIDATE-EMAIL THRU 4500-EXIT
+           IF NOT WS-RECORD-VALID
+               GO TO 4000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4300-VALIDATE-STATE-CODE THRU 4300-EXIT
+      *   Looks CUST-STATE up in the valid US state code table built
+      *   at WS-STATE-CODE-TABLE - no state master file exists to
+      *   drive this from.
+      *----------------------------------------------------------------*
+       4300-VALIDATE-STATE-CODE.
+           MOVE 'N' TO WS-STATE-FOUND-SW
+           PERFORM 4310-SEARCH-STATE THRU 4310-EXIT
+               VARYING WS-SC-IDX FROM 1 BY 1
+               UNTIL WS-SC-IDX > 51
+                  OR WS-STATE-FOUND.
+       4300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4310-SEARCH-STATE THRU 4310-EXIT
+      *----------------------------------------------------------------*
+       4310-SEARCH-STATE.
+           IF WS-SC-ENTRY(WS-SC-IDX) = CUST-STATE OF CUST-CSV-REC
+               MOVE 'Y' TO WS-STATE-FOUND-SW
+           END-IF.
+       4310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4400-VALIDATE-PHONE THRU 4400-EXIT
+      *   CUST-PHONE must be a plausible 10-digit NANP number - the
+      *   area code digit and exchange digit (positions 1 and 4) may
+      *   not be '0' or '1', the same restriction the North American
+      *   Numbering Plan itself places on those positions.
+      *----------------------------------------------------------------*
+       4400-VALIDATE-PHONE.
+           IF CUST-PHONE OF CUST-CSV-REC NOT NUMERIC
+               OR CUST-PHONE OF CUST-CSV-REC = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CONTACT INFO - PHONE INVALID' TO WS-REJECT-REASON
+               GO TO 4400-EXIT
+           END-IF
+
+           MOVE CUST-PHONE OF CUST-CSV-REC TO WS-PHONE-CHECK
+           IF WS-PHONE-CHECK(1:1) = '0' OR WS-PHONE-CHECK(1:1) = '1'
+               OR WS-PHONE-CHECK(4:1) = '0'
+               OR WS-PHONE-CHECK(4:1) = '1'
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CONTACT INFO - PHONE INVALID' TO WS-REJECT-REASON
+           END-IF.
+       4400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4500-VALIDATE-EMAIL THRU 4500-EXIT
+      *   Checks CUST-EMAIL against a basic address pattern - something
+      *   before an '@', something between the '@' and a later '.',
+      *   and something after that '.' - by scanning the field a
+      *   character at a time rather than relying on an intrinsic
+      *   FUNCTION.
+      *----------------------------------------------------------------*
+       4500-VALIDATE-EMAIL.
+           IF CUST-EMAIL OF CUST-CSV-REC = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CONTACT INFO - EMAIL REQUIRED' TO WS-REJECT-REASON
+               GO TO 4500-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-AT-POS WS-DOT-POS WS-SPACE-POS
+           PERFORM 4510-SCAN-EMAIL-CHAR THRU 4510-EXIT
+               VARYING WS-EC-IDX FROM 1 BY 1
+               UNTIL WS-EC-IDX > 50
+
+           IF WS-AT-POS NOT > 1
+               OR WS-DOT-POS NOT > WS-AT-POS + 1
+               OR (WS-SPACE-POS NOT = ZERO
+                   AND WS-SPACE-POS NOT > WS-DOT-POS + 1)
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CONTACT INFO - EMAIL INVALID' TO WS-REJECT-REASON
+           END-IF.
+       4500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4510-SCAN-EMAIL-CHAR THRU 4510-EXIT
+      *----------------------------------------------------------------*
+       4510-SCAN-EMAIL-CHAR.
+           IF CUST-EMAIL OF CUST-CSV-REC (WS-EC-IDX:1) = '@'
+               AND WS-AT-POS = ZERO
+               MOVE WS-EC-IDX TO WS-AT-POS
+           END-IF
+           IF CUST-EMAIL OF CUST-CSV-REC (WS-EC-IDX:1) = '.'
+               AND WS-AT-POS NOT = ZERO
+               AND WS-EC-IDX > WS-AT-POS
+               AND WS-DOT-POS = ZERO
+               MOVE WS-EC-IDX TO WS-DOT-POS
+           END-IF
+           IF CUST-EMAIL OF CUST-CSV-REC (WS-EC-IDX:1) = SPACE
+               AND WS-SPACE-POS = ZERO
+               MOVE WS-EC-IDX TO WS-SPACE-POS
+           END-IF.
+       4510-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-LOAD-CUSTOMER THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-LOAD-CUSTOMER.
+           MOVE 'Y' TO WS-FOUND-SW
+           MOVE CUST-ID OF CUST-CSV-REC TO CUST-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-SW
+           END-READ
+
+           PERFORM 5200-EXPAND-FIELDS THRU 5200-EXIT
+
+           IF WS-FOUND
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+               END-REWRITE
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-CHANGE-CNT
+               END-IF
+           ELSE
+               MOVE SPACES TO CUST-MIDDLE-INIT
+               MOVE SPACES TO CUST-GENDER
+               MOVE SPACES TO CUST-ADDR-LINE-2
+               MOVE 'USA'  TO CUST-COUNTRY
+               MOVE SPACES TO CUST-ACCT-TYPE
+               MOVE ZERO   TO CUST-CREDIT-LIMIT
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'WRITE FAILED' TO WS-REJECT-REASON
+               END-WRITE
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-ADD-CNT
+               END-IF
+           END-IF
+
+           IF NOT WS-RECORD-VALID
+               PERFORM 8000-WRITE-REJECT THRU 8000-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5200-EXPAND-FIELDS THRU 5200-EXIT
+      *   Maps the flat CSV columns onto the CUST-PERSONAL-INFO /
+      *   CUST-ADDRESS-INFO / CUST-CONTACT-INFO / CUST-ACCOUNT-INFO
+      *   groups common to both the add and the refresh path.
+      *----------------------------------------------------------------*
+       5200-EXPAND-FIELDS.
+           MOVE CUST-FIRST-NAME OF CUST-CSV-REC
+                                   TO CUST-FIRST-NAME OF CUSTOMER-RECORD
+           MOVE CUST-LAST-NAME OF CUST-CSV-REC
+                                   TO CUST-LAST-NAME OF CUSTOMER-RECORD
+           MOVE CUST-DOB OF CUST-CSV-REC
+                                   TO CUST-DOB OF CUSTOMER-RECORD
+           MOVE CUST-SSN OF CUST-CSV-REC
+                                   TO CUST-SSN OF CUSTOMER-RECORD
+           MOVE CUST-ADDR-LINE1 OF CUST-CSV-REC
+                                   TO CUST-ADDR-LINE-1 OF
+                                       CUSTOMER-RECORD
+           MOVE CUST-CITY OF CUST-CSV-REC
+                                   TO CUST-CITY OF CUSTOMER-RECORD
+           MOVE CUST-STATE OF CUST-CSV-REC
+                                   TO CUST-STATE OF CUSTOMER-RECORD
+           MOVE CUST-ZIP-CODE OF CUST-CSV-REC
+                                   TO CUST-ZIP-CODE OF CUSTOMER-RECORD
+           MOVE CUST-PHONE OF CUST-CSV-REC
+                                   TO CUST-PHONE OF CUSTOMER-RECORD
+           MOVE CUST-EMAIL OF CUST-CSV-REC
+                                   TO CUST-EMAIL OF CUSTOMER-RECORD
+           MOVE CUST-STATUS OF CUST-CSV-REC
+                                   TO CUST-STATUS OF CUSTOMER-RECORD
+           MOVE CUST-OPEN-DATE OF CUST-CSV-REC
+                                   TO CUST-OPEN-DATE OF CUSTOMER-RECORD.
+       5200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-WRITE-REJECT THRU 8000-EXIT
+      *----------------------------------------------------------------*
+       8000-WRITE-REJECT.
+           MOVE CUST-ID OF CUST-CSV-REC TO CR-CUST-ID
+           MOVE WS-REJECT-REASON       TO CR-REASON
+           WRITE CSV-REJECT-RECORD
+           ADD 1 TO WS-REJECT-CNT.
+       8000-EXIT.
+           EXIT.
