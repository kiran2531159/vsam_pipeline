@@ -0,0 +1,188 @@
+      *================================================================*
+      * REFSWEEP - REFERENTIAL INTEGRITY SWEEP
+      *
+      * Reads all three master files and reports any ACCOUNT-RECORD
+      * whose ACCT-CUST-ID is not on the customer master, and any
+      * TRANSACTION-RECORD whose TXN-ACCT-NO is not on the account
+      * master - the two foreign keys account.cpy and transaction.cpy
+      * document but nothing else in this system checks.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFSWEEP.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-13.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-02-13  DS   ORIGINAL RECONCILIATION SWEEP.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO REFRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  EXCEPTION-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                 PIC X(02).
+           88  WS-CUST-OK                  VALUE '00'.
+       01  WS-ACCT-STATUS                 PIC X(02).
+           88  WS-ACCT-OK                  VALUE '00'.
+       01  WS-TXN-STATUS                  PIC X(02).
+
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                  VALUE 'Y'.
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ACCT-CNT                PIC 9(09)   VALUE ZERO.
+           05  WS-ACCT-ORPHAN-CNT         PIC 9(09)   VALUE ZERO.
+           05  WS-TXN-CNT                 PIC 9(09)   VALUE ZERO.
+           05  WS-TXN-ORPHAN-CNT          PIC 9(09)   VALUE ZERO.
+
+       01  WS-ORPHAN-LINE.
+           05  FILLER PIC X(21) VALUE 'ORPHAN ACCOUNT     : '.
+           05  WS-OL-ACCT-NUMBER PIC 9(12).
+           05  FILLER PIC X(12) VALUE '  CUST-ID = '.
+           05  WS-OL-CUST-ID     PIC 9(10).
+
+       01  WS-ORPHAN-TXN-LINE.
+           05  FILLER PIC X(21) VALUE 'ORPHAN TRANSACTION : '.
+           05  WS-OT-TXN-ID      PIC 9(15).
+           05  FILLER PIC X(13) VALUE '  ACCT-NO = '.
+           05  WS-OT-ACCT-NO     PIC 9(12).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SWEEP-ACCOUNTS THRU 2000-EXIT
+               UNTIL WS-ACCT-EOF
+           PERFORM 3000-SWEEP-TRANSACTIONS THRU 3000-EXIT
+               UNTIL WS-TXN-EOF
+           PERFORM 4000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN INPUT TRANSACTION-MASTER
+           OPEN OUTPUT EXCEPTION-REPORT
+           PERFORM 2100-READ-ACCOUNT
+           PERFORM 3100-READ-TRANSACTION.
+
+      *----------------------------------------------------------------*
+      * 2000-SWEEP-ACCOUNTS THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-SWEEP-ACCOUNTS.
+           ADD 1 TO WS-ACCT-CNT
+           MOVE ACCT-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-ACCT-ORPHAN-CNT
+                   MOVE ACCT-NUMBER TO WS-OL-ACCT-NUMBER
+                   MOVE ACCT-CUST-ID TO WS-OL-CUST-ID
+                   MOVE WS-ORPHAN-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+           END-READ
+           PERFORM 2100-READ-ACCOUNT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-SWEEP-TRANSACTIONS THRU 3000-EXIT
+      *----------------------------------------------------------------*
+       3000-SWEEP-TRANSACTIONS.
+           ADD 1 TO WS-TXN-CNT
+           MOVE TXN-ACCT-NO TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-TXN-ORPHAN-CNT
+                   MOVE TXN-ID TO WS-OT-TXN-ID
+                   MOVE TXN-ACCT-NO TO WS-OT-ACCT-NO
+                   MOVE WS-ORPHAN-TXN-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+           END-READ
+           PERFORM 3100-READ-TRANSACTION.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       3100-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 4000-TERMINATE
+      *----------------------------------------------------------------*
+       4000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-MASTER
+           CLOSE EXCEPTION-REPORT
+           DISPLAY 'REFSWEEP ACCOUNTS READ      = ' WS-ACCT-CNT
+           DISPLAY 'REFSWEEP ORPHAN ACCOUNTS     = ' WS-ACCT-ORPHAN-CNT
+           DISPLAY 'REFSWEEP TRANSACTIONS READ   = ' WS-TXN-CNT
+           DISPLAY 'REFSWEEP ORPHAN TRANSACTIONS = '
+               WS-TXN-ORPHAN-CNT.
