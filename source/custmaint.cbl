@@ -0,0 +1,705 @@
+      *================================================================*
+      * CUSTMAINT - CUSTOMER MASTER MAINTENANCE
+      *
+      * Applies add / change / close maintenance transactions against
+      * the CUSTOMER-RECORD VSAM KSDS (keyed on CUST-ID).  Each input
+      * transaction is validated a group at a time -  CUST-PERSONAL-
+      * INFO, CUST-ADDRESS-INFO, CUST-CONTACT-INFO, CUST-ACCOUNT-INFO -
+      * before the record is written or rewritten.  Rejected
+      * transactions are written to CUSTREJ with a reason code instead
+      * of being applied.  CUSTREJ also serves as the address-
+      * standardization suspense file - an add or change whose
+      * CT-STATE isn't a valid US state code, or whose CT-ZIP-CODE
+      * isn't a plausible 5-digit value, is rejected the same way a
+      * missing name or bad SSN is - and as the contact-info suspense
+      * file for a CT-PHONE that isn't a plausible 10-digit NANP
+      * number or a CT-EMAIL that doesn't match a basic address
+      * pattern.
+      *
+      * CUST-STATUS lifecycle (enforced here - no batch job currently
+      * sets a customer's own CUST-STATUS to 'D'; DORMRPT's dormancy
+      * flag is account-level, on ACCT-STATUS, not this field - 'D' is
+      * reserved on CUST-STATUS for a future customer-level dormancy
+      * pass):
+      *   'A' = active           'C' = closed (terminal)
+      *   'D' = dormant          'F' = fraud hold
+      * A closed or fraud-held customer cannot be changed by a 'C'
+      * transaction.  A fraud hold may only be set from 'A' or 'D',
+      * and may only be released (back to 'A') from 'F' - both sides
+      * block every other starting status.  ACCTMAINT refuses to open
+      * a new account for a fraud-held customer and TXNPOST refuses to
+      * post a transaction against one of their accounts, so a hold
+      * set here actually stops money movement.
+      *
+      * CUST-MAINT-ACTION values:
+      *   'A' = add a new customer
+      *   'C' = change address / contact / personal info
+      *   'X' = close (set CUST-STATUS to closed)
+      *   'F' = place the customer on fraud hold
+      *   'R' = release a fraud hold back to active
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-01-09.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-01-09  DS   ORIGINAL ADD/CHANGE/CLOSE MAINTENANCE.
+      *   2024-03-14  DS   ADDED CITY/STATE/ZIP TO THE TRANSACTION
+      *                     RECORD, STATE CODE TABLE VALIDATION AND
+      *                     ZIP CODE FORMAT CHECKING.
+      *   2024-03-27  DS   ADDED PHONE/EMAIL TO THE TRANSACTION
+      *                     RECORD, NANP PHONE FORMAT CHECKING AND
+      *                     BASIC EMAIL ADDRESS PATTERN CHECKING.
+      *   2024-03-29  DS   FORMAL CUST-STATUS LIFECYCLE - NEW 'F'/'R'
+      *                     ACTIONS FOR FRAUD HOLD / RELEASE, AND
+      *                     CLOSED/HOLD CUSTOMERS NO LONGER ACCEPT A
+      *                     'C' CHANGE TRANSACTION.
+      *   2024-03-30  DS   ADD-CUSTOMER NOW BROWSES CUSTOMER-MASTER
+      *                     FOR A PROBABLE DUPLICATE (SSN MATCH, OR
+      *                     NAME PLUS DOB MATCH) BEFORE WRITING A NEW
+      *                     RECORD.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT CUSTOMER-TRANS ASSIGN TO CUSTTRAN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT CUSTOMER-REJECT ASSIGN TO CUSTREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  CUSTOMER-TRANS
+           RECORD CONTAINS 212 CHARACTERS.
+       01  CUST-TRAN-RECORD.
+           05  CT-ACTION                  PIC X(01).
+           05  CT-CUST-ID                 PIC 9(10).
+           05  CT-FIRST-NAME              PIC X(25).
+           05  CT-LAST-NAME               PIC X(30).
+           05  CT-MIDDLE-INIT             PIC X(01).
+           05  CT-DOB                     PIC 9(08).
+           05  CT-GENDER                  PIC X(01).
+           05  CT-SSN                     PIC 9(09).
+           05  CT-ADDR-LINE-1             PIC X(35).
+           05  CT-CITY                    PIC X(25).
+           05  CT-STATE                   PIC X(02).
+           05  CT-ZIP-CODE                PIC 9(05).
+           05  CT-PHONE                   PIC 9(10).
+           05  CT-EMAIL                   PIC X(50).
+
+       FD  CUSTOMER-REJECT
+           RECORD CONTAINS 160 CHARACTERS.
+       01  CUST-REJECT-RECORD.
+           05  CR-CUST-ID                 PIC 9(10).
+           05  CR-ACTION                  PIC X(01).
+           05  CR-REASON                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                 PIC X(02).
+           88  WS-CUST-OK                 VALUE '00'.
+           88  WS-CUST-NOTFND              VALUE '23'.
+           88  WS-CUST-DUPKEY              VALUE '22'.
+       01  WS-TRAN-STATUS                 PIC X(02).
+           88  WS-TRAN-OK                  VALUE '00'.
+           88  WS-TRAN-EOF                 VALUE '10'.
+       01  WS-REJ-STATUS                  PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                  PIC X(01)   VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-VALID-SW                PIC X(01)   VALUE 'Y'.
+               88  WS-RECORD-VALID         VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-ADD-CNT                 PIC 9(07)   VALUE ZERO.
+           05  WS-CHANGE-CNT              PIC 9(07)   VALUE ZERO.
+           05  WS-CLOSE-CNT               PIC 9(07)   VALUE ZERO.
+           05  WS-HOLD-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-DUP-CNT                 PIC 9(07)   VALUE ZERO.
+           05  WS-REJECT-CNT              PIC 9(07)   VALUE ZERO.
+
+       01  WS-REJECT-REASON               PIC X(40).
+
+      *----------------------------------------------------------------*
+      * VALID US STATE CODE TABLE - ADDRESS STANDARDIZATION
+      *----------------------------------------------------------------*
+       01  WS-STATE-CODE-LIST.
+           05  FILLER PIC X(20) VALUE 'ALAKAZARCACOCTDEFLGA'.
+           05  FILLER PIC X(20) VALUE 'HIIDILINIAKSKYLAMEMD'.
+           05  FILLER PIC X(20) VALUE 'MAMIMNMSMOMTNENVNHNJ'.
+           05  FILLER PIC X(20) VALUE 'NMNYNCNDOHOKORPARISC'.
+           05  FILLER PIC X(20) VALUE 'SDTNTXUTVTVAWAWVWIWY'.
+           05  FILLER PIC X(02) VALUE 'DC'.
+       01  WS-STATE-CODE-TABLE REDEFINES WS-STATE-CODE-LIST.
+           05  WS-SC-ENTRY OCCURS 51 TIMES INDEXED BY WS-SC-IDX
+                                          PIC X(02).
+
+       01  WS-STATE-FOUND-SW              PIC X(01)   VALUE 'N'.
+           88  WS-STATE-FOUND                VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * PHONE / EMAIL FORMAT CHECKING - CONTACT INFO VALIDATION
+      *----------------------------------------------------------------*
+       01  WS-PHONE-CHECK                 PIC X(10).
+
+       01  WS-EMAIL-SCAN.
+           05  WS-EC-IDX                  PIC 9(02)   VALUE ZERO.
+           05  WS-AT-POS                  PIC 9(02)   VALUE ZERO.
+           05  WS-DOT-POS                 PIC 9(02)   VALUE ZERO.
+           05  WS-SPACE-POS               PIC 9(02)   VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * DUPLICATE CUSTOMER DETECTION AT INTAKE
+      *----------------------------------------------------------------*
+       01  WS-SAVE-CUST-ID                PIC 9(10).
+
+       01  WS-DUP-SWITCHES.
+           05  WS-DUP-EOF-SW              PIC X(01)   VALUE 'N'.
+               88  WS-DUP-EOF              VALUE 'Y'.
+           05  WS-DUP-FOUND-SW            PIC X(01)   VALUE 'N'.
+               88  WS-DUP-FOUND            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O   CUSTOMER-MASTER
+           OPEN INPUT CUSTOMER-TRANS
+           OPEN OUTPUT CUSTOMER-REJECT
+           PERFORM 2100-READ-TRANS.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-TRANS THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-READ-CNT
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           EVALUATE CT-ACTION
+               WHEN 'A'
+                   PERFORM 4000-VALIDATE-GROUPS THRU 4000-EXIT
+                   IF WS-RECORD-VALID
+                       PERFORM 5000-ADD-CUSTOMER THRU 5000-EXIT
+                   END-IF
+               WHEN 'C'
+                   PERFORM 4000-VALIDATE-GROUPS THRU 4000-EXIT
+                   IF WS-RECORD-VALID
+                       PERFORM 6000-CHANGE-CUSTOMER THRU 6000-EXIT
+                   END-IF
+               WHEN 'X'
+                   PERFORM 7000-CLOSE-CUSTOMER THRU 7000-EXIT
+               WHEN 'F'
+                   PERFORM 7500-SET-FRAUD-HOLD THRU 7500-EXIT
+               WHEN 'R'
+                   PERFORM 7600-RELEASE-FRAUD-HOLD THRU 7600-EXIT
+               WHEN OTHER
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'INVALID MAINTENANCE ACTION CODE' TO
+                       WS-REJECT-REASON
+           END-EVALUATE
+
+           IF NOT WS-RECORD-VALID
+               PERFORM 8000-WRITE-REJECT THRU 8000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRANS.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANS
+      *----------------------------------------------------------------*
+       2100-READ-TRANS.
+           READ CUSTOMER-TRANS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE CUSTOMER-TRANS
+           CLOSE CUSTOMER-REJECT
+           DISPLAY 'CUSTMAINT READ      = ' WS-READ-CNT
+           DISPLAY 'CUSTMAINT ADDED     = ' WS-ADD-CNT
+           DISPLAY 'CUSTMAINT CHANGED   = ' WS-CHANGE-CNT
+           DISPLAY 'CUSTMAINT CLOSED    = ' WS-CLOSE-CNT
+           DISPLAY 'CUSTMAINT HOLD/REL  = ' WS-HOLD-CNT
+           DISPLAY 'CUSTMAINT DUPLICATE = ' WS-DUP-CNT
+           DISPLAY 'CUSTMAINT REJECTED  = ' WS-REJECT-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-VALIDATE-GROUPS THRU 4000-EXIT
+      *   Validates CUST-PERSONAL-INFO, CUST-ADDRESS-INFO and
+      *   CUST-ACCOUNT-INFO style fields coming off the transaction
+      *   before they are allowed to reach the master record.
+      *----------------------------------------------------------------*
+       4000-VALIDATE-GROUPS.
+           IF CT-CUST-ID = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CUST-ID MUST BE NON-ZERO' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CT-FIRST-NAME = SPACES OR CT-LAST-NAME = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'PERSONAL INFO - NAME REQUIRED' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CT-DOB NOT NUMERIC OR CT-DOB = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'PERSONAL INFO - DOB INVALID' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CT-SSN NOT NUMERIC OR CT-SSN = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'PERSONAL INFO - SSN INVALID' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CT-ADDR-LINE-1 = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ADDRESS INFO - LINE 1 REQUIRED' TO
+                   WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CT-CITY = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ADDRESS INFO - CITY REQUIRED' TO
+                   WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4300-VALIDATE-STATE-CODE THRU 4300-EXIT
+           IF NOT WS-STATE-FOUND
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ADDRESS INFO - INVALID STATE CODE' TO
+                   WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF CT-ZIP-CODE NOT NUMERIC OR CT-ZIP-CODE = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ADDRESS INFO - ZIP CODE INVALID' TO
+                   WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4400-VALIDATE-PHONE THRU 4400-EXIT
+           IF NOT WS-RECORD-VALID
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4500-VALIDATE-EMAIL THRU 4500-EXIT
+           IF NOT WS-RECORD-VALID
+               GO TO 4000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4300-VALIDATE-STATE-CODE THRU 4300-EXIT
+      *   Looks CT-STATE up in the valid US state code table built at
+      *   WS-STATE-CODE-TABLE - no state master file exists to drive
+      *   this from.
+      *----------------------------------------------------------------*
+       4300-VALIDATE-STATE-CODE.
+           MOVE 'N' TO WS-STATE-FOUND-SW
+           PERFORM 4310-SEARCH-STATE THRU 4310-EXIT
+               VARYING WS-SC-IDX FROM 1 BY 1
+               UNTIL WS-SC-IDX > 51
+                  OR WS-STATE-FOUND.
+       4300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4310-SEARCH-STATE THRU 4310-EXIT
+      *----------------------------------------------------------------*
+       4310-SEARCH-STATE.
+           IF WS-SC-ENTRY(WS-SC-IDX) = CT-STATE
+               MOVE 'Y' TO WS-STATE-FOUND-SW
+           END-IF.
+       4310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4400-VALIDATE-PHONE THRU 4400-EXIT
+      *   CT-PHONE must be a plausible 10-digit NANP number - the
+      *   area code digit and exchange digit (positions 1 and 4) may
+      *   not be '0' or '1', the same restriction the North American
+      *   Numbering Plan itself places on those positions.
+      *----------------------------------------------------------------*
+       4400-VALIDATE-PHONE.
+           IF CT-PHONE NOT NUMERIC OR CT-PHONE = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CONTACT INFO - PHONE INVALID' TO WS-REJECT-REASON
+               GO TO 4400-EXIT
+           END-IF
+
+           MOVE CT-PHONE TO WS-PHONE-CHECK
+           IF WS-PHONE-CHECK(1:1) = '0' OR WS-PHONE-CHECK(1:1) = '1'
+               OR WS-PHONE-CHECK(4:1) = '0'
+               OR WS-PHONE-CHECK(4:1) = '1'
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CONTACT INFO - PHONE INVALID' TO WS-REJECT-REASON
+           END-IF.
+       4400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4500-VALIDATE-EMAIL THRU 4500-EXIT
+      *   Checks CT-EMAIL against a basic address pattern - something
+      *   before an '@', something between the '@' and a later '.',
+      *   and something after that '.' - by scanning the field a
+      *   character at a time rather than relying on an intrinsic
+      *   FUNCTION.
+      *----------------------------------------------------------------*
+       4500-VALIDATE-EMAIL.
+           IF CT-EMAIL = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CONTACT INFO - EMAIL REQUIRED' TO WS-REJECT-REASON
+               GO TO 4500-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-AT-POS WS-DOT-POS WS-SPACE-POS
+           PERFORM 4510-SCAN-EMAIL-CHAR THRU 4510-EXIT
+               VARYING WS-EC-IDX FROM 1 BY 1
+               UNTIL WS-EC-IDX > 50
+
+           IF WS-AT-POS NOT > 1
+               OR WS-DOT-POS NOT > WS-AT-POS + 1
+               OR (WS-SPACE-POS NOT = ZERO
+                   AND WS-SPACE-POS NOT > WS-DOT-POS + 1)
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CONTACT INFO - EMAIL INVALID' TO WS-REJECT-REASON
+           END-IF.
+       4500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4510-SCAN-EMAIL-CHAR THRU 4510-EXIT
+      *----------------------------------------------------------------*
+       4510-SCAN-EMAIL-CHAR.
+           IF CT-EMAIL(WS-EC-IDX:1) = '@' AND WS-AT-POS = ZERO
+               MOVE WS-EC-IDX TO WS-AT-POS
+           END-IF
+           IF CT-EMAIL(WS-EC-IDX:1) = '.'
+               AND WS-AT-POS NOT = ZERO
+               AND WS-EC-IDX > WS-AT-POS
+               AND WS-DOT-POS = ZERO
+               MOVE WS-EC-IDX TO WS-DOT-POS
+           END-IF
+           IF CT-EMAIL(WS-EC-IDX:1) = SPACE AND WS-SPACE-POS = ZERO
+               MOVE WS-EC-IDX TO WS-SPACE-POS
+           END-IF.
+       4510-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-ADD-CUSTOMER THRU 5000-EXIT
+      *   The duplicate scan runs before CUSTOMER-RECORD is built, not
+      *   after - 5100-CHECK-DUPLICATE browses CUSTOMER-MASTER with
+      *   READ NEXT RECORD into that same record area, so building the
+      *   new-customer record first and scanning afterward would leave
+      *   every field except CUST-ID holding whatever on-file record
+      *   the scan last read instead of the incoming CT-* transaction.
+      *----------------------------------------------------------------*
+       5000-ADD-CUSTOMER.
+           MOVE CT-CUST-ID             TO CUST-ID
+
+           PERFORM 5100-CHECK-DUPLICATE THRU 5100-EXIT
+
+           MOVE CT-CUST-ID             TO CUST-ID
+           MOVE CT-FIRST-NAME          TO CUST-FIRST-NAME
+           MOVE CT-LAST-NAME           TO CUST-LAST-NAME
+           MOVE CT-MIDDLE-INIT         TO CUST-MIDDLE-INIT
+           MOVE CT-DOB                 TO CUST-DOB
+           MOVE CT-GENDER              TO CUST-GENDER
+           MOVE CT-SSN                 TO CUST-SSN
+           MOVE CT-ADDR-LINE-1         TO CUST-ADDR-LINE-1
+           MOVE SPACES                 TO CUST-ADDR-LINE-2
+           MOVE CT-CITY                TO CUST-CITY
+           MOVE CT-STATE               TO CUST-STATE
+           MOVE CT-ZIP-CODE            TO CUST-ZIP-CODE
+           MOVE 'USA'                  TO CUST-COUNTRY
+           MOVE CT-PHONE               TO CUST-PHONE
+           MOVE CT-EMAIL               TO CUST-EMAIL
+           MOVE SPACES                 TO CUST-ACCT-TYPE
+           MOVE 'A'                    TO CUST-STATUS
+           MOVE ZERO                   TO CUST-OPEN-DATE
+           MOVE ZERO                   TO CUST-CREDIT-LIMIT
+
+           IF WS-RECORD-VALID
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'CUST-ID ALREADY ON FILE'
+                           TO WS-REJECT-REASON
+               END-WRITE
+           END-IF
+
+           IF WS-RECORD-VALID
+               ADD 1 TO WS-ADD-CNT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-CHECK-DUPLICATE THRU 5100-EXIT
+      *   CUSTOMER-MASTER carries no alternate key on CUST-SSN or on
+      *   name plus date of birth, so the only way to catch a probable
+      *   duplicate at intake is a full browse of the file keyed on
+      *   CUST-ID, comparing every record on file against the incoming
+      *   transaction's SSN and name/DOB.  CUST-ID is saved and
+      *   restored around the browse since the new record's key is
+      *   already sitting in CUST-ID for the WRITE that follows.
+      *----------------------------------------------------------------*
+       5100-CHECK-DUPLICATE.
+           MOVE CUST-ID TO WS-SAVE-CUST-ID
+           MOVE 'N' TO WS-DUP-EOF-SW
+           MOVE 'N' TO WS-DUP-FOUND-SW
+           MOVE ZERO TO CUST-ID
+
+           START CUSTOMER-MASTER KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-DUP-EOF-SW
+           END-START
+
+           PERFORM 5110-SCAN-FOR-DUPLICATE THRU 5110-EXIT
+               UNTIL WS-DUP-EOF OR WS-DUP-FOUND
+
+           MOVE WS-SAVE-CUST-ID TO CUST-ID
+
+           IF WS-DUP-FOUND
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'PROBABLE DUPLICATE CUSTOMER ON FILE'
+                   TO WS-REJECT-REASON
+               ADD 1 TO WS-DUP-CNT
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5110-SCAN-FOR-DUPLICATE THRU 5110-EXIT
+      *   Flags a match on SSN alone, or on first name plus last name
+      *   plus date of birth together.
+      *----------------------------------------------------------------*
+       5110-SCAN-FOR-DUPLICATE.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-DUP-EOF-SW
+           END-READ
+
+           IF NOT WS-DUP-EOF
+               IF CUST-SSN = CT-SSN
+                   MOVE 'Y' TO WS-DUP-FOUND-SW
+               END-IF
+               IF CUST-FIRST-NAME = CT-FIRST-NAME
+                   AND CUST-LAST-NAME = CT-LAST-NAME
+                   AND CUST-DOB = CT-DOB
+                   MOVE 'Y' TO WS-DUP-FOUND-SW
+               END-IF
+           END-IF.
+       5110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-CHANGE-CUSTOMER THRU 6000-EXIT
+      *----------------------------------------------------------------*
+       6000-CHANGE-CUSTOMER.
+           MOVE CT-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'CUST-ID NOT ON FILE' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-RECORD-VALID
+               IF CUST-STATUS = 'C' OR CUST-STATUS = 'F'
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'CUSTOMER STATUS DOES NOT ALLOW MAINTENANCE'
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-RECORD-VALID
+               MOVE CT-FIRST-NAME      TO CUST-FIRST-NAME
+               MOVE CT-LAST-NAME       TO CUST-LAST-NAME
+               MOVE CT-MIDDLE-INIT     TO CUST-MIDDLE-INIT
+               MOVE CT-ADDR-LINE-1     TO CUST-ADDR-LINE-1
+               MOVE CT-CITY            TO CUST-CITY
+               MOVE CT-STATE           TO CUST-STATE
+               MOVE CT-ZIP-CODE        TO CUST-ZIP-CODE
+               MOVE CT-PHONE           TO CUST-PHONE
+               MOVE CT-EMAIL           TO CUST-EMAIL
+
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-CHANGE-CNT
+               END-IF
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-CLOSE-CUSTOMER THRU 7000-EXIT
+      *----------------------------------------------------------------*
+       7000-CLOSE-CUSTOMER.
+           MOVE CT-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'CUST-ID NOT ON FILE' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-RECORD-VALID AND CUST-STATUS = 'C'
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CUSTOMER ALREADY CLOSED' TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID
+               MOVE 'C' TO CUST-STATUS
+
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-CLOSE-CNT
+               END-IF
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7500-SET-FRAUD-HOLD THRU 7500-EXIT
+      *   Legal CUST-STATUS lifecycle is 'A' active, 'D' dormant (set
+      *   by DORMRPT), 'C' closed, and 'F' fraud hold - a fraud hold
+      *   may be set from 'A' or 'D' only; a customer already closed
+      *   or already on hold is rejected rather than silently
+      *   re-applied.  ACCTMAINT and TXNPOST both refuse to act against
+      *   a 'F' customer once this is set.
+      *----------------------------------------------------------------*
+       7500-SET-FRAUD-HOLD.
+           MOVE CT-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'CUST-ID NOT ON FILE' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-RECORD-VALID
+               IF CUST-STATUS NOT = 'A' AND CUST-STATUS NOT = 'D'
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'CUSTOMER STATUS DOES NOT ALLOW FRAUD HOLD'
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-RECORD-VALID
+               MOVE 'F' TO CUST-STATUS
+
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-HOLD-CNT
+               END-IF
+           END-IF.
+       7500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7600-RELEASE-FRAUD-HOLD THRU 7600-EXIT
+      *   Releases a fraud hold back to active - only legal starting
+      *   point is 'F'.
+      *----------------------------------------------------------------*
+       7600-RELEASE-FRAUD-HOLD.
+           MOVE CT-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'CUST-ID NOT ON FILE' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-RECORD-VALID AND CUST-STATUS NOT = 'F'
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'CUSTOMER IS NOT ON FRAUD HOLD' TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID
+               MOVE 'A' TO CUST-STATUS
+
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-HOLD-CNT
+               END-IF
+           END-IF.
+       7600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-WRITE-REJECT THRU 8000-EXIT
+      *----------------------------------------------------------------*
+       8000-WRITE-REJECT.
+           MOVE CT-CUST-ID      TO CR-CUST-ID
+           MOVE CT-ACTION       TO CR-ACTION
+           MOVE WS-REJECT-REASON TO CR-REASON
+           WRITE CUST-REJECT-RECORD
+           ADD 1 TO WS-REJECT-CNT.
+       8000-EXIT.
+           EXIT.
