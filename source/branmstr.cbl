@@ -0,0 +1,293 @@
+      *================================================================*
+      * BRANMSTR - BRANCH MASTER MAINTENANCE
+      *
+      * Applies add / change / close maintenance transactions against
+      * the BRANCH-RECORD VSAM KSDS (keyed on BRANCH-ID), the same
+      * add/change/close shape CUSTMAINT uses for the customer master.
+      * Rejected transactions are written to BRANREJ with a reason
+      * code instead of being applied.
+      *
+      * BT-ACTION values:
+      *   'A' = add a new branch
+      *   'C' = change name / address / manager
+      *   'X' = close (set BRANCH-STATUS to closed)
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRANMSTR.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-04.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-04  DS   ORIGINAL ADD/CHANGE/CLOSE MAINTENANCE.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-MASTER ASSIGN TO BRANMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BRANCH-ID
+               FILE STATUS IS WS-BRAN-STATUS.
+
+           SELECT BRANCH-TRANS ASSIGN TO BRANTRAN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT BRANCH-REJECT ASSIGN TO BRANREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRANCH-MASTER.
+           COPY "branch.cpy".
+
+       FD  BRANCH-TRANS
+           RECORD CONTAINS 120 CHARACTERS.
+       01  BRAN-TRAN-RECORD.
+           05  BT-ACTION                  PIC X(01).
+           05  BT-BRANCH-ID               PIC X(05).
+           05  BT-NAME                    PIC X(30).
+           05  BT-STREET                  PIC X(30).
+           05  BT-CITY                    PIC X(20).
+           05  BT-STATE                   PIC X(02).
+           05  BT-ZIP                     PIC 9(05).
+           05  BT-MANAGER-NAME            PIC X(25).
+
+       FD  BRANCH-REJECT
+           RECORD CONTAINS 160 CHARACTERS.
+       01  BRAN-REJECT-RECORD.
+           05  BR-BRANCH-ID               PIC X(05).
+           05  BR-ACTION                  PIC X(01).
+           05  BR-REASON                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BRAN-STATUS                 PIC X(02).
+           88  WS-BRAN-OK                  VALUE '00'.
+       01  WS-TRAN-STATUS                 PIC X(02).
+       01  WS-REJ-STATUS                  PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                  PIC X(01)   VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-VALID-SW                PIC X(01)   VALUE 'Y'.
+               88  WS-RECORD-VALID         VALUE 'Y'.
+
+       01  WS-TODAY                       PIC 9(08)   VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-ADD-CNT                 PIC 9(07)   VALUE ZERO.
+           05  WS-CHANGE-CNT              PIC 9(07)   VALUE ZERO.
+           05  WS-CLOSE-CNT               PIC 9(07)   VALUE ZERO.
+           05  WS-REJECT-CNT              PIC 9(07)   VALUE ZERO.
+
+       01  WS-REJECT-REASON               PIC X(40).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O   BRANCH-MASTER
+           OPEN INPUT BRANCH-TRANS
+           OPEN OUTPUT BRANCH-REJECT
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 2100-READ-TRANS.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-TRANS THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-READ-CNT
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           EVALUATE BT-ACTION
+               WHEN 'A'
+                   PERFORM 4000-VALIDATE-GROUPS THRU 4000-EXIT
+                   IF WS-RECORD-VALID
+                       PERFORM 5000-ADD-BRANCH THRU 5000-EXIT
+                   END-IF
+               WHEN 'C'
+                   PERFORM 4000-VALIDATE-GROUPS THRU 4000-EXIT
+                   IF WS-RECORD-VALID
+                       PERFORM 6000-CHANGE-BRANCH THRU 6000-EXIT
+                   END-IF
+               WHEN 'X'
+                   PERFORM 7000-CLOSE-BRANCH THRU 7000-EXIT
+               WHEN OTHER
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'INVALID MAINTENANCE ACTION CODE' TO
+                       WS-REJECT-REASON
+           END-EVALUATE
+
+           IF NOT WS-RECORD-VALID
+               PERFORM 8000-WRITE-REJECT THRU 8000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRANS.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANS
+      *----------------------------------------------------------------*
+       2100-READ-TRANS.
+           READ BRANCH-TRANS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE BRANCH-MASTER
+           CLOSE BRANCH-TRANS
+           CLOSE BRANCH-REJECT
+           DISPLAY 'BRANMSTR READ      = ' WS-READ-CNT
+           DISPLAY 'BRANMSTR ADDED     = ' WS-ADD-CNT
+           DISPLAY 'BRANMSTR CHANGED   = ' WS-CHANGE-CNT
+           DISPLAY 'BRANMSTR CLOSED    = ' WS-CLOSE-CNT
+           DISPLAY 'BRANMSTR REJECTED  = ' WS-REJECT-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-VALIDATE-GROUPS THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-VALIDATE-GROUPS.
+           IF BT-BRANCH-ID = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'BRANCH-ID MUST BE SUPPLIED' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF BT-NAME = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'BRANCH NAME REQUIRED' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF
+
+           IF BT-STREET = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'BRANCH ADDRESS REQUIRED' TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-ADD-BRANCH THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-ADD-BRANCH.
+           MOVE BT-BRANCH-ID           TO BRANCH-ID
+           MOVE BT-NAME                TO BRANCH-NAME
+           MOVE BT-STREET              TO BRANCH-STREET
+           MOVE BT-CITY                TO BRANCH-CITY
+           MOVE BT-STATE               TO BRANCH-STATE
+           MOVE BT-ZIP                 TO BRANCH-ZIP
+           MOVE BT-MANAGER-NAME        TO BRANCH-MANAGER-NAME
+           MOVE ZERO                   TO BRANCH-PHONE
+           MOVE WS-TODAY                TO BRANCH-OPEN-DATE
+           MOVE 'A'                     TO BRANCH-STATUS
+           WRITE BRANCH-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'BRANCH-ID ALREADY ON FILE' TO
+                       WS-REJECT-REASON
+           END-WRITE
+
+           IF WS-RECORD-VALID
+               ADD 1 TO WS-ADD-CNT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-CHANGE-BRANCH THRU 6000-EXIT
+      *----------------------------------------------------------------*
+       6000-CHANGE-BRANCH.
+           MOVE BT-BRANCH-ID TO BRANCH-ID
+           READ BRANCH-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'BRANCH-ID NOT ON FILE' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-RECORD-VALID
+               MOVE BT-NAME            TO BRANCH-NAME
+               MOVE BT-STREET          TO BRANCH-STREET
+               MOVE BT-CITY            TO BRANCH-CITY
+               MOVE BT-STATE           TO BRANCH-STATE
+               MOVE BT-ZIP             TO BRANCH-ZIP
+               MOVE BT-MANAGER-NAME    TO BRANCH-MANAGER-NAME
+
+               REWRITE BRANCH-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-CHANGE-CNT
+               END-IF
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-CLOSE-BRANCH THRU 7000-EXIT
+      *----------------------------------------------------------------*
+       7000-CLOSE-BRANCH.
+           MOVE BT-BRANCH-ID TO BRANCH-ID
+           READ BRANCH-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'BRANCH-ID NOT ON FILE' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-RECORD-VALID
+               MOVE 'C' TO BRANCH-STATUS
+
+               REWRITE BRANCH-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-RECORD-VALID
+                   ADD 1 TO WS-CLOSE-CNT
+               END-IF
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-WRITE-REJECT THRU 8000-EXIT
+      *----------------------------------------------------------------*
+       8000-WRITE-REJECT.
+           MOVE BT-BRANCH-ID     TO BR-BRANCH-ID
+           MOVE BT-ACTION        TO BR-ACTION
+           MOVE WS-REJECT-REASON TO BR-REASON
+           WRITE BRAN-REJECT-RECORD
+           ADD 1 TO WS-REJECT-CNT.
+       8000-EXIT.
+           EXIT.
