@@ -0,0 +1,194 @@
+      *================================================================*
+      * CMBVALID - COMBINED EXTRACT SEQUENCE VALIDATOR
+      *
+      * Walks the CMBEXTR file CMBBUILD produces and confirms the
+      * documented combined_mai.cpy nesting actually holds: every AC
+      * row must follow a CU row for the same CUST-ID, and every TX
+      * row must follow an AC row for the same ACCT-NUMBER.  Any AC or
+      * TX row that shows up out of sequence, or under the wrong
+      * parent, is written to the exception report.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMBVALID.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-21.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-02-21  DS   ORIGINAL SEQUENCE VALIDATOR.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMBINED-EXTRACT ASSIGN TO CMBEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CMB-STATUS.
+
+           SELECT VALIDATION-REPORT ASSIGN TO CMBVRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMBINED-EXTRACT.
+           COPY "combined_mai.cpy".
+
+       FD  VALIDATION-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CMB-STATUS                  PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+       01  WS-HAVE-CU-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-HAVE-CU                   VALUE 'Y'.
+       01  WS-HAVE-AC-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-HAVE-AC                   VALUE 'Y'.
+
+       01  WS-CURR-CUST-ID                PIC 9(10)   VALUE ZERO.
+       01  WS-CURR-ACCT-NUMBER            PIC 9(10)   VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-CU-CNT                  PIC 9(09)   VALUE ZERO.
+           05  WS-AC-CNT                  PIC 9(09)   VALUE ZERO.
+           05  WS-TX-CNT                  PIC 9(09)   VALUE ZERO.
+           05  WS-EXCEPTION-CNT           PIC 9(09)   VALUE ZERO.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER PIC X(16) VALUE 'SEQUENCE ERROR: '.
+           05  WS-EL-REASON      PIC X(40).
+           05  FILLER PIC X(09) VALUE '  KEY = '.
+           05  WS-EL-KEY         PIC 9(10).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  COMBINED-EXTRACT
+           OPEN OUTPUT VALIDATION-REPORT
+           PERFORM 2100-READ-COMBINED.
+
+      *----------------------------------------------------------------*
+      * 2000-VALIDATE-RECORD THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-VALIDATE-RECORD.
+           EVALUATE REC-TYPE
+               WHEN 'CU'
+                   PERFORM 4000-VALIDATE-CU THRU 4000-EXIT
+               WHEN 'AC'
+                   PERFORM 5000-VALIDATE-AC THRU 5000-EXIT
+               WHEN 'TX'
+                   PERFORM 6000-VALIDATE-TX THRU 6000-EXIT
+               WHEN OTHER
+                   MOVE 'UNKNOWN REC-TYPE' TO WS-EL-REASON
+                   MOVE ZERO TO WS-EL-KEY
+                   PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+           END-EVALUATE
+
+           PERFORM 2100-READ-COMBINED.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-COMBINED
+      *----------------------------------------------------------------*
+       2100-READ-COMBINED.
+           READ COMBINED-EXTRACT
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE COMBINED-EXTRACT
+           CLOSE VALIDATION-REPORT
+           DISPLAY 'CMBVALID CU ROWS SEEN  = ' WS-CU-CNT
+           DISPLAY 'CMBVALID AC ROWS SEEN  = ' WS-AC-CNT
+           DISPLAY 'CMBVALID TX ROWS SEEN  = ' WS-TX-CNT
+           DISPLAY 'CMBVALID EXCEPTIONS    = ' WS-EXCEPTION-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-VALIDATE-CU THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-VALIDATE-CU.
+           ADD 1 TO WS-CU-CNT
+           MOVE 'Y' TO WS-HAVE-CU-SW
+           MOVE 'N' TO WS-HAVE-AC-SW
+           MOVE CUST-ID TO WS-CURR-CUST-ID
+           MOVE ZERO TO WS-CURR-ACCT-NUMBER.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-VALIDATE-AC THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-VALIDATE-AC.
+           ADD 1 TO WS-AC-CNT
+           IF NOT WS-HAVE-CU
+               MOVE 'AC ROW WITH NO PRECEDING CU' TO WS-EL-REASON
+               MOVE ACCT-NUMBER TO WS-EL-KEY
+               PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+           ELSE
+               IF ACCT-CUST-ID NOT = WS-CURR-CUST-ID
+                   MOVE 'AC ROW CUST-ID MISMATCH' TO WS-EL-REASON
+                   MOVE ACCT-NUMBER TO WS-EL-KEY
+                   PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+               END-IF
+           END-IF
+           MOVE 'Y' TO WS-HAVE-AC-SW
+           MOVE ACCT-NUMBER TO WS-CURR-ACCT-NUMBER.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-VALIDATE-TX THRU 6000-EXIT
+      *----------------------------------------------------------------*
+       6000-VALIDATE-TX.
+           ADD 1 TO WS-TX-CNT
+           IF NOT WS-HAVE-AC
+               MOVE 'TX ROW WITH NO PRECEDING AC' TO WS-EL-REASON
+               MOVE TXN-ID TO WS-EL-KEY
+               PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+           ELSE
+               IF TXN-ACCT-NO NOT = WS-CURR-ACCT-NUMBER
+                   MOVE 'TX ROW ACCT-NUMBER MISMATCH' TO WS-EL-REASON
+                   MOVE TXN-ID TO WS-EL-KEY
+                   PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+               END-IF
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-WRITE-EXCEPTION THRU 7000-EXIT
+      *----------------------------------------------------------------*
+       7000-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-CNT
+           MOVE WS-EXCEPTION-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       7000-EXIT.
+           EXIT.
