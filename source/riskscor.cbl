@@ -0,0 +1,373 @@
+      *================================================================*
+      * RISKSCOR - PERIODIC ACCOUNT RISK SCORING JOB
+      *
+      * Populates ACCT-RISK-RATING (account.cpy's old trailing FILLER,
+      * repurposed as a real field) from three signals:
+      *   - dormancy:     ACCT-LAST-ACTIVITY-DATE older than
+      *                   WS-DORMANT-DAYS days back from today, the
+      *                   same Julian-day comparison DORMRPT uses
+      *   - decline rate: share of this account's transactions on the
+      *                   ESDS that posted with TXN-STATUS 'D'
+      *   - volatility:   spread between the largest and smallest
+      *                   TXN-AMOUNT seen for this account
+      * A first pass over TRANSACTION-MASTER rolls decline rate and
+      * amount spread into an in-memory per-account table (no
+      * transaction-history master exists to drive this from, so the
+      * table is built the same find-or-add way MERCRPT/FRAUDSCR build
+      * theirs); a second pass over ACCOUNT-MASTER scores each account
+      * against that table and the dormancy check, then rewrites
+      * ACCT-RISK-RATING in place.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RISKSCOR.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-17.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-17  DS   ORIGINAL PERIODIC RISK SCORING JOB.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT RISK-REPORT ASSIGN TO RISKRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  RISK-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS                  PIC X(02).
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                   VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                   VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-FOUND                      VALUE 'Y'.
+       01  WS-TABLE-FULL-SW               PIC X(01)   VALUE 'N'.
+           88  WS-TABLE-FULL                  VALUE 'Y'.
+
+       01  WS-DORMANT-DAYS                PIC 9(05)   VALUE 00180.
+       01  WS-DECLINE-PCT-THRESHOLD       PIC 9(03)   VALUE 020.
+       01  WS-VOLATILITY-THRESHOLD        PIC S9(09)V99
+                                               VALUE 5000.00.
+
+       01  WS-TODAY                       PIC 9(08)   VALUE ZERO.
+       01  WS-TODAY-JULIAN                PIC S9(09)  VALUE ZERO.
+       01  WS-CUTOFF-JULIAN                PIC S9(09)  VALUE ZERO.
+
+       01  WS-CONV-DATE                   PIC 9(08).
+       01  WS-CONV-DATE-R REDEFINES WS-CONV-DATE.
+           05  WS-CONV-YYYY                PIC 9(04).
+           05  WS-CONV-MM                  PIC 9(02).
+           05  WS-CONV-DD                  PIC 9(02).
+       01  WS-CONV-A                      PIC S9(04).
+       01  WS-CONV-Y                      PIC S9(06).
+       01  WS-CONV-M                      PIC S9(04).
+       01  WS-CONV-JULIAN                 PIC S9(09).
+
+       01  WS-ACCT-ACTIVITY-JULIAN        PIC S9(09)  VALUE ZERO.
+       01  WS-DECLINE-PCT                 PIC 9(03)   VALUE ZERO.
+       01  WS-SPREAD                      PIC S9(09)V99 VALUE ZERO.
+       01  WS-RISK-SCORE                  PIC 9(02)   VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-TXN-CNT                 PIC 9(09)   VALUE ZERO.
+           05  WS-RISK-ACCT-CNT            PIC 9(05)   VALUE ZERO.
+           05  WS-ACCT-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-LOW-CNT                  PIC 9(07)   VALUE ZERO.
+           05  WS-MED-CNT                  PIC 9(07)   VALUE ZERO.
+           05  WS-HIGH-CNT                  PIC 9(07)   VALUE ZERO.
+
+       01  WS-RISK-TABLE.
+           05  WS-RT-ENTRY OCCURS 5000 TIMES INDEXED BY WS-RT-IDX.
+               10  WS-RT-ACCT-NO            PIC 9(12).
+               10  WS-RT-TOTAL-CNT           PIC 9(07).
+               10  WS-RT-DECLINE-CNT         PIC 9(07).
+               10  WS-RT-MIN-AMOUNT          PIC S9(09)V99.
+               10  WS-RT-MAX-AMOUNT          PIC S9(09)V99.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER PIC X(15) VALUE 'ACCOUNT NUMBER'.
+           05  FILLER PIC X(08) VALUE 'RATING'.
+           05  FILLER PIC X(10) VALUE 'DORMANT'.
+           05  FILLER PIC X(12) VALUE 'DECLINE PCT'.
+           05  FILLER PIC X(14) VALUE 'AMOUNT SPREAD'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ACCT-NO               PIC Z(11)9.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  WS-DL-RATING                PIC X(01).
+           05  FILLER PIC X(06) VALUE SPACES.
+           05  WS-DL-DORMANT                PIC X(03).
+           05  FILLER PIC X(05) VALUE SPACES.
+           05  WS-DL-DECLINE-PCT            PIC ZZ9.
+           05  FILLER PIC X(05) VALUE SPACES.
+           05  WS-DL-SPREAD                 PIC -(08)9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-TRANSACTIONS THRU 2000-EXIT
+               UNTIL WS-TXN-EOF
+           CLOSE TRANSACTION-MASTER
+           PERFORM 5000-SCORE-ACCOUNT THRU 5000-EXIT
+               UNTIL WS-ACCT-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-MASTER
+           OPEN I-O   ACCOUNT-MASTER
+           OPEN OUTPUT RISK-REPORT
+           MOVE WS-HEADING-LINE-1 TO RPT-LINE
+           WRITE RPT-LINE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY TO WS-CONV-DATE
+           PERFORM 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+           MOVE WS-CONV-JULIAN TO WS-TODAY-JULIAN
+           COMPUTE WS-CUTOFF-JULIAN = WS-TODAY-JULIAN - WS-DORMANT-DAYS
+           PERFORM 2100-READ-TRANSACTION
+           PERFORM 5100-READ-ACCOUNT.
+
+      *----------------------------------------------------------------*
+      * 2000-SCAN-TRANSACTIONS THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-SCAN-TRANSACTIONS.
+           ADD 1 TO WS-TXN-CNT
+           PERFORM 6000-FIND-OR-ADD-ACCOUNT THRU 6000-EXIT
+           PERFORM 2100-READ-TRANSACTION.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-TRANSACTION
+      *----------------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE ACCOUNT-MASTER
+           CLOSE RISK-REPORT
+           DISPLAY 'RISKSCOR TRANSACTIONS READ = ' WS-TXN-CNT
+           DISPLAY 'RISKSCOR ACCOUNTS SCORED   = ' WS-ACCT-CNT
+           DISPLAY 'RISKSCOR LOW RATING        = ' WS-LOW-CNT
+           DISPLAY 'RISKSCOR MEDIUM RATING     = ' WS-MED-CNT
+           DISPLAY 'RISKSCOR HIGH RATING       = ' WS-HIGH-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+      *   Converts WS-CONV-DATE (YYYYMMDD) to an absolute Julian day
+      *   number in WS-CONV-JULIAN, the same formula DORMRPT uses.
+      *----------------------------------------------------------------*
+       4000-CONVERT-DATE-TO-JULIAN.
+           COMPUTE WS-CONV-A = (14 - WS-CONV-MM) / 12
+           COMPUTE WS-CONV-Y = WS-CONV-YYYY + 4800 - WS-CONV-A
+           COMPUTE WS-CONV-M = WS-CONV-MM + (12 * WS-CONV-A) - 3
+           COMPUTE WS-CONV-JULIAN =
+               WS-CONV-DD
+               + ((153 * WS-CONV-M) + 2) / 5
+               + (365 * WS-CONV-Y)
+               + (WS-CONV-Y / 4)
+               - (WS-CONV-Y / 100)
+               + (WS-CONV-Y / 400)
+               - 32045.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-SCORE-ACCOUNT THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-SCORE-ACCOUNT.
+           ADD 1 TO WS-ACCT-CNT
+           MOVE ZERO TO WS-RISK-SCORE
+           MOVE ZERO TO WS-DECLINE-PCT
+           MOVE ZERO TO WS-SPREAD
+
+           MOVE ACCT-LAST-ACTIVITY-DATE TO WS-CONV-DATE
+           PERFORM 4000-CONVERT-DATE-TO-JULIAN THRU 4000-EXIT
+           MOVE WS-CONV-JULIAN TO WS-ACCT-ACTIVITY-JULIAN
+           IF WS-ACCT-ACTIVITY-JULIAN < WS-CUTOFF-JULIAN
+               ADD 2 TO WS-RISK-SCORE
+           END-IF
+
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 5300-SEARCH-RISK-ENTRY THRU 5300-EXIT
+               VARYING WS-RT-IDX FROM 1 BY 1
+               UNTIL WS-RT-IDX > WS-RISK-ACCT-CNT
+                  OR WS-FOUND
+
+           IF WS-FOUND
+               IF WS-RT-TOTAL-CNT(WS-RT-IDX) > ZERO
+                   COMPUTE WS-DECLINE-PCT =
+                       (WS-RT-DECLINE-CNT(WS-RT-IDX) * 100) /
+                        WS-RT-TOTAL-CNT(WS-RT-IDX)
+               END-IF
+               IF WS-DECLINE-PCT >= WS-DECLINE-PCT-THRESHOLD
+                   ADD 2 TO WS-RISK-SCORE
+               END-IF
+
+               COMPUTE WS-SPREAD =
+                   WS-RT-MAX-AMOUNT(WS-RT-IDX) -
+                   WS-RT-MIN-AMOUNT(WS-RT-IDX)
+               IF WS-SPREAD > WS-VOLATILITY-THRESHOLD
+                   ADD 1 TO WS-RISK-SCORE
+               END-IF
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-RISK-SCORE >= 4
+                   MOVE 'H' TO ACCT-RISK-RATING
+                   ADD 1 TO WS-HIGH-CNT
+               WHEN WS-RISK-SCORE >= 2
+                   MOVE 'M' TO ACCT-RISK-RATING
+                   ADD 1 TO WS-MED-CNT
+               WHEN OTHER
+                   MOVE 'L' TO ACCT-RISK-RATING
+                   ADD 1 TO WS-LOW-CNT
+           END-EVALUATE
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY
+                     'RISKSCOR REWRITE FAILED FOR ACCOUNT ' ,
+                     ACCT-NUMBER
+           END-REWRITE
+
+           PERFORM 7000-WRITE-DETAIL THRU 7000-EXIT
+           PERFORM 5100-READ-ACCOUNT.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       5100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 5300-SEARCH-RISK-ENTRY THRU 5300-EXIT
+      *----------------------------------------------------------------*
+       5300-SEARCH-RISK-ENTRY.
+           IF WS-RT-ACCT-NO(WS-RT-IDX) = ACCT-NUMBER
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       5300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-FIND-OR-ADD-ACCOUNT THRU 6000-EXIT
+      *----------------------------------------------------------------*
+       6000-FIND-OR-ADD-ACCOUNT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 6100-SEARCH-ENTRY THRU 6100-EXIT
+               VARYING WS-RT-IDX FROM 1 BY 1
+               UNTIL WS-RT-IDX > WS-RISK-ACCT-CNT
+                  OR WS-FOUND
+
+           IF NOT WS-FOUND
+               IF WS-RISK-ACCT-CNT >= 5000
+                   IF NOT WS-TABLE-FULL
+                       MOVE 'Y' TO WS-TABLE-FULL-SW
+                       DISPLAY
+                         'RISKSCOR ACCOUNT TABLE FULL - ' ,
+                         'REMAINING ACCOUNTS NOT SCORED ON HISTORY'
+                   END-IF
+                   GO TO 6000-EXIT
+               END-IF
+               ADD 1 TO WS-RISK-ACCT-CNT
+               MOVE WS-RISK-ACCT-CNT TO WS-RT-IDX
+               MOVE TXN-ACCT-NO TO WS-RT-ACCT-NO(WS-RT-IDX)
+               MOVE ZERO        TO WS-RT-TOTAL-CNT(WS-RT-IDX)
+               MOVE ZERO        TO WS-RT-DECLINE-CNT(WS-RT-IDX)
+               MOVE TXN-AMOUNT  TO WS-RT-MIN-AMOUNT(WS-RT-IDX)
+               MOVE TXN-AMOUNT  TO WS-RT-MAX-AMOUNT(WS-RT-IDX)
+           END-IF
+
+           ADD 1 TO WS-RT-TOTAL-CNT(WS-RT-IDX)
+           IF TXN-STATUS = 'D'
+               ADD 1 TO WS-RT-DECLINE-CNT(WS-RT-IDX)
+           END-IF
+           IF TXN-AMOUNT < WS-RT-MIN-AMOUNT(WS-RT-IDX)
+               MOVE TXN-AMOUNT TO WS-RT-MIN-AMOUNT(WS-RT-IDX)
+           END-IF
+           IF TXN-AMOUNT > WS-RT-MAX-AMOUNT(WS-RT-IDX)
+               MOVE TXN-AMOUNT TO WS-RT-MAX-AMOUNT(WS-RT-IDX)
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6100-SEARCH-ENTRY THRU 6100-EXIT
+      *----------------------------------------------------------------*
+       6100-SEARCH-ENTRY.
+           IF WS-RT-ACCT-NO(WS-RT-IDX) = TXN-ACCT-NO
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       6100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-WRITE-DETAIL THRU 7000-EXIT
+      *----------------------------------------------------------------*
+       7000-WRITE-DETAIL.
+           MOVE ACCT-NUMBER      TO WS-DL-ACCT-NO
+           MOVE ACCT-RISK-RATING TO WS-DL-RATING
+           IF WS-ACCT-ACTIVITY-JULIAN < WS-CUTOFF-JULIAN
+               MOVE 'YES' TO WS-DL-DORMANT
+           ELSE
+               MOVE 'NO'  TO WS-DL-DORMANT
+           END-IF
+           MOVE WS-DECLINE-PCT TO WS-DL-DECLINE-PCT
+           MOVE WS-SPREAD       TO WS-DL-SPREAD
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       7000-EXIT.
+           EXIT.
