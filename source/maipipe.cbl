@@ -0,0 +1,146 @@
+      *================================================================*
+      * MAIPIPE - END-TO-END MOSTLYAI SYNTHETIC DATA PIPELINE DRIVER
+      *
+      * Runs the full VSAM-to-CSV extract pipeline in one job: CALLs
+      * CUSTEXTR, ACCTEXTR and TXNEXTR to extract the three production
+      * masters into the _mai layouts (each also writing its matching
+      * sample_data/*.csv file), CALLs MASKPII to mask the SSN, phone,
+      * DOB and email on the customer extract CUSTEXTR just wrote, then
+      * CALLs CMBMERGE to assemble the combined_mai.cpy CU/AC/TX
+      * sequence out of the masked customer extract and the other two
+      * extracts.  Each step's RETURN-CODE is checked before the next
+      * step runs - a failure in any stage stops the chain so no later
+      * step ever runs against a half-built or unmasked extract set.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIPIPE.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-11.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-11  DS   ORIGINAL PIPELINE DRIVER.
+      *   2024-04-08  DS   ADDED 1500-RUN-MASKPII BETWEEN CUSTEXTR AND
+      *                    CMBMERGE SO THE CUSTOMER EXTRACT IS MASKED
+      *                    BEFORE IT IS MERGED INTO COMBINED_MAI.CPY.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NAME                   PIC X(08).
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-RUN-CUSTEXTR THRU 1000-EXIT
+           IF NOT WS-ABORT
+               PERFORM 1500-RUN-MASKPII THRU 1500-EXIT
+           END-IF
+           IF NOT WS-ABORT
+               PERFORM 2000-RUN-ACCTEXTR THRU 2000-EXIT
+           END-IF
+           IF NOT WS-ABORT
+               PERFORM 3000-RUN-TXNEXTR THRU 3000-EXIT
+           END-IF
+           IF NOT WS-ABORT
+               PERFORM 4000-RUN-CMBMERGE THRU 4000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-RUN-CUSTEXTR THRU 1000-EXIT
+      *----------------------------------------------------------------*
+       1000-RUN-CUSTEXTR.
+           MOVE 'CUSTEXTR' TO WS-STEP-NAME
+           CALL 'CUSTEXTR'
+           END-CALL
+           IF RETURN-CODE NOT = ZERO
+               PERFORM 8000-ABORT-STEP THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1500-RUN-MASKPII THRU 1500-EXIT
+      *----------------------------------------------------------------*
+       1500-RUN-MASKPII.
+           MOVE 'MASKPII' TO WS-STEP-NAME
+           CALL 'MASKPII'
+           END-CALL
+           IF RETURN-CODE NOT = ZERO
+               PERFORM 8000-ABORT-STEP THRU 8000-EXIT
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-RUN-ACCTEXTR THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-RUN-ACCTEXTR.
+           MOVE 'ACCTEXTR' TO WS-STEP-NAME
+           CALL 'ACCTEXTR'
+           END-CALL
+           IF RETURN-CODE NOT = ZERO
+               PERFORM 8000-ABORT-STEP THRU 8000-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-RUN-TXNEXTR THRU 3000-EXIT
+      *----------------------------------------------------------------*
+       3000-RUN-TXNEXTR.
+           MOVE 'TXNEXTR' TO WS-STEP-NAME
+           CALL 'TXNEXTR'
+           END-CALL
+           IF RETURN-CODE NOT = ZERO
+               PERFORM 8000-ABORT-STEP THRU 8000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000-RUN-CMBMERGE THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-RUN-CMBMERGE.
+           MOVE 'CMBMERGE' TO WS-STEP-NAME
+           CALL 'CMBMERGE'
+           END-CALL
+           IF RETURN-CODE NOT = ZERO
+               PERFORM 8000-ABORT-STEP THRU 8000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-ABORT-STEP THRU 8000-EXIT
+      *----------------------------------------------------------------*
+       8000-ABORT-STEP.
+           DISPLAY 'MAIPIPE ABORTED - STEP ' WS-STEP-NAME
+               ' RETURNED CODE ' RETURN-CODE
+           MOVE 'Y' TO WS-ABORT-SW
+           MOVE 16 TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-TERMINATE
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-ABORT
+               DISPLAY 'MAIPIPE - PIPELINE DID NOT COMPLETE'
+           ELSE
+               DISPLAY 'MAIPIPE - PIPELINE COMPLETED SUCCESSFULLY'
+           END-IF.
