@@ -0,0 +1,192 @@
+      *================================================================*
+      * ACCTEXTR - ACCOUNT MOSTLYAI EXTRACT BUILDER
+      *
+      * Reads the production ACCOUNT-MASTER and writes the narrower,
+      * unsigned account_mai.cpy shape.  Plain MOVEs do the narrowing -
+      * COBOL drops the sign and truncates decimal places moving a
+      * signed S9(11)V99 into an unsigned 9(09), which is exactly the
+      * same narrowing MAIVALID checks for drift on.  Also writes the
+      * matching sample_data/accounts.csv row for each account, one
+      * column per account_mai.cpy field in copybook order.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTEXTR.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-10.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-10  DS   ORIGINAL ACCOUNT EXTRACT BUILDER.
+      *   2024-03-11  DS   ADDED ACCOUNTS.CSV OUTPUT.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT ACCOUNT-MAI-OUT ASSIGN TO ACCTMAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAI-STATUS.
+
+           SELECT ACCOUNT-CSV-OUT ASSIGN TO ACCTCSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  ACCOUNT-MAI-OUT.
+           COPY "account_mai.cpy"
+               REPLACING ==ACCOUNT-RECORD==
+                      BY ==ACCOUNT-MAI-RECORD==.
+
+       FD  ACCOUNT-CSV-OUT
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CSV-LINE                       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-MAI-STATUS                  PIC X(02).
+       01  WS-CSV-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-ABORT-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-ABORT                    VALUE 'Y'.
+
+       01  WS-ACCT-CNT                    PIC 9(09)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT
+               PERFORM 2000-EXTRACT-ACCOUNT THRU 2000-EXIT
+                   UNTIL WS-EOF
+           END-IF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE THRU 1000-EXIT
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'ACCTEXTR ERROR - CANNOT OPEN ACCOUNT-MASTER, '
+                   'STATUS = ' WS-ACCT-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABORT-SW
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT ACCOUNT-MAI-OUT
+           OPEN OUTPUT ACCOUNT-CSV-OUT
+           MOVE SPACES TO CSV-LINE
+           STRING 'ACCT_NUMBER,ACCT_CUST_ID,ACCT_TYPE,ACCT_OPEN_DATE,'
+               'ACCT_BALANCE,ACCT_CREDIT_LIMIT,ACCT_INT_RATE,'
+               'ACCT_STATUS,ACCT_BRANCH_ID'
+               DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE
+           PERFORM 2100-READ-ACCOUNT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-EXTRACT-ACCOUNT THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-EXTRACT-ACCOUNT.
+           ADD 1 TO WS-ACCT-CNT
+           MOVE ACCT-NUMBER OF ACCOUNT-RECORD
+                               TO ACCT-NUMBER OF ACCOUNT-MAI-RECORD
+           MOVE ACCT-CUST-ID OF ACCOUNT-RECORD
+                               TO ACCT-CUST-ID OF ACCOUNT-MAI-RECORD
+           MOVE ACCT-TYPE OF ACCOUNT-RECORD
+                               TO ACCT-TYPE OF ACCOUNT-MAI-RECORD
+           MOVE ACCT-OPEN-DATE OF ACCOUNT-RECORD
+                               TO ACCT-OPEN-DATE OF
+                                   ACCOUNT-MAI-RECORD
+           MOVE ACCT-BALANCE OF ACCOUNT-RECORD
+                               TO ACCT-BALANCE OF ACCOUNT-MAI-RECORD
+           MOVE ACCT-CREDIT-LIMIT OF ACCOUNT-RECORD
+                               TO ACCT-CREDIT-LIMIT OF
+                                   ACCOUNT-MAI-RECORD
+           MOVE ACCT-INTEREST-RATE OF ACCOUNT-RECORD
+                               TO ACCT-INT-RATE OF ACCOUNT-MAI-RECORD
+           MOVE ACCT-STATUS OF ACCOUNT-RECORD
+                               TO ACCT-STATUS OF ACCOUNT-MAI-RECORD
+           MOVE ACCT-BRANCH-CODE
+                               TO ACCT-BRANCH-ID OF ACCOUNT-MAI-RECORD
+
+           WRITE ACCOUNT-MAI-RECORD
+           PERFORM 2200-WRITE-CSV-LINE
+           PERFORM 2100-READ-ACCOUNT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2200-WRITE-CSV-LINE
+      *----------------------------------------------------------------*
+       2200-WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE
+           STRING
+               ACCT-NUMBER OF ACCOUNT-MAI-RECORD     DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               ACCT-CUST-ID OF ACCOUNT-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               ACCT-TYPE OF ACCOUNT-MAI-RECORD        DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               ACCT-OPEN-DATE OF ACCOUNT-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               ACCT-BALANCE OF ACCOUNT-MAI-RECORD     DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               ACCT-CREDIT-LIMIT OF ACCOUNT-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               ACCT-INT-RATE OF ACCOUNT-MAI-RECORD    DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               ACCT-STATUS OF ACCOUNT-MAI-RECORD      DELIMITED BY SIZE
+               ','                                   DELIMITED BY SIZE
+               ACCT-BRANCH-ID OF ACCOUNT-MAI-RECORD
+                                                      DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           IF NOT WS-ABORT
+               CLOSE ACCOUNT-MASTER
+               CLOSE ACCOUNT-MAI-OUT
+               CLOSE ACCOUNT-CSV-OUT
+           END-IF
+           DISPLAY 'ACCTEXTR ACCOUNTS EXTRACTED = ' WS-ACCT-CNT.
