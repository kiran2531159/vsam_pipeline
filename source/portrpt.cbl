@@ -0,0 +1,268 @@
+      *================================================================*
+      * PORTRPT - ACCOUNT TYPE DISTRIBUTION AND PORTFOLIO MIX REPORT
+      *
+      * Single sequential pass over ACCOUNT-MASTER, rolling each
+      * account into an in-memory table keyed by ACCT-BRANCH-CODE,
+      * ACCT-TYPE, and ACCT-STATUS together (no account-type master
+      * exists to drive this from, so the table is built the same
+      * find-or-add way MERCRPT builds its merchant table).
+      * BRANCH-MASTER is then read once and, for each branch, every
+      * table entry carrying that branch's code is printed as one
+      * type/status breakdown line.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PORTRPT.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-14.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-14  DS   ORIGINAL PORTFOLIO MIX REPORT.
+      *   2024-04-09  DS   REBUILT AROUND A SINGLE SEQUENTIAL PASS OVER
+      *                    ACCOUNT-MASTER WITH AN IN-MEMORY BRANCH /
+      *                    TYPE / STATUS TABLE INSTEAD OF RESCANNING
+      *                    THE WHOLE ACCOUNT MASTER ONCE PER BRANCH.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-MASTER ASSIGN TO BRANMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BRANCH-ID
+               FILE STATUS IS WS-BRAN-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT PORTFOLIO-REPORT ASSIGN TO PORTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRANCH-MASTER.
+           COPY "branch.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  PORTFOLIO-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BRAN-STATUS                 PIC X(02).
+       01  WS-ACCT-STATUS                 PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-BRAN-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-BRAN-EOF                  VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                   VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-FOUND                     VALUE 'Y'.
+       01  WS-TABLE-FULL-SW               PIC X(01)   VALUE 'N'.
+           88  WS-TABLE-FULL                 VALUE 'Y'.
+
+       01  WS-BRANCH-CNT                  PIC 9(05)   VALUE ZERO.
+       01  WS-TYPE-CNT                    PIC 9(05)   VALUE ZERO.
+
+       01  WS-TYPE-TABLE.
+           05  WS-TT-ENTRY OCCURS 2000 TIMES INDEXED BY WS-TT-IDX.
+               10  WS-TT-BRANCH-ID          PIC X(05).
+               10  WS-TT-TYPE                PIC X(03).
+               10  WS-TT-STATUS               PIC X(01).
+               10  WS-TT-COUNT                PIC 9(07).
+               10  WS-TT-BALANCE              PIC S9(13)V99.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER PIC X(05) VALUE 'BRNCH'.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  FILLER PIC X(30) VALUE 'BRANCH NAME'.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER PIC X(05) VALUE 'TYPE'.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  FILLER PIC X(03) VALUE 'ST'.
+           05  FILLER PIC X(05) VALUE SPACES.
+           05  FILLER PIC X(09) VALUE 'ACCOUNTS'.
+           05  FILLER PIC X(18) VALUE 'BALANCE TOTAL'.
+
+       01  WS-BRANCH-LINE.
+           05  WS-BL-BRANCH-ID             PIC X(05).
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  WS-BL-BRANCH-NAME           PIC X(30).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-TYPE                  PIC X(05).
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  WS-DL-STATUS                 PIC X(03).
+           05  FILLER PIC X(05) VALUE SPACES.
+           05  WS-DL-COUNT                  PIC ZZZ,ZZ9.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-BALANCE-TOTAL          PIC -(11)9.99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-ACCOUNTS THRU 2000-EXIT
+           PERFORM 3000-PROCESS-BRANCH THRU 3000-EXIT
+               UNTIL WS-BRAN-EOF
+           PERFORM 6000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT BRANCH-MASTER
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN OUTPUT PORTFOLIO-REPORT
+           PERFORM 3100-READ-BRANCH.
+
+      *----------------------------------------------------------------*
+      * 2000-SCAN-ACCOUNTS THRU 2000-EXIT
+      *   One sequential pass over the account master, rolling each
+      *   account into the in-memory branch/type/status table.
+      *----------------------------------------------------------------*
+       2000-SCAN-ACCOUNTS.
+           PERFORM 2100-READ-ACCOUNT
+           PERFORM UNTIL WS-ACCT-EOF
+               PERFORM 5000-FIND-OR-ADD-TYPE THRU 5000-EXIT
+               PERFORM 2100-READ-ACCOUNT
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------*
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-PROCESS-BRANCH THRU 3000-EXIT
+      *----------------------------------------------------------------*
+       3000-PROCESS-BRANCH.
+           ADD 1 TO WS-BRANCH-CNT
+
+           MOVE BRANCH-ID OF BRANCH-RECORD   TO WS-BL-BRANCH-ID
+           MOVE BRANCH-NAME OF BRANCH-RECORD TO WS-BL-BRANCH-NAME
+           MOVE WS-HEADING-LINE-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-BRANCH-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HEADING-LINE-2 TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 4500-PRINT-TYPE-LINE THRU 4500-EXIT
+               VARYING WS-TT-IDX FROM 1 BY 1
+               UNTIL WS-TT-IDX > WS-TYPE-CNT
+
+           PERFORM 3100-READ-BRANCH.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3100-READ-BRANCH
+      *----------------------------------------------------------------*
+       3100-READ-BRANCH.
+           READ BRANCH-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-BRAN-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 4500-PRINT-TYPE-LINE THRU 4500-EXIT
+      *   Prints every table entry belonging to the branch currently
+      *   being processed.
+      *----------------------------------------------------------------*
+       4500-PRINT-TYPE-LINE.
+           IF WS-TT-BRANCH-ID(WS-TT-IDX) = BRANCH-ID OF BRANCH-RECORD
+               MOVE WS-TT-TYPE(WS-TT-IDX)       TO WS-DL-TYPE
+               MOVE WS-TT-STATUS(WS-TT-IDX)      TO WS-DL-STATUS
+               MOVE WS-TT-COUNT(WS-TT-IDX)       TO WS-DL-COUNT
+               MOVE WS-TT-BALANCE(WS-TT-IDX)     TO WS-DL-BALANCE-TOTAL
+               MOVE WS-DETAIL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
+       4500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-FIND-OR-ADD-TYPE THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-FIND-OR-ADD-TYPE.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 5100-SEARCH-ENTRY THRU 5100-EXIT
+               VARYING WS-TT-IDX FROM 1 BY 1
+               UNTIL WS-TT-IDX > WS-TYPE-CNT
+                  OR WS-FOUND
+
+           IF NOT WS-FOUND
+               IF WS-TYPE-CNT >= 2000
+                   IF NOT WS-TABLE-FULL
+                       MOVE 'Y' TO WS-TABLE-FULL-SW
+                       DISPLAY
+                         'PORTRPT TYPE TABLE FULL - ' ,
+                         'REMAINING COMBINATIONS NOT REPORTED'
+                   END-IF
+                   GO TO 5000-EXIT
+               END-IF
+               ADD 1 TO WS-TYPE-CNT
+               MOVE WS-TYPE-CNT TO WS-TT-IDX
+               MOVE ACCT-BRANCH-CODE OF ACCOUNT-RECORD
+                                   TO WS-TT-BRANCH-ID(WS-TT-IDX)
+               MOVE ACCT-TYPE OF ACCOUNT-RECORD
+                                   TO WS-TT-TYPE(WS-TT-IDX)
+               MOVE ACCT-STATUS OF ACCOUNT-RECORD
+                                   TO WS-TT-STATUS(WS-TT-IDX)
+               MOVE ZERO TO WS-TT-COUNT(WS-TT-IDX)
+               MOVE ZERO TO WS-TT-BALANCE(WS-TT-IDX)
+           END-IF
+
+           ADD 1 TO WS-TT-COUNT(WS-TT-IDX)
+           ADD ACCT-BALANCE OF ACCOUNT-RECORD
+               TO WS-TT-BALANCE(WS-TT-IDX).
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-SEARCH-ENTRY THRU 5100-EXIT
+      *----------------------------------------------------------------*
+       5100-SEARCH-ENTRY.
+           IF WS-TT-BRANCH-ID(WS-TT-IDX) =
+                   ACCT-BRANCH-CODE OF ACCOUNT-RECORD
+               AND WS-TT-TYPE(WS-TT-IDX) = ACCT-TYPE OF ACCOUNT-RECORD
+               AND WS-TT-STATUS(WS-TT-IDX) = ACCT-STATUS OF
+                   ACCOUNT-RECORD
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-TERMINATE
+      *----------------------------------------------------------------*
+       6000-TERMINATE.
+           CLOSE BRANCH-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE PORTFOLIO-REPORT
+           DISPLAY 'PORTRPT BRANCHES REPORTED = ' WS-BRANCH-CNT.
