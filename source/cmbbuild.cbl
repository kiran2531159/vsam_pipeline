@@ -0,0 +1,298 @@
+      *================================================================*
+      * CMBBUILD - COMBINED-RECORD EXTRACT BUILDER
+      *
+      * Builds the combined_mai.cpy CU/AC/TX sequence straight off the
+      * three live production masters: for each CUSTOMER-RECORD emits
+      * a CU row, for each of that customer's accounts an AC row, and
+      * for each of that account's transactions a TX row - the
+      * documented combined_mai.cpy ordering.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMBBUILD.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-20.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-02-20  DS   ORIGINAL COMBINED EXTRACT BUILDER.
+      *   2024-04-09  DS   ACCOUNT-MASTER/TRANSACTION-MASTER NOW CARRY
+      *                    THE SAME ACCT-CUST-ID/TXN-ACCT-NO ALTERNATE
+      *                    KEYS STMTGEN USES, AND 4000-PROCESS-ACCOUNTS
+      *                    / 5000-PROCESS-TRANS START ON THEM INSTEAD
+      *                    OF SCANNING EACH MASTER FROM LOW-VALUES FOR
+      *                    EVERY PARENT CUSTOMER/ACCOUNT.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUST-ID WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-MASTER ASSIGN TO TXNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TXN-ID
+               ALTERNATE RECORD KEY IS TXN-ACCT-NO WITH DUPLICATES
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT COMBINED-EXTRACT ASSIGN TO CMBEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CMB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "customer.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  TRANSACTION-MASTER.
+           COPY "transaction.cpy".
+
+       FD  COMBINED-EXTRACT.
+           COPY "combined_mai.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                 PIC X(02).
+       01  WS-ACCT-STATUS                 PIC X(02).
+           88  WS-ACCT-OK                  VALUE '00'.
+       01  WS-TXN-STATUS                  PIC X(02).
+           88  WS-TXN-OK                   VALUE '00'.
+       01  WS-CMB-STATUS                  PIC X(02).
+
+       01  WS-CUST-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-CUST-EOF                  VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                   VALUE 'Y'.
+       01  WS-TXN-EOF-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-TXN-EOF                    VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CU-CNT                  PIC 9(09)   VALUE ZERO.
+           05  WS-AC-CNT                  PIC 9(09)   VALUE ZERO.
+           05  WS-TX-CNT                  PIC 9(09)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+               UNTIL WS-CUST-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN INPUT TRANSACTION-MASTER
+           OPEN OUTPUT COMBINED-EXTRACT
+           PERFORM 2100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMER.
+           MOVE SPACES              TO COMBINED-RECORD
+           MOVE 'CU'                TO REC-TYPE
+           MOVE CUST-ID OF CUSTOMER-RECORD
+                                    TO CUST-ID OF COMBINED-RECORD
+           MOVE CUST-FIRST-NAME OF CUSTOMER-RECORD
+                                    TO CUST-FIRST-NAME OF
+                                        COMBINED-RECORD
+           MOVE CUST-LAST-NAME OF CUSTOMER-RECORD
+                                    TO CUST-LAST-NAME OF
+                                        COMBINED-RECORD
+           MOVE CUST-DOB OF CUSTOMER-RECORD
+                                    TO CUST-DOB OF COMBINED-RECORD
+           MOVE CUST-SSN OF CUSTOMER-RECORD
+                                    TO CUST-SSN OF COMBINED-RECORD
+           MOVE CUST-ADDR-LINE-1    TO CUST-ADDR-LINE1 OF
+                                        COMBINED-RECORD
+           MOVE CUST-CITY OF CUSTOMER-RECORD
+                                    TO CUST-CITY OF COMBINED-RECORD
+           MOVE CUST-STATE OF CUSTOMER-RECORD
+                                    TO CUST-STATE OF COMBINED-RECORD
+           MOVE CUST-ZIP-CODE OF CUSTOMER-RECORD
+                                    TO CUST-ZIP-CODE OF
+                                        COMBINED-RECORD
+           MOVE CUST-PHONE OF CUSTOMER-RECORD
+                                    TO CUST-PHONE OF COMBINED-RECORD
+           MOVE CUST-EMAIL OF CUSTOMER-RECORD
+                                    TO CUST-EMAIL OF COMBINED-RECORD
+           MOVE CUST-STATUS OF CUSTOMER-RECORD
+                                    TO CUST-STATUS OF COMBINED-RECORD
+           MOVE CUST-OPEN-DATE OF CUSTOMER-RECORD
+                                    TO CUST-OPEN-DATE OF
+                                        COMBINED-RECORD
+           WRITE COMBINED-RECORD
+           ADD 1 TO WS-CU-CNT
+
+           PERFORM 4000-PROCESS-ACCOUNTS THRU 4000-EXIT
+
+           PERFORM 2100-READ-CUSTOMER.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-CUSTOMER
+      *----------------------------------------------------------------*
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CUST-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-MASTER
+           CLOSE COMBINED-EXTRACT
+           DISPLAY 'CMBBUILD CU ROWS = ' WS-CU-CNT
+           DISPLAY 'CMBBUILD AC ROWS = ' WS-AC-CNT
+           DISPLAY 'CMBBUILD TX ROWS = ' WS-TX-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-PROCESS-ACCOUNTS THRU 4000-EXIT
+      *   Browses the ACCT-CUST-ID alternate index for every account
+      *   owned by this customer, instead of scanning the whole
+      *   account master past every other customer's accounts.
+      *----------------------------------------------------------------*
+       4000-PROCESS-ACCOUNTS.
+           MOVE 'N' TO WS-ACCT-EOF-SW
+           MOVE CUST-ID OF CUSTOMER-RECORD TO ACCT-CUST-ID OF
+                                               ACCOUNT-RECORD
+           START ACCOUNT-MASTER
+               KEY IS NOT LESS THAN ACCT-CUST-ID OF ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-START
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF-SW
+               END-READ
+               IF NOT WS-ACCT-EOF
+                   IF ACCT-CUST-ID OF ACCOUNT-RECORD NOT =
+                       CUST-ID OF CUSTOMER-RECORD
+                       MOVE 'Y' TO WS-ACCT-EOF-SW
+                   ELSE
+                       PERFORM 4100-WRITE-ACCOUNT-ROW
+                       PERFORM 5000-PROCESS-TRANS THRU 5000-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4100-WRITE-ACCOUNT-ROW
+      *----------------------------------------------------------------*
+       4100-WRITE-ACCOUNT-ROW.
+           MOVE SPACES              TO COMBINED-RECORD
+           MOVE 'AC'                TO REC-TYPE
+           MOVE ACCT-NUMBER OF ACCOUNT-RECORD
+                                    TO ACCT-NUMBER OF COMBINED-RECORD
+           MOVE ACCT-CUST-ID OF ACCOUNT-RECORD
+                                    TO ACCT-CUST-ID OF COMBINED-RECORD
+           MOVE ACCT-TYPE OF ACCOUNT-RECORD
+                                    TO ACCT-TYPE OF COMBINED-RECORD
+           MOVE ACCT-OPEN-DATE OF ACCOUNT-RECORD
+                                    TO ACCT-OPEN-DATE OF
+                                        COMBINED-RECORD
+           MOVE ACCT-BALANCE OF ACCOUNT-RECORD
+                                    TO ACCT-BALANCE OF COMBINED-RECORD
+           MOVE ACCT-CREDIT-LIMIT OF ACCOUNT-RECORD
+                                    TO ACCT-CREDIT-LIMIT OF
+                                        COMBINED-RECORD
+           MOVE ACCT-STATUS OF ACCOUNT-RECORD
+                                    TO ACCT-STATUS OF COMBINED-RECORD
+           MOVE ACCT-BRANCH-CODE    TO ACCT-BRANCH-ID OF
+                                        COMBINED-RECORD
+           WRITE COMBINED-RECORD
+           ADD 1 TO WS-AC-CNT.
+
+      *----------------------------------------------------------------*
+      * 5000-PROCESS-TRANS THRU 5000-EXIT
+      *   Browses the TXN-ACCT-NO alternate index for every
+      *   transaction against this account, instead of scanning the
+      *   whole transaction master past every other account's
+      *   transactions.
+      *----------------------------------------------------------------*
+       5000-PROCESS-TRANS.
+           MOVE 'N' TO WS-TXN-EOF-SW
+           MOVE ACCT-NUMBER OF ACCOUNT-RECORD TO TXN-ACCT-NO OF
+                                                  TRANSACTION-RECORD
+           START TRANSACTION-MASTER
+               KEY IS NOT LESS THAN TXN-ACCT-NO OF TRANSACTION-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-TXN-EOF-SW
+           END-START
+
+           PERFORM UNTIL WS-TXN-EOF
+               READ TRANSACTION-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-TXN-EOF-SW
+               END-READ
+               IF NOT WS-TXN-EOF
+                   IF TXN-ACCT-NO OF TRANSACTION-RECORD NOT =
+                       ACCT-NUMBER OF ACCOUNT-RECORD
+                       MOVE 'Y' TO WS-TXN-EOF-SW
+                   ELSE
+                       PERFORM 5100-WRITE-TXN-ROW
+                   END-IF
+               END-IF
+           END-PERFORM.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-WRITE-TXN-ROW
+      *----------------------------------------------------------------*
+       5100-WRITE-TXN-ROW.
+           MOVE SPACES              TO COMBINED-RECORD
+           MOVE 'TX'                TO REC-TYPE
+           MOVE TXN-ID OF TRANSACTION-RECORD
+                                    TO TXN-ID OF COMBINED-RECORD
+           MOVE TXN-ACCT-NO OF TRANSACTION-RECORD
+                                    TO TXN-ACCT-NO OF COMBINED-RECORD
+           MOVE TXN-DATE OF TRANSACTION-RECORD
+                                    TO TXN-DATE OF COMBINED-RECORD
+           MOVE TXN-TIME OF TRANSACTION-RECORD
+                                    TO TXN-TIME OF COMBINED-RECORD
+           MOVE TXN-TYPE OF TRANSACTION-RECORD
+                                    TO TXN-TYPE OF COMBINED-RECORD
+           MOVE TXN-AMOUNT OF TRANSACTION-RECORD
+                                    TO TXN-AMOUNT OF COMBINED-RECORD
+           MOVE TXN-DESC OF TRANSACTION-RECORD
+                                    TO TXN-DESC OF COMBINED-RECORD
+           MOVE TXN-STATUS OF TRANSACTION-RECORD
+                                    TO TXN-STATUS OF COMBINED-RECORD
+           WRITE COMBINED-RECORD
+           ADD 1 TO WS-TX-CNT.
