@@ -0,0 +1,200 @@
+      *================================================================*
+      * CRLIMADJ - CREDIT-SCORE-DRIVEN CREDIT LIMIT ADJUSTMENT
+      *
+      * CUST-CREDIT-SCORE only exists on the MostlyAI customer extract
+      * (customer_mai.cpy) - the production CUSTOMER-RECORD carries no
+      * score of its own - so this job reads the extract for the score
+      * and adjusts every one of that customer's accounts on the live
+      * ACCOUNT-MASTER:
+      *   score >= 750           credit limit raised 20%
+      *   score  650 thru 749    credit limit unchanged
+      *   score  < 650           credit limit cut 20%
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRLIMADJ.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-02-28.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-02-28  DS   ORIGINAL CREDIT LIMIT ADJUSTMENT JOB.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MAI-IN ASSIGN TO CUSTMAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               ALTERNATE RECORD KEY IS ACCT-CUST-ID WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT ADJUSTMENT-REPORT ASSIGN TO CRLIMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MAI-IN.
+           COPY "customer_mai.cpy".
+
+       FD  ACCOUNT-MASTER.
+           COPY "account.cpy".
+
+       FD  ADJUSTMENT-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                 PIC X(02).
+       01  WS-ACCT-STATUS                 PIC X(02).
+           88  WS-ACCT-OK                  VALUE '00'.
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-CUST-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-CUST-EOF                  VALUE 'Y'.
+       01  WS-ACCT-EOF-SW                 PIC X(01)   VALUE 'N'.
+           88  WS-ACCT-EOF                   VALUE 'Y'.
+
+       01  WS-OLD-LIMIT                   PIC S9(11)V99 VALUE ZERO.
+       01  WS-NEW-LIMIT                   PIC S9(11)V99 VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-CUST-CNT                PIC 9(07)   VALUE ZERO.
+           05  WS-RAISED-CNT              PIC 9(07)   VALUE ZERO.
+           05  WS-CUT-CNT                 PIC 9(07)   VALUE ZERO.
+           05  WS-UNCHANGED-CNT           PIC 9(07)   VALUE ZERO.
+
+       01  WS-ADJUST-LINE.
+           05  FILLER PIC X(10) VALUE 'ACCOUNT = '.
+           05  WS-AL-ACCT-NUMBER           PIC 9(12).
+           05  FILLER PIC X(08) VALUE '  OLD = '.
+           05  WS-AL-OLD-LIMIT             PIC -(09)9.99.
+           05  FILLER PIC X(08) VALUE '  NEW = '.
+           05  WS-AL-NEW-LIMIT             PIC -(09)9.99.
+           05  FILLER PIC X(10) VALUE '  SCORE = '.
+           05  WS-AL-SCORE                 PIC 9(03).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+               UNTIL WS-CUST-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MAI-IN
+           OPEN I-O   ACCOUNT-MASTER
+           OPEN OUTPUT ADJUSTMENT-REPORT
+           PERFORM 2100-READ-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMER.
+           ADD 1 TO WS-CUST-CNT
+           PERFORM 4000-ADJUST-ACCOUNTS THRU 4000-EXIT
+           PERFORM 2100-READ-CUSTOMER.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-CUSTOMER
+      *----------------------------------------------------------------*
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-MAI-IN
+               AT END
+                   MOVE 'Y' TO WS-CUST-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE CUSTOMER-MAI-IN
+           CLOSE ACCOUNT-MASTER
+           CLOSE ADJUSTMENT-REPORT
+           DISPLAY 'CRLIMADJ CUSTOMERS READ = ' WS-CUST-CNT
+           DISPLAY 'CRLIMADJ LIMITS RAISED   = ' WS-RAISED-CNT
+           DISPLAY 'CRLIMADJ LIMITS CUT      = ' WS-CUT-CNT
+           DISPLAY 'CRLIMADJ LIMITS UNCHANGED = ' WS-UNCHANGED-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-ADJUST-ACCOUNTS THRU 4000-EXIT
+      *   Browses the ACCT-CUST-ID alternate index for every account
+      *   owned by this customer, instead of scanning the whole
+      *   account master past every other customer's accounts.
+      *----------------------------------------------------------------*
+       4000-ADJUST-ACCOUNTS.
+           MOVE 'N' TO WS-ACCT-EOF-SW
+           MOVE CUST-ID TO ACCT-CUST-ID
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN ACCT-CUST-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-ACCT-EOF-SW
+           END-START
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF-SW
+               END-READ
+               IF NOT WS-ACCT-EOF
+                   IF ACCT-CUST-ID NOT = CUST-ID
+                       MOVE 'Y' TO WS-ACCT-EOF-SW
+                   ELSE
+                       PERFORM 4500-APPLY-ADJUSTMENT THRU 4500-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4500-APPLY-ADJUSTMENT THRU 4500-EXIT
+      *----------------------------------------------------------------*
+       4500-APPLY-ADJUSTMENT.
+           MOVE ACCT-CREDIT-LIMIT TO WS-OLD-LIMIT
+
+           EVALUATE TRUE
+               WHEN CUST-CREDIT-SCORE >= 750
+                   COMPUTE WS-NEW-LIMIT ROUNDED = WS-OLD-LIMIT * 1.20
+                   ADD 1 TO WS-RAISED-CNT
+               WHEN CUST-CREDIT-SCORE < 650
+                   COMPUTE WS-NEW-LIMIT ROUNDED = WS-OLD-LIMIT * 0.80
+                   ADD 1 TO WS-CUT-CNT
+               WHEN OTHER
+                   MOVE WS-OLD-LIMIT TO WS-NEW-LIMIT
+                   ADD 1 TO WS-UNCHANGED-CNT
+           END-EVALUATE
+
+           IF WS-NEW-LIMIT NOT = WS-OLD-LIMIT
+               MOVE WS-NEW-LIMIT TO ACCT-CREDIT-LIMIT
+               REWRITE ACCOUNT-RECORD
+           END-IF
+
+           MOVE ACCT-NUMBER     TO WS-AL-ACCT-NUMBER
+           MOVE WS-OLD-LIMIT    TO WS-AL-OLD-LIMIT
+           MOVE WS-NEW-LIMIT    TO WS-AL-NEW-LIMIT
+           MOVE CUST-CREDIT-SCORE TO WS-AL-SCORE
+           MOVE WS-ADJUST-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       4500-EXIT.
+           EXIT.
