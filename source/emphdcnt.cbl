@@ -0,0 +1,357 @@
+      *================================================================*
+      * EMPHDCNT - EMPLOYEE DEPARTMENT HEADCOUNT AND TURNOVER REPORT
+      *
+      * Full scan of EMPLOYEE-MASTER, rolling each employee into two
+      * in-memory tables (no department master file exists to drive
+      * this from, so both tables are built the same find-or-add way
+      * MERCRPT builds its merchant table): one keyed by EMP-DEPT-CODE
+      * alone for the active/inactive headcount, and one keyed by
+      * EMP-DEPT-CODE plus the year and quarter derived from
+      * EMP-HIRE-DATE for the turnover breakdown - turnover rate for a
+      * department/quarter cohort is the share of everyone hired into
+      * that department in that quarter who is no longer EMP-STATUS
+      * 'A' today.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPHDCNT.
+       AUTHOR. D-SYKES.
+       INSTALLATION. RETAIL-BANKING-SYSTEMS.
+       DATE-WRITTEN. 2024-03-15.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2024-03-15  DS   ORIGINAL HEADCOUNT AND TURNOVER REPORT.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT HEADCOUNT-REPORT ASSIGN TO EMPHDRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee.cpy".
+
+       FD  HEADCOUNT-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS                  PIC X(02).
+       01  WS-RPT-STATUS                  PIC X(02).
+
+       01  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+           88  WS-EOF                       VALUE 'Y'.
+       01  WS-FOUND-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-FOUND                     VALUE 'Y'.
+       01  WS-DEPT-TABLE-FULL-SW          PIC X(01)   VALUE 'N'.
+           88  WS-DEPT-TABLE-FULL            VALUE 'Y'.
+       01  WS-DQ-TABLE-FULL-SW            PIC X(01)   VALUE 'N'.
+           88  WS-DQ-TABLE-FULL              VALUE 'Y'.
+
+       01  WS-EMP-CNT                     PIC 9(07)   VALUE ZERO.
+       01  WS-DEPT-CNT                    PIC 9(03)   VALUE ZERO.
+       01  WS-DQ-CNT                      PIC 9(03)   VALUE ZERO.
+
+       01  WS-HIRE-YEAR                   PIC 9(04).
+       01  WS-HIRE-MONTH                  PIC 9(02).
+       01  WS-HIRE-QTR                    PIC 9(01).
+
+       01  WS-DEPT-TABLE.
+           05  WS-DT-ENTRY OCCURS 30 TIMES INDEXED BY WS-DT-IDX.
+               10  WS-DT-DEPT-CODE          PIC X(04).
+               10  WS-DT-ACTIVE-CNT         PIC 9(07).
+               10  WS-DT-INACTIVE-CNT       PIC 9(07).
+
+       01  WS-DEPT-QTR-TABLE.
+           05  WS-DQ-ENTRY OCCURS 200 TIMES INDEXED BY WS-DQ-IDX.
+               10  WS-DQ-DEPT-CODE          PIC X(04).
+               10  WS-DQ-YEAR               PIC 9(04).
+               10  WS-DQ-QTR                PIC 9(01).
+               10  WS-DQ-TOTAL-CNT          PIC 9(07).
+               10  WS-DQ-INACTIVE-CNT       PIC 9(07).
+               10  WS-DQ-RATE               PIC 999V99.
+
+       01  WS-HEADING-LINE-1A.
+           05  FILLER PIC X(40) VALUE
+               'EMPLOYEE DEPARTMENT HEADCOUNT'.
+       01  WS-HEADING-LINE-1B.
+           05  FILLER PIC X(06) VALUE 'DEPT'.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(08) VALUE 'ACTIVE'.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(08) VALUE 'INACTIVE'.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(08) VALUE 'TOTAL'.
+
+       01  WS-DEPT-LINE.
+           05  WS-DL-DEPT-CODE             PIC X(06).
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-DL-ACTIVE-CNT            PIC ZZZ,ZZ9.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  WS-DL-INACTIVE-CNT          PIC ZZZ,ZZ9.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  WS-DL-TOTAL-CNT             PIC ZZZ,ZZ9.
+
+       01  WS-HEADING-LINE-2A.
+           05  FILLER PIC X(40) VALUE
+               'DEPARTMENT TURNOVER BY HIRE QUARTER'.
+       01  WS-HEADING-LINE-2B.
+           05  FILLER PIC X(06) VALUE 'DEPT'.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(06) VALUE 'YEAR'.
+           05  FILLER PIC X(03) VALUE 'QTR'.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  FILLER PIC X(06) VALUE 'HIRED'.
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  FILLER PIC X(04) VALUE 'LEFT'.
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  FILLER PIC X(14) VALUE 'TURNOVER PCT'.
+
+       01  WS-DQ-LINE.
+           05  WS-QL-DEPT-CODE             PIC X(06).
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  WS-QL-YEAR                  PIC 9(04).
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  WS-QL-QTR                   PIC 9(01).
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  WS-QL-HIRED-CNT             PIC ZZZ9.
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  WS-QL-LEFT-CNT              PIC ZZZ9.
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  WS-QL-RATE                  PIC ZZ9.99.
+           05  FILLER PIC X(01) VALUE '%'.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 4000-PRINT-HEADCOUNT THRU 4000-EXIT
+           PERFORM 5000-PRINT-TURNOVER THRU 5000-EXIT
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER
+           OPEN OUTPUT HEADCOUNT-REPORT
+           PERFORM 2100-READ-EMPLOYEE.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+      *----------------------------------------------------------------*
+       2000-PROCESS-EMPLOYEE.
+           ADD 1 TO WS-EMP-CNT
+           PERFORM 2200-DERIVE-HIRE-QUARTER
+           PERFORM 6000-FIND-OR-ADD-DEPT THRU 6000-EXIT
+           PERFORM 7000-FIND-OR-ADD-DEPT-QTR THRU 7000-EXIT
+           PERFORM 2100-READ-EMPLOYEE.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-EMPLOYEE
+      *----------------------------------------------------------------*
+       2100-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2200-DERIVE-HIRE-QUARTER
+      *   EMP-HIRE-DATE is CCYYMMDD - the quarter is derived from the
+      *   month with plain integer arithmetic.
+      *----------------------------------------------------------------*
+       2200-DERIVE-HIRE-QUARTER.
+           MOVE EMP-HIRE-DATE(1:4) TO WS-HIRE-YEAR
+           MOVE EMP-HIRE-DATE(5:2) TO WS-HIRE-MONTH
+           COMPUTE WS-HIRE-QTR = ((WS-HIRE-MONTH - 1) / 3) + 1.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINATE
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE EMPLOYEE-MASTER
+           CLOSE HEADCOUNT-REPORT
+           DISPLAY 'EMPHDCNT EMPLOYEES READ = ' WS-EMP-CNT
+           DISPLAY 'EMPHDCNT DEPARTMENTS    = ' WS-DEPT-CNT.
+
+      *----------------------------------------------------------------*
+      * 4000-PRINT-HEADCOUNT THRU 4000-EXIT
+      *----------------------------------------------------------------*
+       4000-PRINT-HEADCOUNT.
+           MOVE WS-HEADING-LINE-1A TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HEADING-LINE-1B TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 4100-PRINT-DEPT-LINE THRU 4100-EXIT
+               VARYING WS-DT-IDX FROM 1 BY 1
+               UNTIL WS-DT-IDX > WS-DEPT-CNT.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4100-PRINT-DEPT-LINE THRU 4100-EXIT
+      *----------------------------------------------------------------*
+       4100-PRINT-DEPT-LINE.
+           MOVE WS-DT-DEPT-CODE(WS-DT-IDX)   TO WS-DL-DEPT-CODE
+           MOVE WS-DT-ACTIVE-CNT(WS-DT-IDX)  TO WS-DL-ACTIVE-CNT
+           MOVE WS-DT-INACTIVE-CNT(WS-DT-IDX) TO WS-DL-INACTIVE-CNT
+           COMPUTE WS-DL-TOTAL-CNT =
+               WS-DT-ACTIVE-CNT(WS-DT-IDX) +
+               WS-DT-INACTIVE-CNT(WS-DT-IDX)
+           MOVE WS-DEPT-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-PRINT-TURNOVER THRU 5000-EXIT
+      *----------------------------------------------------------------*
+       5000-PRINT-TURNOVER.
+           MOVE WS-HEADING-LINE-2A TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HEADING-LINE-2B TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 5100-PRINT-DQ-LINE THRU 5100-EXIT
+               VARYING WS-DQ-IDX FROM 1 BY 1
+               UNTIL WS-DQ-IDX > WS-DQ-CNT.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-PRINT-DQ-LINE THRU 5100-EXIT
+      *----------------------------------------------------------------*
+       5100-PRINT-DQ-LINE.
+           IF WS-DQ-TOTAL-CNT(WS-DQ-IDX) > ZERO
+               COMPUTE WS-DQ-RATE(WS-DQ-IDX) ROUNDED =
+                   (WS-DQ-INACTIVE-CNT(WS-DQ-IDX) /
+                    WS-DQ-TOTAL-CNT(WS-DQ-IDX)) * 100
+           ELSE
+               MOVE ZERO TO WS-DQ-RATE(WS-DQ-IDX)
+           END-IF
+
+           MOVE WS-DQ-DEPT-CODE(WS-DQ-IDX)    TO WS-QL-DEPT-CODE
+           MOVE WS-DQ-YEAR(WS-DQ-IDX)          TO WS-QL-YEAR
+           MOVE WS-DQ-QTR(WS-DQ-IDX)           TO WS-QL-QTR
+           MOVE WS-DQ-TOTAL-CNT(WS-DQ-IDX)     TO WS-QL-HIRED-CNT
+           MOVE WS-DQ-INACTIVE-CNT(WS-DQ-IDX)  TO WS-QL-LEFT-CNT
+           MOVE WS-DQ-RATE(WS-DQ-IDX)           TO WS-QL-RATE
+           MOVE WS-DQ-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-FIND-OR-ADD-DEPT THRU 6000-EXIT
+      *----------------------------------------------------------------*
+       6000-FIND-OR-ADD-DEPT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 6100-SEARCH-DEPT THRU 6100-EXIT
+               VARYING WS-DT-IDX FROM 1 BY 1
+               UNTIL WS-DT-IDX > WS-DEPT-CNT
+                  OR WS-FOUND
+
+           IF NOT WS-FOUND
+               IF WS-DEPT-CNT >= 30
+                   IF NOT WS-DEPT-TABLE-FULL
+                       MOVE 'Y' TO WS-DEPT-TABLE-FULL-SW
+                       DISPLAY
+                         'EMPHDCNT DEPARTMENT TABLE FULL - ' ,
+                         'REMAINING DEPARTMENTS NOT REPORTED'
+                   END-IF
+                   GO TO 6000-EXIT
+               END-IF
+               ADD 1 TO WS-DEPT-CNT
+               MOVE WS-DEPT-CNT TO WS-DT-IDX
+               MOVE EMP-DEPT-CODE TO WS-DT-DEPT-CODE(WS-DT-IDX)
+               MOVE ZERO TO WS-DT-ACTIVE-CNT(WS-DT-IDX)
+               MOVE ZERO TO WS-DT-INACTIVE-CNT(WS-DT-IDX)
+           END-IF
+
+           IF EMP-STATUS = 'A'
+               ADD 1 TO WS-DT-ACTIVE-CNT(WS-DT-IDX)
+           ELSE
+               ADD 1 TO WS-DT-INACTIVE-CNT(WS-DT-IDX)
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6100-SEARCH-DEPT THRU 6100-EXIT
+      *----------------------------------------------------------------*
+       6100-SEARCH-DEPT.
+           IF WS-DT-DEPT-CODE(WS-DT-IDX) = EMP-DEPT-CODE
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       6100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-FIND-OR-ADD-DEPT-QTR THRU 7000-EXIT
+      *----------------------------------------------------------------*
+       7000-FIND-OR-ADD-DEPT-QTR.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 7100-SEARCH-DEPT-QTR THRU 7100-EXIT
+               VARYING WS-DQ-IDX FROM 1 BY 1
+               UNTIL WS-DQ-IDX > WS-DQ-CNT
+                  OR WS-FOUND
+
+           IF NOT WS-FOUND
+               IF WS-DQ-CNT >= 200
+                   IF NOT WS-DQ-TABLE-FULL
+                       MOVE 'Y' TO WS-DQ-TABLE-FULL-SW
+                       DISPLAY
+                         'EMPHDCNT DEPT/QUARTER TABLE FULL - ' ,
+                         'REMAINING COHORTS NOT REPORTED'
+                   END-IF
+                   GO TO 7000-EXIT
+               END-IF
+               ADD 1 TO WS-DQ-CNT
+               MOVE WS-DQ-CNT TO WS-DQ-IDX
+               MOVE EMP-DEPT-CODE TO WS-DQ-DEPT-CODE(WS-DQ-IDX)
+               MOVE WS-HIRE-YEAR  TO WS-DQ-YEAR(WS-DQ-IDX)
+               MOVE WS-HIRE-QTR   TO WS-DQ-QTR(WS-DQ-IDX)
+               MOVE ZERO TO WS-DQ-TOTAL-CNT(WS-DQ-IDX)
+               MOVE ZERO TO WS-DQ-INACTIVE-CNT(WS-DQ-IDX)
+           END-IF
+
+           ADD 1 TO WS-DQ-TOTAL-CNT(WS-DQ-IDX)
+           IF EMP-STATUS NOT = 'A'
+               ADD 1 TO WS-DQ-INACTIVE-CNT(WS-DQ-IDX)
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7100-SEARCH-DEPT-QTR THRU 7100-EXIT
+      *----------------------------------------------------------------*
+       7100-SEARCH-DEPT-QTR.
+           IF WS-DQ-DEPT-CODE(WS-DQ-IDX) = EMP-DEPT-CODE
+               AND WS-DQ-YEAR(WS-DQ-IDX) = WS-HIRE-YEAR
+               AND WS-DQ-QTR(WS-DQ-IDX) = WS-HIRE-QTR
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       7100-EXIT.
+           EXIT.
