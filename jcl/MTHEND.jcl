@@ -0,0 +1,64 @@
+//MTHEND   JOB (ACCTG),'MONTH-END BATCH CYCLE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*================================================================*
+//* MTHEND - MONTH-END BATCH CYCLE
+//*
+//* Run on the last business night of the month in place of
+//* NIGHTLY's STEP010-STEP030 - the scheduler's calendar decides
+//* which of the two job streams runs a given night, the same way
+//* a production scheduler package (CA-7/Control-M/etc.) would; that
+//* arbitration is outside this JCL. MTHCLOSE itself sequences the
+//* accrual, dormancy-flag and balance-snapshot steps with its own
+//* checkpoint/restart, so nothing here repeats them. Everything
+//* after MTHCLOSE is a period-end report or housekeeping job that
+//* only makes sense once the close has posted, so each step is
+//* bypassed (COND=(0,NE,STEP010)) if MTHCLOSE did not end RC=0.
+//*================================================================*
+//*
+//STEP010  EXEC PGM=MTHCLOSE
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//TXNSEQ   DD DSN=PROD.TXN.SEQUENCE.CTL,DISP=SHR
+//ACCRCKPT DD DSN=PROD.INTACCR.CKPT,DISP=SHR
+//DORMRPT  DD SYSOUT=*
+//BALHIST  DD DSN=PROD.BALANCE.HISTORY,DISP=MOD
+//MTHCKPT  DD DSN=PROD.MTHCLOSE.CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=TXNPURGE,COND=(0,NE,STEP010)
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//TXNARCH  DD DSN=PROD.TRANSACTION.ARCHIVE,DISP=MOD
+//TXNPGRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PORTRPT,COND=(0,NE,STEP010)
+//BRANMAST DD DSN=PROD.BRANCH.MASTER,DISP=SHR
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//PORTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=BRANRPT,COND=(0,NE,STEP010)
+//BRANMAST DD DSN=PROD.BRANCH.MASTER,DISP=SHR
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//BRANRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=EMPHDCNT,COND=(0,NE,STEP010)
+//EMPMAST  DD DSN=PROD.EMPLOYEE.MASTER,DISP=SHR
+//EMPHDRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=MERCRPT,COND=(0,NE,STEP010)
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//MERCRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=AUTHAUDT,COND=(0,NE,STEP010)
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//AUTHRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=SETLLAG,COND=(0,NE,STEP010)
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//SETLRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
