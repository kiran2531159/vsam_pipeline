@@ -0,0 +1,93 @@
+//NIGHTLY  JOB (ACCTG),'NIGHTLY BATCH CYCLE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*================================================================*
+//* NIGHTLY - CORE NIGHTLY BATCH CYCLE
+//*
+//* Run once per business night, after the online day's posting
+//* has closed CICS/TXNPOST down. Steps run in predecessor order -
+//* interest accrual and the dormancy flag first (the balance
+//* snapshot and every downstream report depend on that day's
+//* accruals and status changes already being on ACCOUNT-MASTER),
+//* then the balance snapshot, then the referential integrity
+//* sweep, the duplicate customer sweep, statement generation, and
+//* the fraud/risk/credit-limit passes last. FRAUDSCR only reads the
+//* masters, but RISKSCOR rewrites ACCT-RISK-RATING and CRLIMADJ
+//* rewrites ACCT-CREDIT-LIMIT on ACCOUNT-MASTER, so STEP070 and
+//* STEP080 are not safe to run in parallel with each other or with
+//* anything else touching ACCOUNT-MASTER. CRLIMADJ scores off the
+//* MostlyAI customer extract rather than a live production field, so
+//* STEP075 (MAIPIPE) refreshes that extract immediately beforehand -
+//* it chains CUSTEXTR/MASKPII/ACCTEXTR/TXNEXTR/CMBMERGE internally,
+//* so one step is all that's needed here.
+//* Each step below this point is bypassed (COND=(0,NE,stepname))
+//* if the step it depends on did not end RC=0, so a failure stops
+//* the steps that depend on it instead of the rest of the night
+//* running against a half-updated ACCOUNT-MASTER.
+//*================================================================*
+//*
+//STEP010  EXEC PGM=INTACCR
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//TXNSEQ   DD DSN=PROD.TXN.SEQUENCE.CTL,DISP=SHR
+//ACCRCKPT DD DSN=PROD.INTACCR.CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=DORMRPT,COND=(0,NE,STEP010)
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//DORMRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=BALSNAP,COND=(0,NE,STEP020)
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//BALHIST  DD DSN=PROD.BALANCE.HISTORY,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=REFSWEEP,COND=(0,NE,STEP030)
+//CUSTMAST DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//REFRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=STMTGEN,COND=(0,NE,STEP040)
+//CUSTMAST DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//STMTOUT  DD SYSOUT=(*,,STMTS)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP055  EXEC PGM=DUPSWEEP,COND=(0,NE,STEP030)
+//CUSTMAST DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//DUPRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=FRAUDSCR,COND=(0,NE,STEP030)
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//FRAUDRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=RISKSCOR,COND=(0,NE,STEP030)
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//RISKRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP075  EXEC PGM=MAIPIPE,COND=(0,NE,STEP030)
+//CUSTMAST DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//TXNMAST  DD DSN=PROD.TRANSACTION.MASTER,DISP=SHR
+//CUSTMAI  DD DSN=PROD.MAI.CUSTOMER,DISP=SHR
+//CUSTCSV  DD DSN=PROD.MAI.CUSTOMER.CSV,DISP=SHR
+//CUSTMSK  DD DSN=PROD.MAI.CUSTOMER.MASKED,DISP=SHR
+//ACCTMAI  DD DSN=PROD.MAI.ACCOUNT,DISP=SHR
+//ACCTCSV  DD DSN=PROD.MAI.ACCOUNT.CSV,DISP=SHR
+//TXNMAI   DD DSN=PROD.MAI.TRANSACTION,DISP=SHR
+//TXNCSV   DD DSN=PROD.MAI.TRANSACTION.CSV,DISP=SHR
+//CMBEXTR  DD DSN=PROD.MAI.COMBINED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=CRLIMADJ,COND=(0,NE,STEP075)
+//CUSTMAI  DD DSN=PROD.MAI.CUSTOMER,DISP=SHR
+//ACCTMAST DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//CRLIMRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
