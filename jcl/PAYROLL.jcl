@@ -0,0 +1,16 @@
+//PAYROLL  JOB (PYROLL),'PAYROLL RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*================================================================*
+//* PAYROLL - PAYROLL RUN
+//*
+//* Run on its own pay-period schedule (semi-monthly - the 15th and
+//* the last business day of the month), independent of the
+//* nightly/month-end account cycles - payroll has no predecessor
+//* dependency on either of them, so it is its own job stream rather
+//* than a step tacked onto NIGHTLY or MTHEND.
+//*================================================================*
+//*
+//STEP010  EXEC PGM=PAYROLL
+//EMPMAST  DD DSN=PROD.EMPLOYEE.MASTER,DISP=SHR
+//PAYREG   DD SYSOUT=(*,,PAYREG)
+//SYSOUT   DD SYSOUT=*
